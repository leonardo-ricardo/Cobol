@@ -0,0 +1,8 @@
+      **************************************************************
+      ** CPYLOTSL - SELECT DO CABECALHO DE LOTE (DATA DE
+      ** PROCESSAMENTO, TURNO E SEQUENCIA DO JOB). VER CPYLOTFD,
+      ** CPYLOTWS E CPYLOTPR. INCLUIR NO FILE-CONTROL.
+      **************************************************************
+           SELECT LOTECAB-FILE ASSIGN TO "LOTECAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOTECAB-STATUS.
