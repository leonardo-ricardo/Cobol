@@ -1,38 +1,154 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGOR.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
-      ** OBJETIVO: RECEBER LARGURA E COMPRIMENTO
-      ** CALCULAR AREA
-      ** DATA = 05/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-LARGURA       PIC 9(03)V99            VALUE ZEROS.
-       77 WRK-COMPRIMENTO   PIC 9(02)V99            VALUE ZEROS.
-       77 WRK-AREA          PIC 9(03)V99            VALUE 02.
-
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE A LARGURA:.. '
-           ACCEPT WRK-LARGURA    FROM CONSOLE.
-
-           DISPLAY 'DIGITE O COMPRIMENTO:.. '
-           ACCEPT WRK-COMPRIMENTO    FROM CONSOLE.
-
-           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-               DISPLAY '================ DADOS ======================='
-               DISPLAY ' AREA:.. ' WRK-AREA
-           ELSE
-               DISPLAY 'FALTA ALGUMA INFORMACAO.'
-           END-IF.
-
-
-
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGOR.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: RECEBER LARGURA E COMPRIMENTO
+      ** CALCULAR AREA
+      ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - CALCULO DE AREA EXTRAIDO PARA CPYORWS/
+      **               CPYORPR, PARA SER REAPROVEITADO PELA LISTA
+      **               DE CORTE EM LOTE (PROGORB), E ACRESCIDO DO
+      **               CUSTO DO MATERIAL (PRECO POR M2).
+      **  09/08/2026 LR - ALEM DO RETANGULO, PASSA A ACEITAR
+      **               TRIANGULO E CIRCULO COMO FORMA DA PECA.
+      **  09/08/2026 LR - FORMA INVALIDA OU DIMENSAO FALTANTE PASSA
+      **               A SER DESVIADA PARA O RELATORIO DE EXCECOES
+      **               EM VEZ DE SO EXIBIR MENSAGEM EM TELA.
+      **  09/08/2026 LR - DIMENSAO ACIMA DE WRK-DIMENSAO-MAXIMA
+      **               PASSA A SER REJEITADA E DESVIADA PARA O
+      **               RELATORIO DE EXCECOES.
+      **  09/08/2026 LR - PRECO POR M2 PASSA A VIR DE UMA TABELA DE
+      **               MATERIAIS CADASTRADOS (MATERIAL), BUSCADO
+      **               PELO CODIGO DO MATERIAL, EM VEZ DE SER
+      **               DIGITADO DIRETAMENTE. MATERIAL NAO CADASTRADO
+      **               E DESVIADO PARA O RELATORIO DE EXCECOES.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYEXCSL.
+           COPY CPYORMSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYEXCFD.
+       COPY CPYORMFD.
+       WORKING-STORAGE SECTION.
+       COPY CPYORWS.
+       COPY CPYORMTB.
+       COPY CPYEXCWS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           OPEN EXTEND EXCECOES-FILE.
+           IF WRK-EXCECOES-STATUS = '05' OR '35'
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+           PERFORM 7100-CARREGAR-TABELA-MATERIAL.
+
+           DISPLAY 'FORMA DA PECA (R-RETANGULO T-TRIANGULO'
+               ' C-CIRCULO):.. '
+           ACCEPT WRK-FORMA FROM CONSOLE.
+
+           IF WRK-FORMA-CIRCULO
+               DISPLAY 'DIGITE O RAIO:.. '
+               ACCEPT WRK-LARGURA FROM CONSOLE
+           ELSE
+               DISPLAY 'DIGITE A LARGURA:.. '
+               ACCEPT WRK-LARGURA    FROM CONSOLE
+
+               DISPLAY 'DIGITE O COMPRIMENTO:.. '
+               ACCEPT WRK-COMPRIMENTO    FROM CONSOLE
+           END-IF.
+
+           DISPLAY 'CODIGO DO MATERIAL:.. '
+           ACCEPT WRK-MATERIAL FROM CONSOLE.
+           PERFORM 7020-BUSCAR-PRECO-MATERIAL.
+
+       0200-PROCESSAR.
+
+           IF NOT WRK-FORMA-RETANGULO AND NOT WRK-FORMA-TRIANGULO
+                   AND NOT WRK-FORMA-CIRCULO
+               MOVE ZEROS TO WRK-AREA
+               MOVE ZEROS TO WRK-CUSTO-MATERIAL
+               MOVE 'PROGOR'                  TO EXC-PROGRAMA
+               MOVE SPACES                    TO EXC-CHAVE
+               MOVE 'WRK-FORMA'               TO EXC-CAMPO
+               MOVE WRK-FORMA                 TO EXC-VALOR
+               MOVE 'FORMA DA PECA INVALIDA'  TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+               DISPLAY 'FORMA INVALIDA.'
+           ELSE
+               IF NOT WRK-MATERIAL-ACHOU
+                   MOVE ZEROS TO WRK-AREA
+                   MOVE ZEROS TO WRK-CUSTO-MATERIAL
+                   MOVE 'PROGOR'               TO EXC-PROGRAMA
+                   MOVE SPACES                 TO EXC-CHAVE
+                   MOVE 'WRK-MATERIAL'         TO EXC-CAMPO
+                   MOVE WRK-MATERIAL           TO EXC-VALOR
+                   MOVE 'MATERIAL NAO CADASTRADO' TO EXC-MOTIVO
+                   PERFORM 9100-GRAVAR-EXCECAO
+                   DISPLAY 'MATERIAL NAO CADASTRADO.'
+               ELSE
+               IF WRK-LARGURA > 0 AND
+                       (WRK-FORMA-CIRCULO OR WRK-COMPRIMENTO > 0)
+                   IF WRK-LARGURA > WRK-DIMENSAO-MAXIMA OR
+                           (NOT WRK-FORMA-CIRCULO AND
+                            WRK-COMPRIMENTO > WRK-DIMENSAO-MAXIMA)
+                       MOVE ZEROS TO WRK-AREA
+                       MOVE ZEROS TO WRK-CUSTO-MATERIAL
+                       MOVE 'PROGOR'             TO EXC-PROGRAMA
+                       MOVE SPACES               TO EXC-CHAVE
+                       MOVE 'WRK-LARGURA'        TO EXC-CAMPO
+                       MOVE WRK-LARGURA          TO EXC-VALOR
+                       MOVE 'DIMENSAO DA PECA ACIMA DO LIMITE'
+                           TO EXC-MOTIVO
+                       PERFORM 9100-GRAVAR-EXCECAO
+                       DISPLAY 'DIMENSAO ACIMA DO LIMITE PERMITIDO.'
+                   ELSE
+                       PERFORM 7000-CALCULAR-AREA
+                       PERFORM 7010-CALCULAR-CUSTO
+                   END-IF
+               ELSE
+                   MOVE ZEROS TO WRK-AREA
+                   MOVE ZEROS TO WRK-CUSTO-MATERIAL
+                   MOVE 'PROGOR'                TO EXC-PROGRAMA
+                   MOVE SPACES                  TO EXC-CHAVE
+                   MOVE 'WRK-LARGURA'           TO EXC-CAMPO
+                   MOVE WRK-LARGURA             TO EXC-VALOR
+                   MOVE 'DIMENSAO DA PECA NAO INFORMADA'
+                       TO EXC-MOTIVO
+                   PERFORM 9100-GRAVAR-EXCECAO
+                   DISPLAY 'FALTA ALGUMA INFORMACAO.'
+               END-IF
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+
+           IF WRK-AREA > 0
+               DISPLAY '================ DADOS ======================='
+               DISPLAY ' AREA:.. ' WRK-AREA
+               DISPLAY ' CUSTO DO MATERIAL:.. ' WRK-CUSTO-MATERIAL
+           END-IF.
+
+           CLOSE EXCECOES-FILE.
+
+       COPY CPYORPR.
+       COPY CPYORMPR.
+       COPY CPYEXCPR.
