@@ -0,0 +1,18 @@
+      **************************************************************
+      ** CPYVENWS - CAMPOS DE CALCULO DE COMISSAO DE VENDAS E DO
+      ** ACUMULADO DO ANO (VER CPYVENPR). O CHAMADOR PREENCHE
+      ** WRK-VALOR-VENDA E EXECUTA O PARAGRAFO DE CALCULO. SAIDA EM
+      ** WRK-COMISSAO. APOS "PERFORM 7100-LER-YTD", WRK-YTD-MEDIA-
+      ** VENDA-ED E WRK-YTD-TOTAL-VENDAS-ED TRAZEM O TOTAL E A MEDIA
+      ** DO ANO PARA EXIBICAO NO RELATORIO OU NA TELA. INCLUIR NA
+      ** WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-VALOR-VENDA        PIC 9(07)V99  VALUE ZEROS.
+       77  WRK-COMISSAO           PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-YTD-STATUS         PIC X(02)     VALUE SPACES.
+       77  WRK-YTD-TOTAL-VENDAS   PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-YTD-TOTAL-COMISSAO PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-YTD-QTD-VENDAS     PIC 9(07)     VALUE ZEROS.
+       77  WRK-YTD-MEDIA-VENDA    PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-YTD-TOTAL-VENDAS-ED PIC $$$.$$$.$$9,99 VALUE ZEROS.
+       77  WRK-YTD-MEDIA-VENDA-ED  PIC $ZZ.ZZZ,99     VALUE ZEROS.
