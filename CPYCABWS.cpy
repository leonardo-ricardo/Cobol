@@ -0,0 +1,31 @@
+      **************************************************************
+      ** CPYCABWS - CAMPOS DO CABECALHO PADRAO DE RELATORIOS EM LOTE
+      ** (VER CPYCABPR). O CHAMADOR PREENCHE WRK-CAB-PROGRAMA,
+      ** WRK-CAB-TITULO E WRK-CAB-PAGINA ANTES DE EXECUTAR O
+      ** PARAGRAFO DE MONTAGEM. SAIDA EM WRK-CAB-LINHA1 E
+      ** WRK-CAB-LINHA2, PRONTAS PARA "WRITE ... FROM".
+      ** PARA RELATORIOS PAGINADOS, O CHAMADOR PODE AJUSTAR
+      ** WRK-CAB-MAX-LINHAS (PADRAO 20) E EXECUTAR
+      ** "PERFORM 0910-CONTROLAR-LINHA-PAGINA" A CADA LINHA DE
+      ** DETALHE GRAVADA; WRK-CAB-QUEBROU FICA 'S' QUANDO O LIMITE
+      ** DA PAGINA FOI ATINGIDO, SINALIZANDO AO CHAMADOR QUE DEVE
+      ** IMPRIMIR UM NOVO CABECALHO. WRK-CAB-DATA-EXEC, O TURNO E A
+      ** SEQUENCIA DO JOB QUE APARECEM NO CABECALHO VEM DO CABECALHO
+      ** DE LOTE (CPYLOTWS/PR), LIDO UMA UNICA VEZ NA INICIALIZACAO
+      ** DO CHAMADOR ("PERFORM 7050-LER-CABECALHO-LOTE"), EM VEZ DE
+      ** SEREM DERIVADOS A CADA PAGINA. VER CPYCABPR.
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-CAB-PROGRAMA   PIC X(09)  VALUE SPACES.
+       77  WRK-CAB-TITULO     PIC X(30)  VALUE SPACES.
+       77  WRK-CAB-PAGINA     PIC 9(04)  VALUE ZEROS.
+       77  WRK-CAB-LINHAS-PAGINA PIC 9(02) VALUE ZEROS.
+       77  WRK-CAB-MAX-LINHAS    PIC 9(02) VALUE 20.
+       77  WRK-CAB-QUEBROU-SW    PIC X(01) VALUE 'N'.
+           88  WRK-CAB-QUEBROU                VALUE 'S'.
+       01  WRK-CAB-DATA-EXEC.
+           05  WRK-CAB-DATA-ANO  PIC 9(04).
+           05  WRK-CAB-DATA-MES  PIC 9(02).
+           05  WRK-CAB-DATA-DIA  PIC 9(02).
+       01  WRK-CAB-LINHA1         PIC X(80).
+       01  WRK-CAB-LINHA2         PIC X(80).
