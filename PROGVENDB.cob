@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGVENDB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DO CALCULO DE COMISSAO DE VENDAS
+      **    (PROGVENDA). LE AS VENDAS DE UM ARQUIVO DE TRANSACOES
+      **    (VENDAS-FILE), CALCULA A COMISSAO DE CADA UMA E GERA O
+      **    RELATORIO DE VENDAS COM O TOTAL DE COMISSOES, ATUALIZANDO
+      **    O ACUMULADO DE VENDAS E COMISSOES DO ANO (VENDYTD).
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - CABECALHO PASSA A USAR O PADRAO COMUM DOS
+      **               RELATORIOS EM LOTE (CPYCABWS/PR).
+      **  09/08/2026 LR - TRANSACAO PASSA A TRAZER A DATA DA VENDA E
+      **               O PROCESSAMENTO PASSA A ACUMULAR E IMPRIMIR O
+      **               FECHAMENTO DE VENDAS E COMISSOES POR SEMANA
+      **               DO MES E POR MES (VENDROLL).
+      **  09/08/2026 LR - STATUS DE ARQUIVO INESPERADO NA ABERTURA DO
+      **               ARQUIVO DE VENDAS PASSA A SER REGISTRADO NO
+      **               LOG CONSOLIDADO DE ERROS DA SUITE (ABENDLOG),
+      **               ENCERRANDO O PROCESSAMENTO SEM CRASH.
+      **  09/08/2026 LR - RELATORIO PASSA A TRAZER TAMBEM A MEDIA, A
+      **               MENOR E A MAIOR VENDA DO LOTE, NO MESMO
+      **               FORMATO MONETARIO DE WRK-MEDIA-ED (PROGVENDA).
+      **  09/08/2026 LR - RELATORIO PASSA A TRAZER TAMBEM O TOTAL E A
+      **               MEDIA DE VENDAS ACUMULADOS NO ANO (VENDYTD).
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - PASSA A RETORNAR A QUANTIDADE DE VENDAS
+      **               PROCESSADAS AO CHAMADOR (PROGLOTE) VIA
+      **               PROCEDURE DIVISION USING, PARA O DRIVER DO
+      **               LOTE NOTURNO REGISTRAR A QUANTIDADE DE CADA
+      **               ETAPA.
+      **  09/08/2026 LR - GOBACK NO LUGAR DE STOP RUN, POIS ESTE E
+      **               UM SUBPROGRAMA CHAMADO PELO DRIVER DO LOTE E
+      **               STOP RUN ENCERRARIA A UNIDADE DE EXECUCAO
+      **               INTEIRA.
+      **  09/08/2026 LR - O FECHAMENTO DE VENDAS E COMISSOES (VENDROLL)
+      **               PASSA A SER REMONTADO A CADA EXECUCAO A PARTIR
+      **               DO HISTORICO DIARIO PERSISTIDO EM VENDDIA (VER
+      **               CPYVDDPR), EM VEZ DE SOMENTE DO LOTE DO DIA, E
+      **               PASSA A TRAZER TAMBEM O DETALHE DIA A DIA E A
+      **               MEDIA DIARIA DO PERIODO ACUMULADO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-FILE ASSIGN TO "VENDAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDAS-STATUS.
+           SELECT VENDA-REL-FILE ASSIGN TO "VENDREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDAREL-STATUS.
+           SELECT ROLLUP-FILE ASSIGN TO "VENDROLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ROLLUP-STATUS.
+           COPY CPYVENYSL.
+           COPY CPYVDDSL.
+           COPY CPYABLSL.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYVENYFD.
+       COPY CPYVDDFD.
+       COPY CPYABLFD.
+       COPY CPYLOTFD.
+       FD  VENDAS-FILE.
+       01  VENDA-REG.
+           05  VND-VENDEDOR       PIC X(30).
+           05  VND-VALOR-VENDA    PIC 9(07)V99.
+           05  VND-DATA           PIC 9(08).
+
+       FD  VENDA-REL-FILE.
+       01  VENDA-REL-LINHA        PIC X(80).
+
+       FD  ROLLUP-FILE.
+       01  ROLLUP-LINHA           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-VENDAS-STATUS      PIC X(02) VALUE SPACES.
+       77  WRK-VENDAREL-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-VENDAS-ABERTO-SW   PIC X(01) VALUE 'N'.
+           88  WRK-VENDAS-ABERTO             VALUE 'S'.
+       77  WRK-QTD-VENDAS         PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-VENDIDO      PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-COMISSOES    PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-MENOR-VENDA        PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MAIOR-VENDA        PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MEDIA-VENDA        PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MENOR-VENDA-ED     PIC $ZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-MAIOR-VENDA-ED     PIC $ZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-MEDIA-VENDA-ED     PIC $ZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-ROLLUP-STATUS      PIC X(02) VALUE SPACES.
+       77  WRK-DIA-PROCESSADO     PIC 9(08) VALUE ZEROS.
+       77  WRK-TOTAL-GERAL-QTD    PIC 9(07) VALUE ZEROS.
+       77  WRK-TOTAL-GERAL-VENDIDO PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-MEDIA-DIARIA       PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-MEDIA-DIARIA-ED    PIC $ZZ.ZZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-ANOMES             PIC 9(06) VALUE ZEROS.
+       77  WRK-DIA-VENDA          PIC 9(02) VALUE ZEROS.
+       77  WRK-DIA-MENOS-1        PIC 9(02) VALUE ZEROS.
+       77  WRK-SEMANA-RESTO       PIC 9(02) VALUE ZEROS.
+       77  WRK-SEMANA             PIC 9(01) VALUE ZEROS.
+       77  WRK-ROLLUP-ACHOU-SW    PIC X(01) VALUE 'N'.
+           88  WRK-ROLLUP-ACHOU             VALUE 'S'.
+       77  WRK-TAB-MES-QTD        PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-MES.
+           05  TAB-MES OCCURS 1 TO 12 TIMES
+                   DEPENDING ON WRK-TAB-MES-QTD
+                   INDEXED BY MES-IDX.
+               10  TAB-MES-ANOMES         PIC 9(06).
+               10  TAB-MES-QTD-VENDAS     PIC 9(05).
+               10  TAB-MES-TOTAL-VENDIDO  PIC 9(09)V99.
+               10  TAB-MES-TOTAL-COMISSAO PIC 9(09)V99.
+       77  WRK-TAB-SEM-QTD        PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-SEMANA.
+           05  TAB-SEM OCCURS 1 TO 60 TIMES
+                   DEPENDING ON WRK-TAB-SEM-QTD
+                   INDEXED BY SEM-IDX.
+               10  TAB-SEM-ANOMES         PIC 9(06).
+               10  TAB-SEM-SEMANA         PIC 9(01).
+               10  TAB-SEM-QTD-VENDAS     PIC 9(05).
+               10  TAB-SEM-TOTAL-VENDIDO  PIC 9(09)V99.
+               10  TAB-SEM-TOTAL-COMISSAO PIC 9(09)V99.
+       01  WRK-LINHA-ROLLUP.
+           05  WRK-LR-PERIODO     PIC X(14).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LR-QTD         PIC ZZ.ZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LR-VENDIDO     PIC ZZZ.ZZZ,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LR-COMISSAO    PIC ZZZ.ZZZ,99.
+       01  WRK-LINHA-DIA.
+           05  WRK-LD-DATA        PIC 9(08).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LD-QTD         PIC ZZ.ZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LD-VENDIDO     PIC ZZZ.ZZZ,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LD-COMISSAO    PIC ZZZ.ZZZ,99.
+       01  WRK-LINHA-VENDA.
+           05  WRK-LV-VENDEDOR    PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LV-VALOR       PIC ZZZ.ZZZ,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LV-COMISSAO    PIC ZZZ.ZZZ,99.
+       COPY CPYVENWS.
+       COPY CPYVDDWS.
+       COPY CPYCABWS.
+       COPY CPYABLWS.
+       COPY CPYLOTWS.
+       LINKAGE SECTION.
+       01  WRK-LNK-QTD-PROCESSADOS    PIC 9(05).
+       PROCEDURE DIVISION USING WRK-LNK-QTD-PROCESSADOS.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           MOVE WRK-QTD-VENDAS TO WRK-LNK-QTD-PROCESSADOS.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+
+           PERFORM 7100-LER-YTD.
+           PERFORM 7050-LER-CABECALHO-LOTE.
+
+           OPEN INPUT  VENDAS-FILE.
+           IF WRK-VENDAS-STATUS NOT = '00'
+               MOVE 'PROGVENDB'         TO ABL-PROGRAMA
+               MOVE '0100-INICIALIZAR'  TO ABL-PARAGRAFO
+               MOVE WRK-VENDAS-STATUS   TO ABL-STATUS-ARQUIVO
+               MOVE 'FALHA AO ABRIR O ARQUIVO DE VENDAS'
+                   TO ABL-MENSAGEM
+               PERFORM 9900-GRAVAR-ABEND
+               SET WRK-FIM TO TRUE
+           ELSE
+               SET WRK-VENDAS-ABERTO TO TRUE
+               OPEN OUTPUT VENDA-REL-FILE
+
+               MOVE 'PROGVENDB' TO WRK-CAB-PROGRAMA
+               MOVE 'RELATORIO DE COMISSOES DE VENDAS'
+                   TO WRK-CAB-TITULO
+               MOVE 1           TO WRK-CAB-PAGINA
+               PERFORM 0900-MONTAR-CABECALHO-PADRAO
+               WRITE VENDA-REL-LINHA FROM WRK-CAB-LINHA1
+               WRITE VENDA-REL-LINHA FROM WRK-CAB-LINHA2
+               MOVE SPACES TO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+
+               READ VENDAS-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+
+           MOVE VND-VALOR-VENDA TO WRK-VALOR-VENDA.
+           PERFORM 7000-CALCULAR-COMISSAO.
+
+           ADD WRK-VALOR-VENDA TO WRK-TOTAL-VENDIDO.
+           ADD WRK-COMISSAO    TO WRK-TOTAL-COMISSOES.
+           ADD 1 TO WRK-QTD-VENDAS.
+
+           IF WRK-QTD-VENDAS = 1
+               MOVE WRK-VALOR-VENDA TO WRK-MENOR-VENDA
+               MOVE WRK-VALOR-VENDA TO WRK-MAIOR-VENDA
+               MOVE VND-DATA        TO WRK-DIA-PROCESSADO
+           ELSE
+               IF WRK-VALOR-VENDA < WRK-MENOR-VENDA
+                   MOVE WRK-VALOR-VENDA TO WRK-MENOR-VENDA
+               END-IF
+               IF WRK-VALOR-VENDA > WRK-MAIOR-VENDA
+                   MOVE WRK-VALOR-VENDA TO WRK-MAIOR-VENDA
+               END-IF
+           END-IF.
+
+           MOVE VND-VENDEDOR TO WRK-LV-VENDEDOR.
+           MOVE WRK-VALOR-VENDA TO WRK-LV-VALOR.
+           MOVE WRK-COMISSAO    TO WRK-LV-COMISSAO.
+           WRITE VENDA-REL-LINHA FROM WRK-LINHA-VENDA.
+
+           READ VENDAS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+
+           IF WRK-VENDAS-ABERTO
+               MOVE SPACES TO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+               STRING 'QUANTIDADE DE VENDAS: ' DELIMITED BY SIZE
+                   WRK-QTD-VENDAS DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+               STRING 'TOTAL VENDIDO: ' DELIMITED BY SIZE
+                   WRK-TOTAL-VENDIDO DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+               STRING 'TOTAL DE COMISSOES: ' DELIMITED BY SIZE
+                   WRK-TOTAL-COMISSOES DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+
+               IF WRK-QTD-VENDAS > ZEROS
+                   COMPUTE WRK-MEDIA-VENDA =
+                       WRK-TOTAL-VENDIDO / WRK-QTD-VENDAS
+               END-IF
+               MOVE WRK-MEDIA-VENDA TO WRK-MEDIA-VENDA-ED
+               MOVE WRK-MENOR-VENDA TO WRK-MENOR-VENDA-ED
+               MOVE WRK-MAIOR-VENDA TO WRK-MAIOR-VENDA-ED
+
+               STRING 'MEDIA POR VENDA: ' DELIMITED BY SIZE
+                   WRK-MEDIA-VENDA-ED DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+               STRING 'MENOR VENDA: ' DELIMITED BY SIZE
+                   WRK-MENOR-VENDA-ED DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+               STRING 'MAIOR VENDA: ' DELIMITED BY SIZE
+                   WRK-MAIOR-VENDA-ED DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+
+               PERFORM 7110-GRAVAR-YTD
+               PERFORM 7120-CALCULAR-MEDIA-YTD
+               STRING 'TOTAL DE VENDAS NO ANO: ' DELIMITED BY SIZE
+                   WRK-YTD-TOTAL-VENDAS-ED DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+               STRING 'MEDIA DE VENDAS NO ANO: ' DELIMITED BY SIZE
+                   WRK-YTD-MEDIA-VENDA-ED DELIMITED BY SIZE
+                   INTO VENDA-REL-LINHA
+               WRITE VENDA-REL-LINHA
+
+               CLOSE VENDAS-FILE
+               CLOSE VENDA-REL-FILE
+
+               MOVE WRK-DIA-PROCESSADO  TO VDD-DATA
+               MOVE WRK-QTD-VENDAS      TO VDD-QTD-VENDAS
+               MOVE WRK-TOTAL-VENDIDO   TO VDD-TOTAL-VENDIDO
+               MOVE WRK-TOTAL-COMISSOES TO VDD-TOTAL-COMISSAO
+               PERFORM 8100-GRAVAR-HISTORICO-DIA
+
+               PERFORM 8200-CARREGAR-HISTORICO-DIAS
+
+               OPEN OUTPUT ROLLUP-FILE
+
+               MOVE '=== HISTORICO DIARIO DE VENDAS ===' TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               MOVE 'DATA       QTD   VENDIDO      COMISSAO'
+                   TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               PERFORM 7250-IMPRIMIR-LINHA-DIA
+                   VARYING DIA-IDX FROM 1 BY 1
+                   UNTIL DIA-IDX > WRK-TAB-DIA-QTD
+
+               IF WRK-TAB-DIA-QTD > ZEROS
+                   COMPUTE WRK-MEDIA-DIARIA =
+                       WRK-TOTAL-GERAL-VENDIDO / WRK-TAB-DIA-QTD
+               END-IF
+               MOVE WRK-MEDIA-DIARIA TO WRK-MEDIA-DIARIA-ED
+               MOVE SPACES TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               STRING 'MEDIA DIARIA DO PERIODO: ' DELIMITED BY SIZE
+                   WRK-MEDIA-DIARIA-ED DELIMITED BY SIZE
+                   INTO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+
+               MOVE SPACES TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               MOVE '=== FECHAMENTO MENSAL ===' TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               MOVE 'MES            QTD   VENDIDO      COMISSAO'
+                   TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               PERFORM 7230-IMPRIMIR-LINHA-MES
+                   VARYING MES-IDX FROM 1 BY 1
+                   UNTIL MES-IDX > WRK-TAB-MES-QTD
+
+               MOVE SPACES TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               MOVE '=== FECHAMENTO SEMANAL ===' TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               MOVE 'MES/SEMANA     QTD   VENDIDO      COMISSAO'
+                   TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               PERFORM 7240-IMPRIMIR-LINHA-SEMANA
+                   VARYING SEM-IDX FROM 1 BY 1
+                   UNTIL SEM-IDX > WRK-TAB-SEM-QTD
+
+               CLOSE ROLLUP-FILE
+           END-IF.
+
+      **************************************************************
+      ** FECHAMENTO DE VENDAS E COMISSOES POR MES E POR SEMANA DO
+      ** MES (VENDROLL). CADA DIA DO HISTORICO CARREGADO POR
+      ** 8200-CARREGAR-HISTORICO-DIAS (CPYVDDPR) E ACUMULADO NA FAIXA
+      ** DE MES (WRK-ANOMES) E DE SEMANA DO MES (WRK-SEMANA) A QUE
+      ** PERTENCE, USANDO AS TABELAS EM MEMORIA ABAIXO, IMPRESSAS AO
+      ** FINAL DO PROCESSAMENTO EM 0300-FINALIZAR. O FECHAMENTO E
+      ** ASSIM REMONTADO A CADA EXECUCAO A PARTIR DE TODO O HISTORICO
+      ** JA ACUMULADO EM VENDDIA, E NAO SOMENTE DO LOTE DO DIA.
+      **************************************************************
+       7210-ACUMULAR-MES.
+
+           MOVE 'N' TO WRK-ROLLUP-ACHOU-SW.
+           SET MES-IDX TO 1.
+           SEARCH TAB-MES
+               AT END
+                   PERFORM 7211-INCLUIR-MES
+               WHEN TAB-MES-ANOMES(MES-IDX) = WRK-ANOMES
+                   SET WRK-ROLLUP-ACHOU TO TRUE
+                   ADD TAB-DIA-QTD-VENDAS(DIA-IDX)
+                       TO TAB-MES-QTD-VENDAS(MES-IDX)
+                   ADD TAB-DIA-TOTAL-VENDIDO(DIA-IDX)
+                       TO TAB-MES-TOTAL-VENDIDO(MES-IDX)
+                   ADD TAB-DIA-TOTAL-COMISSAO(DIA-IDX)
+                       TO TAB-MES-TOTAL-COMISSAO(MES-IDX)
+           END-SEARCH.
+
+       7211-INCLUIR-MES.
+
+           ADD 1 TO WRK-TAB-MES-QTD.
+           MOVE WRK-ANOMES TO TAB-MES-ANOMES(WRK-TAB-MES-QTD).
+           MOVE TAB-DIA-QTD-VENDAS(DIA-IDX)
+               TO TAB-MES-QTD-VENDAS(WRK-TAB-MES-QTD).
+           MOVE TAB-DIA-TOTAL-VENDIDO(DIA-IDX)
+               TO TAB-MES-TOTAL-VENDIDO(WRK-TAB-MES-QTD).
+           MOVE TAB-DIA-TOTAL-COMISSAO(DIA-IDX)
+               TO TAB-MES-TOTAL-COMISSAO(WRK-TAB-MES-QTD).
+
+       7220-ACUMULAR-SEMANA.
+
+           MOVE 'N' TO WRK-ROLLUP-ACHOU-SW.
+           SET SEM-IDX TO 1.
+           SEARCH TAB-SEM
+               AT END
+                   PERFORM 7221-INCLUIR-SEMANA
+               WHEN TAB-SEM-ANOMES(SEM-IDX) = WRK-ANOMES
+                   AND TAB-SEM-SEMANA(SEM-IDX) = WRK-SEMANA
+                   SET WRK-ROLLUP-ACHOU TO TRUE
+                   ADD TAB-DIA-QTD-VENDAS(DIA-IDX)
+                       TO TAB-SEM-QTD-VENDAS(SEM-IDX)
+                   ADD TAB-DIA-TOTAL-VENDIDO(DIA-IDX)
+                       TO TAB-SEM-TOTAL-VENDIDO(SEM-IDX)
+                   ADD TAB-DIA-TOTAL-COMISSAO(DIA-IDX)
+                       TO TAB-SEM-TOTAL-COMISSAO(SEM-IDX)
+           END-SEARCH.
+
+       7221-INCLUIR-SEMANA.
+
+           ADD 1 TO WRK-TAB-SEM-QTD.
+           MOVE WRK-ANOMES TO TAB-SEM-ANOMES(WRK-TAB-SEM-QTD).
+           MOVE WRK-SEMANA TO TAB-SEM-SEMANA(WRK-TAB-SEM-QTD).
+           MOVE TAB-DIA-QTD-VENDAS(DIA-IDX)
+               TO TAB-SEM-QTD-VENDAS(WRK-TAB-SEM-QTD).
+           MOVE TAB-DIA-TOTAL-VENDIDO(DIA-IDX)
+               TO TAB-SEM-TOTAL-VENDIDO(WRK-TAB-SEM-QTD).
+           MOVE TAB-DIA-TOTAL-COMISSAO(DIA-IDX)
+               TO TAB-SEM-TOTAL-COMISSAO(WRK-TAB-SEM-QTD).
+
+      **************************************************************
+      ** 7250-IMPRIMIR-LINHA-DIA - CALCULA O MES/ANO E A SEMANA DO
+      ** MES DO DIA WRK-TAB-DIA(DIA-IDX), ACUMULA-O NOS FECHAMENTOS
+      ** MENSAL E SEMANAL E IMPRIME SUA LINHA NO DETALHE DIARIO.
+      **************************************************************
+       7250-IMPRIMIR-LINHA-DIA.
+
+           DIVIDE TAB-DIA-DATA(DIA-IDX) BY 100 GIVING WRK-ANOMES
+               REMAINDER WRK-DIA-VENDA.
+           SUBTRACT 1 FROM WRK-DIA-VENDA GIVING WRK-DIA-MENOS-1.
+           DIVIDE WRK-DIA-MENOS-1 BY 7 GIVING WRK-SEMANA
+               REMAINDER WRK-SEMANA-RESTO.
+           ADD 1 TO WRK-SEMANA.
+
+           PERFORM 7210-ACUMULAR-MES.
+           PERFORM 7220-ACUMULAR-SEMANA.
+
+           ADD TAB-DIA-QTD-VENDAS(DIA-IDX)    TO WRK-TOTAL-GERAL-QTD.
+           ADD TAB-DIA-TOTAL-VENDIDO(DIA-IDX)
+               TO WRK-TOTAL-GERAL-VENDIDO.
+
+           MOVE SPACES TO WRK-LINHA-DIA.
+           MOVE TAB-DIA-DATA(DIA-IDX)           TO WRK-LD-DATA.
+           MOVE TAB-DIA-QTD-VENDAS(DIA-IDX)     TO WRK-LD-QTD.
+           MOVE TAB-DIA-TOTAL-VENDIDO(DIA-IDX)  TO WRK-LD-VENDIDO.
+           MOVE TAB-DIA-TOTAL-COMISSAO(DIA-IDX) TO WRK-LD-COMISSAO.
+           WRITE ROLLUP-LINHA FROM WRK-LINHA-DIA.
+
+       7230-IMPRIMIR-LINHA-MES.
+
+           MOVE SPACES TO WRK-LINHA-ROLLUP.
+           MOVE TAB-MES-ANOMES(MES-IDX)         TO WRK-LR-PERIODO.
+           MOVE TAB-MES-QTD-VENDAS(MES-IDX)     TO WRK-LR-QTD.
+           MOVE TAB-MES-TOTAL-VENDIDO(MES-IDX)  TO WRK-LR-VENDIDO.
+           MOVE TAB-MES-TOTAL-COMISSAO(MES-IDX) TO WRK-LR-COMISSAO.
+           WRITE ROLLUP-LINHA FROM WRK-LINHA-ROLLUP.
+
+       7240-IMPRIMIR-LINHA-SEMANA.
+
+           MOVE SPACES TO WRK-LINHA-ROLLUP.
+           STRING TAB-SEM-ANOMES(SEM-IDX) DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               TAB-SEM-SEMANA(SEM-IDX) DELIMITED BY SIZE
+               INTO WRK-LR-PERIODO.
+           MOVE TAB-SEM-QTD-VENDAS(SEM-IDX)     TO WRK-LR-QTD.
+           MOVE TAB-SEM-TOTAL-VENDIDO(SEM-IDX)  TO WRK-LR-VENDIDO.
+           MOVE TAB-SEM-TOTAL-COMISSAO(SEM-IDX) TO WRK-LR-COMISSAO.
+           WRITE ROLLUP-LINHA FROM WRK-LINHA-ROLLUP.
+
+       COPY CPYVENPR.
+       COPY CPYVDDPR.
+       COPY CPYCABPR.
+       COPY CPYABLPR.
+       COPY CPYLOTPR.
