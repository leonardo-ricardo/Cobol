@@ -0,0 +1,57 @@
+      **************************************************************
+      ** CPYCABPR - MONTAGEM DO CABECALHO PADRAO DE RELATORIOS EM
+      ** LOTE. COMPARTILHADO POR TODOS OS PROGRAMAS BATCH DA SUITE.
+      ** O CHAMADOR EXECUTA "PERFORM 7050-LER-CABECALHO-LOTE" (VER
+      ** CPYLOTPR) UMA UNICA VEZ NA INICIALIZACAO E, PARA CADA
+      ** PAGINA, PREENCHE WRK-CAB-PROGRAMA, WRK-CAB-TITULO E
+      ** WRK-CAB-PAGINA E EXECUTA "PERFORM 0900-MONTAR-CABECALHO-
+      ** PADRAO"; EM SEGUIDA GRAVA WRK-CAB-LINHA1 E WRK-CAB-LINHA2
+      ** NO ARQUIVO DE RELATORIO DO CHAMADOR (WRITE ... FROM).
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       0900-MONTAR-CABECALHO-PADRAO.
+
+           MOVE WRK-LOTECAB-ANO TO WRK-CAB-DATA-ANO.
+           MOVE WRK-LOTECAB-MES TO WRK-CAB-DATA-MES.
+           MOVE WRK-LOTECAB-DIA TO WRK-CAB-DATA-DIA.
+
+           MOVE SPACES TO WRK-CAB-LINHA1.
+           STRING WRK-CAB-TITULO    DELIMITED BY SIZE
+               '   PAGINA: '        DELIMITED BY SIZE
+               WRK-CAB-PAGINA       DELIMITED BY SIZE
+               INTO WRK-CAB-LINHA1.
+
+           MOVE SPACES TO WRK-CAB-LINHA2.
+           STRING 'PROGRAMA: '      DELIMITED BY SIZE
+               WRK-CAB-PROGRAMA     DELIMITED BY SIZE
+               '   DATA: '          DELIMITED BY SIZE
+               WRK-CAB-DATA-DIA     DELIMITED BY SIZE
+               '/'                  DELIMITED BY SIZE
+               WRK-CAB-DATA-MES     DELIMITED BY SIZE
+               '/'                  DELIMITED BY SIZE
+               WRK-CAB-DATA-ANO     DELIMITED BY SIZE
+               '   TURNO: '         DELIMITED BY SIZE
+               WRK-LOTECAB-TURNO    DELIMITED BY SIZE
+               '   LOTE: '          DELIMITED BY SIZE
+               WRK-LOTECAB-SEQUENCIA DELIMITED BY SIZE
+               INTO WRK-CAB-LINHA2.
+
+           MOVE ZEROS TO WRK-CAB-LINHAS-PAGINA.
+           MOVE 'N' TO WRK-CAB-QUEBROU-SW.
+
+      **************************************************************
+      ** CONTROLE DE QUEBRA DE PAGINA. O CHAMADOR EXECUTA ESTE
+      ** PARAGRAFO A CADA LINHA DE DETALHE GRAVADA NO RELATORIO;
+      ** QUANDO O LIMITE DE WRK-CAB-MAX-LINHAS E ATINGIDO,
+      ** WRK-CAB-QUEBROU FICA 'S' E O CHAMADOR DEVE EXECUTAR
+      ** NOVAMENTE "PERFORM 0900-MONTAR-CABECALHO-PADRAO" (O QUE
+      ** REZERA O CONTADOR DE LINHAS DA PAGINA).
+      **************************************************************
+       0910-CONTROLAR-LINHA-PAGINA.
+
+           ADD 1 TO WRK-CAB-LINHAS-PAGINA.
+           IF WRK-CAB-LINHAS-PAGINA >= WRK-CAB-MAX-LINHAS
+               SET WRK-CAB-QUEBROU TO TRUE
+           ELSE
+               MOVE 'N' TO WRK-CAB-QUEBROU-SW
+           END-IF.
