@@ -0,0 +1,18 @@
+      **************************************************************
+      ** CPYVDDWS - CAMPOS E TABELA EM MEMORIA DO HISTORICO DIARIO DE
+      ** VENDAS E COMISSOES (VENDDIA), CARREGADA POR CPYVDDPR,
+      ** PARAGRAFO 8200-CARREGAR-HISTORICO-DIAS. INCLUIR NA
+      ** WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-VDD-STATUS         PIC X(02) VALUE SPACES.
+       77  WRK-VDD-FIM-SW         PIC X(01) VALUE 'N'.
+           88  WRK-VDD-FIM                     VALUE 'S'.
+       77  WRK-TAB-DIA-QTD        PIC 9(03) VALUE ZEROS.
+       01  WRK-TAB-DIA.
+           05  TAB-DIA OCCURS 1 TO 366 TIMES
+                   DEPENDING ON WRK-TAB-DIA-QTD
+                   INDEXED BY DIA-IDX.
+               10  TAB-DIA-DATA           PIC 9(08).
+               10  TAB-DIA-QTD-VENDAS     PIC 9(05).
+               10  TAB-DIA-TOTAL-VENDIDO  PIC 9(09)V99.
+               10  TAB-DIA-TOTAL-COMISSAO PIC 9(09)V99.
