@@ -0,0 +1,15 @@
+      **************************************************************
+      ** CPYVDDFD - LAYOUT DO HISTORICO DIARIO DE VENDAS E COMISSOES
+      ** (VENDDIA). UM REGISTRO E ACRESCENTADO A CADA EXECUCAO (VER
+      ** CPYVDDPR, PARAGRAFO 8100-GRAVAR-HISTORICO-DIA), PRESERVANDO
+      ** OS DIAS JA PROCESSADOS PARA QUE O FECHAMENTO DE TENDENCIA
+      ** POSSA SER REMONTADO A CADA EXECUCAO A PARTIR DO HISTORICO
+      ** COMPLETO, E NAO SOMENTE DO LOTE DO DIA.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  VENDDIA-FILE.
+       01  VENDDIA-REG.
+           05  VDD-DATA           PIC 9(08).
+           05  VDD-QTD-VENDAS     PIC 9(05).
+           05  VDD-TOTAL-VENDIDO  PIC 9(09)V99.
+           05  VDD-TOTAL-COMISSAO PIC 9(09)V99.
