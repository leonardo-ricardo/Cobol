@@ -0,0 +1,11 @@
+      **************************************************************
+      ** CPYAUDFD - LAYOUT DA TRILHA DE AUDITORIA DE ACESSO.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REG.
+           05  AUD-USUARIO        PIC X(20).
+           05  AUD-NIVEL          PIC 9(06).
+           05  AUD-DATA           PIC 9(08).
+           05  AUD-HORA           PIC 9(06).
+           05  AUD-RESULTADO      PIC X(30).
