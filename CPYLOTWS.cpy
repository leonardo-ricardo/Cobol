@@ -0,0 +1,30 @@
+      **************************************************************
+      ** CPYLOTWS - CABECALHO DE LOTE: DATA DE PROCESSAMENTO, TURNO
+      ** E NUMERO SEQUENCIAL DO JOB (VER CPYLOTPR). O DRIVER DO LOTE
+      ** NOTURNO (PROGLOTE) EXECUTA "PERFORM 7040-GRAVAR-CABECALHO-
+      ** LOTE" UMA UNICA VEZ NO INICIO DA JANELA DE LOTE. OS DEMAIS
+      ** PROGRAMAS DA SUITE EXECUTAM "PERFORM 7050-LER-CABECALHO-
+      ** LOTE" UMA UNICA VEZ NA INICIALIZACAO PARA OBTER
+      ** WRK-LOTECAB-ANO/MES/DIA, WRK-LOTECAB-TURNO E
+      ** WRK-LOTECAB-SEQUENCIA JA PRONTOS, EM VEZ DE CADA UM DERIVAR
+      ** A DATA LOCALMENTE A CADA CABECALHO DE RELATORIO IMPRESSO
+      ** (VER CPYCABPR). QUANDO O ARQUIVO AINDA NAO EXISTE (PRIMEIRA
+      ** EXECUCAO, OU PROGRAMA RODADO FORA DO LOTE NOTURNO),
+      ** 7050-LER-CABECALHO-LOTE ACEITA A DATA DO SISTEMA E ASSUME
+      ** TURNO 'U' (UNICO) E SEQUENCIA 1. INCLUIR NA WORKING-STORAGE
+      ** SECTION.
+      **************************************************************
+       77  WRK-LOTECAB-STATUS     PIC X(02) VALUE SPACES.
+       01  WRK-LOTECAB-DATA.
+           05  WRK-LOTECAB-ANO    PIC 9(04) VALUE ZEROS.
+           05  WRK-LOTECAB-MES    PIC 9(02) VALUE ZEROS.
+           05  WRK-LOTECAB-DIA    PIC 9(02) VALUE ZEROS.
+       01  WRK-LOTECAB-HORAS.
+           05  WRK-LOTECAB-HH     PIC 9(02) VALUE ZEROS.
+           05  FILLER             PIC 9(04) VALUE ZEROS.
+       77  WRK-LOTECAB-TURNO      PIC X(01) VALUE 'U'.
+           88  WRK-LOTECAB-TURNO-MANHA    VALUE '1'.
+           88  WRK-LOTECAB-TURNO-TARDE    VALUE '2'.
+           88  WRK-LOTECAB-TURNO-NOITE    VALUE '3'.
+           88  WRK-LOTECAB-TURNO-UNICO    VALUE 'U'.
+       77  WRK-LOTECAB-SEQUENCIA  PIC 9(05) VALUE ZEROS.
