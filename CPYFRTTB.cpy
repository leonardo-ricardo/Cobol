@@ -0,0 +1,16 @@
+      **************************************************************
+      ** CPYFRTTB - TABELA EM MEMORIA DOS PERCENTUAIS DE FRETE POR
+      ** UF, CARREGADA A PARTIR DE FRETETAB-FILE (VER CPYFRTPR,
+      ** PARAGRAFO 7100-CARREGAR-TABELA-FRETE).
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-FRETETAB-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-TAB-FRETE-QTD      PIC 9(02) VALUE ZEROS.
+       77  WRK-FRETETAB-FIM-SW    PIC X(01) VALUE 'N'.
+           88  WRK-FRETETAB-FIM             VALUE 'S'.
+       01  WRK-TAB-FRETE.
+           05  TAB-FRETE-UF OCCURS 1 TO 30 TIMES
+                   DEPENDING ON WRK-TAB-FRETE-QTD
+                   INDEXED BY FRT-IDX.
+               10  TAB-FRETE-UF-COD    PIC X(02).
+               10  TAB-FRETE-PERC      PIC 9V999.
