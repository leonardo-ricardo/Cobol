@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYEXCSL - SELECT DO ARQUIVO DE EXCECOES (REJEITOS)
+      ** INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT EXCECOES-FILE ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCECOES-STATUS.
