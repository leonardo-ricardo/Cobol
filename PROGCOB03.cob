@@ -1,22 +1,62 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB03.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEO(ESTUDANTE) LEOO
-      ** OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
-      **  UTILIZAR VARIAVEIS NIVEL 01.02...(ESTRUTURADA)
-      ** DATA = 04/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROS.
-           02 WRK-MES PIC 9(02) VALUE ZEROS.
-           02 WRK-DIA PIC 9(02) VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.... ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB03.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEO(ESTUDANTE) LEOO
+      ** OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
+      **  UTILIZAR VARIAVEIS NIVEL 01.02...(ESTRUTURADA)
+      ** DATA = 04/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - PASSA A CALCULAR O DIA DA SEMANA (CONGRUENCIA
+      **               DE ZELLER) E SINALIZAR SE E DIA UTIL.
+      **  09/08/2026 LR - VERIFICACAO DE DIA UTIL PASSA A CONFERIR
+      **               TAMBEM O CALENDARIO DE FERIADOS (FERIADOS),
+      **               REAPROVEITANDO CPYFERSL/FD/TB/PR, JA USADO
+      **               PELA FOLHA DE AUMENTOS (PROGTEPB).
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYFERSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYFERFD.
+       WORKING-STORAGE SECTION.
+       01  WRK-DATA.
+           02  WRK-DATAANO PIC 9(04) VALUE ZEROS.
+           02  WRK-DATAMES PIC 9(02) VALUE ZEROS.
+           02  WRK-DATADIA PIC 9(02) VALUE ZEROS.
+
+       COPY CPYFERTB.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 7100-CARREGAR-TABELA-FERIADOS.
+
+       0200-PROCESSAR.
+
+           PERFORM 7200-VERIFICAR-DIA-UTIL.
+
+       0300-FINALIZAR.
+
+           DISPLAY 'DATA.... ' WRK-DATADIA ' DE ' WRK-DATAMES
+               ' DE ' WRK-DATAANO.
+           DISPLAY 'DIA DA SEMANA... ' WRK-DIA-SEMANA-DESC.
+           IF WRK-DIA-UTIL
+               DISPLAY 'DIA UTIL........ SIM'
+           ELSE
+               DISPLAY 'DIA UTIL........ NAO'
+           END-IF.
+
+       COPY CPYFERPR.
