@@ -1,34 +1,102 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGVENDA.
-      **************************************************************
-      **   AREA DE COMENTARIO - REMARKS
-      **   AUTHOR = LEONARDO(ESTUDANTE) LEOO
-      **   OBJETIVO: Calcular e Imprimir a média aritmética de vendas
-      **   formatada em tela com cifrão, pontos e casas decimais.
-      **   DATA = 05/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NUM1       PIC 9(05)V99   VALUE ZEROS.
-       77  WRK-NUM2       PIC 9(05)V99   VALUE ZEROS.
-       77  WRK-MEDIA      PIC 9(06)V99   VALUE ZEROS.
-       77  WRK-MEDIA-ED   PIC $ZZ.ZZZ,99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'ENTRE COM 1a VENDA '
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-
-           DISPLAY 'ENTRE COM 2a VENDA '
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-
-
-           DISPLAY '=================COMPUTE==================='.
-
-           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
-           DISPLAY 'MEDIA.. ' WRK-MEDIA-ED.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGVENDA.
+      **************************************************************
+      **   AREA DE COMENTARIO - REMARKS
+      **   AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      **   OBJETIVO: Calcular e Imprimir a média aritmética de vendas
+      **   formatada em tela com cifrão, pontos e casas decimais.
+      **   DATA = 05/05/2020
+      **   ALTERACOES:
+      **    09/08/2026 LR - ESTRUTURADO EM PARAGRAFOS NUMERADOS E
+      **                 CALCULO DE COMISSAO EXTRAIDO PARA
+      **                 CPYVENWS/CPYVENPR, PARA SER REAPROVEITADO
+      **                 PELO PROCESSAMENTO EM LOTE (PROGVENDB).
+      **    09/08/2026 LR - PASSA A ACUMULAR O TOTAL DE VENDAS E
+      **                 COMISSOES DO ANO EM VENDYTD.
+      **    09/08/2026 LR - CADA VENDA PASSA A SER EXPORTADA TAMBEM
+      **                 EM FORMATO CSV (VENDCSV), PARA IMPORTACAO
+      **                 EM PLANILHA.
+      **    09/08/2026 LR - PASSA A EXIBIR TAMBEM O TOTAL E A MEDIA
+      **                 DE VENDAS ACUMULADOS NO ANO (VENDYTD).
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYVENYSL.
+           SELECT VENDCSV-FILE ASSIGN TO "VENDCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDCSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYVENYFD.
+       FD  VENDCSV-FILE.
+       01  VENDCSV-LINHA          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-VENDCSV-STATUS PIC X(02) VALUE SPACES.
+       77  WRK-NUM1       PIC 9(05)V99   VALUE ZEROS.
+       77  WRK-NUM2       PIC 9(05)V99   VALUE ZEROS.
+       77  WRK-MEDIA      PIC 9(06)V99   VALUE ZEROS.
+       77  WRK-MEDIA-ED   PIC $ZZ.ZZZ,99 VALUE ZEROS.
+       77  WRK-COMISSAO-ED PIC $ZZ.ZZZ,99 VALUE ZEROS.
+       COPY CPYVENWS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           PERFORM 7100-LER-YTD.
+
+           OPEN EXTEND VENDCSV-FILE.
+           IF WRK-VENDCSV-STATUS = '05' OR '35'
+               CLOSE VENDCSV-FILE
+               OPEN OUTPUT VENDCSV-FILE
+               MOVE 'VALOR_VENDA,COMISSAO' TO VENDCSV-LINHA
+               WRITE VENDCSV-LINHA
+           END-IF.
+
+           DISPLAY 'ENTRE COM 1a VENDA '
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+
+           DISPLAY 'ENTRE COM 2a VENDA '
+           ACCEPT WRK-NUM2 FROM CONSOLE.
+
+       0200-PROCESSAR.
+
+           DISPLAY '=================COMPUTE==================='.
+
+           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           DISPLAY 'MEDIA.. ' WRK-MEDIA-ED.
+
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-VALOR-VENDA.
+           PERFORM 7000-CALCULAR-COMISSAO.
+
+       0300-FINALIZAR.
+
+           MOVE WRK-COMISSAO TO WRK-COMISSAO-ED.
+           DISPLAY 'COMISSAO SOBRE AS VENDAS.. ' WRK-COMISSAO-ED.
+
+           PERFORM 7110-GRAVAR-YTD.
+           PERFORM 7120-CALCULAR-MEDIA-YTD.
+           DISPLAY 'TOTAL DE VENDAS NO ANO.. ' WRK-YTD-TOTAL-VENDAS-ED.
+           DISPLAY 'MEDIA DE VENDAS NO ANO.. ' WRK-YTD-MEDIA-VENDA-ED.
+
+           STRING WRK-VALOR-VENDA DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WRK-COMISSAO DELIMITED BY SIZE
+               INTO VENDCSV-LINHA.
+           WRITE VENDCSV-LINHA.
+           CLOSE VENDCSV-FILE.
+
+       COPY CPYVENPR.
