@@ -0,0 +1,12 @@
+      **************************************************************
+      ** CPYEXCPR - GRAVA UM REGISTRO NO RELATORIO DE EXCECOES.
+      ** O PROGRAMA CHAMADOR DEVE PREENCHER EXC-PROGRAMA, EXC-CHAVE,
+      ** EXC-CAMPO, EXC-VALOR E EXC-MOTIVO ANTES DE EXECUTAR ESTE
+      ** PARAGRAFO VIA "PERFORM 9100-GRAVAR-EXCECAO".
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       9100-GRAVAR-EXCECAO.
+
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+           WRITE EXCECAO-REG.
