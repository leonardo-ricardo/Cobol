@@ -1,16 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEO(ESTUDANTE) LEOO
-      ** OBJETIVO: RECEBER E IMPRIMIR UMA STRING
-      ** DATA = 14/04/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOME PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME..' WRK-NOME(1:10).
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB02.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEO(ESTUDANTE) LEOO
+      ** OBJETIVO: RECEBER E IMPRIMIR UMA STRING
+      ** DATA = 14/04/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - NOME EM BRANCO PASSA A SER DESVIADO PARA O
+      **               RELATORIO COMPARTILHADO DE EXCECOES EM VEZ DE
+      **               SER IMPRESSO DO MESMO JEITO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYEXCSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYEXCFD.
+       WORKING-STORAGE SECTION.
+       77  WRK-NOME PIC X(20) VALUE SPACES.
+       COPY CPYEXCWS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           OPEN EXTEND EXCECOES-FILE.
+           IF WRK-EXCECOES-STATUS = '05' OR '35'
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+           ACCEPT WRK-NOME FROM CONSOLE.
+
+       0200-PROCESSAR.
+
+           IF WRK-NOME = SPACES
+               MOVE 'PROGCOB02'         TO EXC-PROGRAMA
+               MOVE SPACES               TO EXC-CHAVE
+               MOVE 'WRK-NOME'           TO EXC-CAMPO
+               MOVE WRK-NOME             TO EXC-VALOR
+               MOVE 'NOME NAO INFORMADO' TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+           ELSE
+               DISPLAY 'NOME..' WRK-NOME(1:10)
+           END-IF.
+
+       0300-FINALIZAR.
+
+           CLOSE EXCECOES-FILE.
+
+       COPY CPYEXCPR.
