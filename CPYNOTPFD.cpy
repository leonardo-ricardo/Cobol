@@ -0,0 +1,10 @@
+      **************************************************************
+      ** CPYNOTPFD - LAYOUT DO ARQUIVO DE PARAMETROS DE APROVACAO.
+      ** REGISTRO UNICO COM AS NOTAS MINIMAS DE APROVACAO E DE
+      ** RECUPERACAO, PARA PERMITIR ALTERA-LAS SEM RECOMPILAR.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  PARAMETROS-FILE.
+       01  PARAMETRO-REG.
+           05  PAR-NOTA-APROVACAO     PIC 9(02)V9.
+           05  PAR-NOTA-RECUPERACAO   PIC 9(02)V9.
