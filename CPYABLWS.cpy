@@ -0,0 +1,5 @@
+      **************************************************************
+      ** CPYABLWS - CAMPO DE STATUS DO LOG CONSOLIDADO DE ERROS/
+      ** ABENDS. INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-ABENDLOG-STATUS    PIC X(02) VALUE SPACES.
