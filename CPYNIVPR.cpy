@@ -0,0 +1,42 @@
+      **************************************************************
+      ** CPYNIVPR - CARGA E CONSULTA DA TABELA DE NIVEIS DE ACESSO.
+      ** O CHAMADOR DEVE EXECUTAR "PERFORM 8200-CARREGAR-NIVEIS" NA
+      ** INICIALIZACAO E, PARA CADA USUARIO, "PERFORM
+      ** 8210-BUSCAR-NIVEL" COM WRK-NIVEL PREENCHIDO. SAIDA:
+      ** WRK-NIVEL-ACHOU-SW E WRK-NIVEL-DESC.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       8200-CARREGAR-NIVEIS.
+
+           OPEN INPUT NIVEIS-FILE.
+           MOVE 'N' TO WRK-NIVEIS-FIM-SW.
+           MOVE 0   TO WRK-TAB-NIVEL-QTD.
+           IF WRK-NIVEIS-STATUS NOT = '35'
+               READ NIVEIS-FILE
+                   AT END SET WRK-NIVEIS-FIM TO TRUE
+               END-READ
+               PERFORM 8201-LER-NIVEIS UNTIL WRK-NIVEIS-FIM
+               CLOSE NIVEIS-FILE
+           END-IF.
+
+       8201-LER-NIVEIS.
+
+           ADD 1 TO WRK-TAB-NIVEL-QTD.
+           MOVE NIV-CODIGO    TO TAB-NIVEL-CODIGO(WRK-TAB-NIVEL-QTD).
+           MOVE NIV-DESCRICAO TO TAB-NIVEL-DESCRICAO(WRK-TAB-NIVEL-QTD).
+           READ NIVEIS-FILE
+               AT END SET WRK-NIVEIS-FIM TO TRUE
+           END-READ.
+
+       8210-BUSCAR-NIVEL.
+
+           MOVE 'N'     TO WRK-NIVEL-ACHOU-SW.
+           MOVE SPACES  TO WRK-NIVEL-DESC.
+           SET NIV-IDX TO 1.
+           SEARCH TAB-NIVEL
+               AT END
+                   CONTINUE
+               WHEN TAB-NIVEL-CODIGO(NIV-IDX) = WRK-NIVEL
+                   SET WRK-NIVEL-ACHOU TO TRUE
+                   MOVE TAB-NIVEL-DESCRICAO(NIV-IDX) TO WRK-NIVEL-DESC
+           END-SEARCH.
