@@ -0,0 +1,8 @@
+      **************************************************************
+      ** CPYVDDSL - SELECT DO HISTORICO DIARIO DE VENDAS E COMISSOES
+      ** (VENDDIA), USADO PELO FECHAMENTO DE TENDENCIA DE VENDAS (VER
+      ** CPYVDDPR). INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT VENDDIA-FILE ASSIGN TO "VENDDIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VDD-STATUS.
