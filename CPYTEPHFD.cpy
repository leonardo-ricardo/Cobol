@@ -0,0 +1,16 @@
+      **************************************************************
+      ** CPYTEPHFD - LAYOUT DO HISTORICO DE AUMENTOS SALARIAIS.
+      ** UM REGISTRO POR AUMENTO CONCEDIDO, GRAVADO POR
+      ** 9300-GRAVAR-HISTORICO (VER CPYTEPHPR).
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  HISTAUM-FILE.
+       01  HISTAUM-REG.
+           05  HAU-NOME               PIC X(30).
+           05  HAU-DATA               PIC 9(08).
+           05  HAU-TEMPOCASA          PIC 9(02).
+           05  HAU-SALARIO-ANTERIOR   PIC 9(06)V99.
+           05  HAU-PERCENTUAL-AUMENTO PIC 9(02)V99.
+           05  HAU-AUMENTO            PIC 9(06)V99.
+           05  HAU-NOVO-SALARIO       PIC 9(06)V99.
+           05  HAU-VALOR-RETROAT      PIC 9(07)V99.
