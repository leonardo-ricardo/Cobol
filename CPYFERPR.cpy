@@ -0,0 +1,121 @@
+      **************************************************************
+      ** CPYFERPR - CARGA DO CALENDARIO DE FERIADOS E VERIFICACAO DE
+      ** DIA UTIL. GENERALIZA O CALCULO DE DIA DA SEMANA POR
+      ** CONGRUENCIA DE ZELLER JA USADO EM PROGCOB03, PARA USO
+      ** COMPARTILHADO ENTRE PROGTEPE E PROGTEPB. O CHAMADOR DEVE
+      ** EXECUTAR "PERFORM 7100-CARREGAR-TABELA-FERIADOS" UMA UNICA
+      ** VEZ NA INICIALIZACAO E, EM SEGUIDA OU A CADA VERIFICACAO,
+      ** "PERFORM 7200-VERIFICAR-DIA-UTIL" COM WRK-DATASISTEMA (VER
+      ** CPYTEPWS) PREENCHIDA. SAIDA: WRK-DIA-UTIL-SW (88
+      ** WRK-DIA-UTIL / WRK-DIA-NAO-UTIL) E WRK-DIA-SEMANA-DESC.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       7100-CARREGAR-TABELA-FERIADOS.
+
+           MOVE 'N' TO WRK-FERIADOS-FIM-SW.
+           MOVE 0   TO WRK-TAB-FERIADOS-QTD.
+
+           OPEN INPUT FERIADOS-FILE.
+           IF WRK-FERIADOS-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ FERIADOS-FILE
+                   AT END SET WRK-FERIADOS-FIM TO TRUE
+               END-READ
+               PERFORM 7110-LER-TABELA-FERIADOS
+                   UNTIL WRK-FERIADOS-FIM
+               CLOSE FERIADOS-FILE
+           END-IF.
+
+       7110-LER-TABELA-FERIADOS.
+
+           ADD 1 TO WRK-TAB-FERIADOS-QTD.
+           MOVE FER-MES TO TAB-FERIADO-MES(WRK-TAB-FERIADOS-QTD).
+           MOVE FER-DIA TO TAB-FERIADO-DIA(WRK-TAB-FERIADOS-QTD).
+           READ FERIADOS-FILE
+               AT END SET WRK-FERIADOS-FIM TO TRUE
+           END-READ.
+
+      **************************************************************
+      ** 7200-VERIFICAR-DIA-UTIL - CALCULA O DIA DA SEMANA DE
+      ** WRK-DATASISTEMA PELA CONGRUENCIA DE ZELLER E, SE NAO FOR
+      ** SABADO/DOMINGO, CONFERE AINDA SE A DATA CONSTA NA TABELA DE
+      ** FERIADOS CARREGADA POR 7100-CARREGAR-TABELA-FERIADOS.
+      **************************************************************
+       7200-VERIFICAR-DIA-UTIL.
+
+           PERFORM 7210-CALCULAR-DIA-SEMANA.
+           IF WRK-DIA-UTIL
+               PERFORM 7220-CONFERIR-FERIADO
+           END-IF.
+
+       7210-CALCULAR-DIA-SEMANA.
+
+           MOVE WRK-DATAMES TO WRK-ZEL-MES.
+           MOVE WRK-DATAANO TO WRK-ZEL-ANO.
+           IF WRK-DATAMES < 3
+               ADD 12 TO WRK-ZEL-MES
+               SUBTRACT 1 FROM WRK-ZEL-ANO
+           END-IF.
+
+           DIVIDE WRK-ZEL-ANO BY 100 GIVING WRK-ZEL-SECULO
+               REMAINDER WRK-ZEL-ANOSEC.
+
+           COMPUTE WRK-ZEL-TERMO1-NUM = 13 * (WRK-ZEL-MES + 1).
+           DIVIDE WRK-ZEL-TERMO1-NUM BY 5 GIVING WRK-ZEL-TERMO1
+               REMAINDER WRK-ZEL-RESTO.
+
+           DIVIDE WRK-ZEL-ANOSEC BY 4 GIVING WRK-ZEL-TERMO3
+               REMAINDER WRK-ZEL-RESTO.
+
+           DIVIDE WRK-ZEL-SECULO BY 4 GIVING WRK-ZEL-TERMO4
+               REMAINDER WRK-ZEL-RESTO.
+
+           COMPUTE WRK-ZEL-SOMA =
+               WRK-DATADIA
+               + WRK-ZEL-TERMO1
+               + WRK-ZEL-ANOSEC
+               + WRK-ZEL-TERMO3
+               + WRK-ZEL-TERMO4
+               + (5 * WRK-ZEL-SECULO).
+
+           DIVIDE WRK-ZEL-SOMA BY 7 GIVING WRK-ZEL-QUOCIENTE
+               REMAINDER WRK-DIA-SEMANA.
+
+           EVALUATE WRK-DIA-SEMANA
+               WHEN 0
+                   MOVE 'SABADO'        TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-NAO-UTIL TO TRUE
+               WHEN 1
+                   MOVE 'DOMINGO'       TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-NAO-UTIL TO TRUE
+               WHEN 2
+                   MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-UTIL     TO TRUE
+               WHEN 3
+                   MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-UTIL     TO TRUE
+               WHEN 4
+                   MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-UTIL     TO TRUE
+               WHEN 5
+                   MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-UTIL     TO TRUE
+               WHEN OTHER
+                   MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-UTIL     TO TRUE
+           END-EVALUATE.
+
+       7220-CONFERIR-FERIADO.
+
+           MOVE 'N' TO WRK-FERIADO-ACHOU-SW.
+           SET FER-IDX TO 1.
+           SEARCH TAB-FERIADO
+               AT END
+                   CONTINUE
+               WHEN TAB-FERIADO-MES(FER-IDX) = WRK-DATAMES
+                   AND TAB-FERIADO-DIA(FER-IDX) = WRK-DATADIA
+                   SET WRK-FERIADO-ACHOU TO TRUE
+                   MOVE 'FERIADO'       TO WRK-DIA-SEMANA-DESC
+                   SET WRK-DIA-NAO-UTIL TO TRUE
+           END-SEARCH.
