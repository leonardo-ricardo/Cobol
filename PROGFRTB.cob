@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGFRTB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DO CALCULO DE FRETE (PROGCOB09).
+      **    LE UM ARQUIVO DE PEDIDOS PENDENTES, CALCULA O FRETE DE
+      **    CADA UM E GRAVA O ARQUIVO DE SAIDA MAIS O MANIFESTO.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - PEDIDO PASSA A TRAZER PESO E DISTANCIA
+      **               PARA CALCULO DA SURTAXA DE FRETE.
+      **  09/08/2026 LR - MANIFESTO PASSA A SER CONFERIDO CONTRA O
+      **               FATURAMENTO DA TRANSPORTADORA (ARQUIVO DE
+      **               CONTROLE OPCIONAL FRETECTL), COM LINHA DE
+      **               CONFERENCIA NO FINAL DO MANIFESTO.
+      **  09/08/2026 LR - CONFERENCIA DO TOTAL DE FRETE PASSA A
+      **               ACEITAR UMA PEQUENA TOLERANCIA (WRK-FCTL-
+      **               TOLERANCIA) EM VEZ DE EXIGIR IGUALDADE EXATA,
+      **               PARA NAO ACUSAR DIVERGENCIA POR DIFERENCA DE
+      **               POUCOS CENTAVOS NO ARREDONDAMENTO.
+      **  09/08/2026 LR - ESTADO NAO ATENDIDO PELA TABELA DE FRETE
+      **               PASSA A SER DESVIADO PARA O RELATORIO
+      **               COMPARTILHADO DE EXCECOES, COMO JA FAZ A
+      **               VERSAO INTERATIVA (PROGCOB09), EM VEZ DE
+      **               GRAVAR O PEDIDO COM FRETE ZERADO SEM AVISO.
+      **  09/08/2026 LR - ABERTURA DO ARQUIVO DE PEDIDOS PASSA A SER
+      **               VERIFICADA; QUANDO O ARQUIVO NAO ABRE, O
+      **               PROCESSAMENTO E ENCERRADO IMEDIATAMENTE EM VEZ
+      **               DE TENTAR LER UM ARQUIVO NAO ABERTO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS-FILE ASSIGN TO "PEDIDOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PEDIDOS-STATUS.
+           SELECT FRETE-FILE ASSIGN TO "FRETESAI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETE-STATUS.
+           SELECT MANIFESTO-FILE ASSIGN TO "MANIFEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MANIFESTO-STATUS.
+           SELECT FRETECTL-FILE ASSIGN TO "FRETECTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FCTL-STATUS.
+           COPY CPYFRTSL.
+           COPY CPYEXCSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYFRTFD.
+       COPY CPYEXCFD.
+       FD  PEDIDOS-FILE.
+       01  PEDIDO-REG.
+           05  PED-PRODUTO        PIC X(20).
+           05  PED-ESTADO         PIC X(02).
+           05  PED-VALOR          PIC 9(06)V99.
+           05  PED-PESO           PIC 9(04)V99.
+           05  PED-DISTANCIA      PIC 9(05)V99.
+
+       FD  FRETE-FILE.
+       01  FRETE-REG.
+           05  FRT-PRODUTO        PIC X(20).
+           05  FRT-ESTADO         PIC X(02).
+           05  FRT-VALOR          PIC 9(06)V99.
+           05  FRT-FRETE-CALC     PIC 9(06)V99.
+           05  FRT-TOTAL          PIC 9(06)V99.
+
+       FD  MANIFESTO-FILE.
+       01  MANIFESTO-LINHA        PIC X(80).
+
+       FD  FRETECTL-FILE.
+       01  FCTL-REG.
+           05  FCTL-QTD-PEDIDOS   PIC 9(06).
+           05  FCTL-TOTAL-FRETE   PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+       COPY CPYFRTWS.
+       COPY CPYFRTTB.
+       COPY CPYEXCWS.
+       77  WRK-PEDIDOS-STATUS     PIC X(02) VALUE SPACES.
+       77  WRK-FRETE-STATUS       PIC X(02) VALUE SPACES.
+       77  WRK-MANIFESTO-STATUS   PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-QTD-PEDIDOS        PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-VALOR        PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-FRETE        PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FCTL-STATUS        PIC X(02) VALUE SPACES.
+       77  WRK-FCTL-PRESENTE-SW   PIC X(01) VALUE 'N'.
+           88  WRK-FCTL-PRESENTE              VALUE 'S'.
+       77  WRK-FCTL-QTD-ESPERADA  PIC 9(06) VALUE ZEROS.
+       77  WRK-FCTL-TOTAL-ESPERADO PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FCTL-TOLERANCIA    PIC 9(03)V99 VALUE 0,05.
+       77  WRK-FCTL-DIFERENCA     PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-FCTL-CONFERE-SW    PIC X(01) VALUE 'S'.
+           88  WRK-FCTL-CONFERE                VALUE 'S'.
+           88  WRK-FCTL-DIVERGENTE             VALUE 'N'.
+       01  WRK-LINHA-ED.
+           05  WRK-LINHA-PRODUTO  PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LINHA-ESTADO   PIC X(02).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LINHA-VALOR    PIC ZZZ.ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LINHA-FRETE    PIC ZZZ.ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LINHA-TOTAL    PIC ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           PERFORM 7100-CARREGAR-TABELA-FRETE.
+           PERFORM 8500-LER-CONTROLE-TRANSPORTADORA.
+
+           OPEN EXTEND EXCECOES-FILE.
+           IF WRK-EXCECOES-STATUS = '05' OR '35'
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+           OPEN INPUT  PEDIDOS-FILE.
+           OPEN OUTPUT FRETE-FILE.
+           OPEN OUTPUT MANIFESTO-FILE.
+
+           MOVE '=== MANIFESTO DE CALCULO DE FRETE ===' TO
+               MANIFESTO-LINHA.
+           WRITE MANIFESTO-LINHA.
+           MOVE 'PRODUTO               UF  VALOR        FRETE'
+               TO MANIFESTO-LINHA.
+           WRITE MANIFESTO-LINHA.
+
+           IF WRK-PEDIDOS-STATUS NOT = '00'
+               SET WRK-FIM TO TRUE
+           ELSE
+               READ PEDIDOS-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+
+           MOVE PED-PRODUTO    TO WRK-PRODUTO.
+           MOVE PED-ESTADO     TO WRK-ESTADO.
+           MOVE PED-VALOR      TO WRK-VALOR.
+           MOVE PED-PESO       TO WRK-PESO.
+           MOVE PED-DISTANCIA  TO WRK-DISTANCIA.
+
+           PERFORM 7000-CALCULAR-FRETE.
+
+           IF NOT WRK-UF-ACHOU
+               MOVE 'PROGFRTB'                TO EXC-PROGRAMA
+               MOVE WRK-PRODUTO               TO EXC-CHAVE
+               MOVE 'WRK-ESTADO'              TO EXC-CAMPO
+               MOVE WRK-ESTADO                TO EXC-VALOR
+               MOVE 'ESTADO NAO ATENDIDO PELO FRETE'
+                   TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+           END-IF.
+
+           MOVE PED-PRODUTO TO FRT-PRODUTO.
+           MOVE PED-ESTADO  TO FRT-ESTADO.
+           MOVE PED-VALOR   TO FRT-VALOR.
+           MOVE WRK-FRETE   TO FRT-FRETE-CALC.
+           COMPUTE FRT-TOTAL = PED-VALOR + WRK-FRETE.
+           WRITE FRETE-REG.
+
+           MOVE PED-PRODUTO TO WRK-LINHA-PRODUTO.
+           MOVE PED-ESTADO  TO WRK-LINHA-ESTADO.
+           MOVE PED-VALOR   TO WRK-LINHA-VALOR.
+           MOVE WRK-FRETE   TO WRK-LINHA-FRETE.
+           MOVE FRT-TOTAL   TO WRK-LINHA-TOTAL.
+           WRITE MANIFESTO-LINHA FROM WRK-LINHA-ED.
+
+           ADD 1 TO WRK-QTD-PEDIDOS.
+           ADD PED-VALOR TO WRK-TOTAL-VALOR.
+           ADD WRK-FRETE TO WRK-TOTAL-FRETE.
+
+           READ PEDIDOS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+
+           MOVE SPACES TO MANIFESTO-LINHA.
+           WRITE MANIFESTO-LINHA.
+           STRING 'TOTAL DE PEDIDOS PROCESSADOS: ' DELIMITED BY SIZE
+               WRK-QTD-PEDIDOS  DELIMITED BY SIZE
+               INTO MANIFESTO-LINHA.
+           WRITE MANIFESTO-LINHA.
+
+           PERFORM 8510-CONFERIR-CONTROLE-TRANSPORTADORA.
+           IF WRK-FCTL-PRESENTE
+               MOVE SPACES TO MANIFESTO-LINHA
+               WRITE MANIFESTO-LINHA
+               IF WRK-FCTL-CONFERE
+                   STRING 'CONFERENCIA COM FATURAMENTO DA '
+                       'TRANSPORTADORA: OK' DELIMITED BY SIZE
+                       INTO MANIFESTO-LINHA
+               ELSE
+                   STRING 'CONFERENCIA COM FATURAMENTO DA '
+                       'TRANSPORTADORA: DIVERGENTE - FATURADO QTD '
+                       DELIMITED BY SIZE
+                       WRK-FCTL-QTD-ESPERADA DELIMITED BY SIZE
+                       ' VALOR ' DELIMITED BY SIZE
+                       WRK-FCTL-TOTAL-ESPERADO DELIMITED BY SIZE
+                       INTO MANIFESTO-LINHA
+               END-IF
+               WRITE MANIFESTO-LINHA
+           END-IF.
+
+           CLOSE PEDIDOS-FILE.
+           CLOSE FRETE-FILE.
+           CLOSE MANIFESTO-FILE.
+           CLOSE EXCECOES-FILE.
+
+      **************************************************************
+      ** CONFERENCIA DO MANIFESTO DE FRETE CONTRA O FATURAMENTO DA
+      ** TRANSPORTADORA. O JOB PODE FORNECER UM ARQUIVO COM A
+      ** QUANTIDADE DE PEDIDOS E O TOTAL DE FRETE COBRADOS PELA
+      ** TRANSPORTADORA (FRETECTL); QUANDO PRESENTE, O TOTAL
+      ** REALMENTE CALCULADO PELO MANIFESTO E CONFERIDO CONTRA O
+      ** FATURADO AO FINAL DO PROCESSAMENTO.
+      **************************************************************
+       8500-LER-CONTROLE-TRANSPORTADORA.
+
+           MOVE 'N' TO WRK-FCTL-PRESENTE-SW.
+
+           OPEN INPUT FRETECTL-FILE.
+           IF WRK-FCTL-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ FRETECTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WRK-FCTL-PRESENTE TO TRUE
+                       MOVE FCTL-QTD-PEDIDOS TO WRK-FCTL-QTD-ESPERADA
+                       MOVE FCTL-TOTAL-FRETE
+                           TO WRK-FCTL-TOTAL-ESPERADO
+               END-READ
+           END-IF.
+           CLOSE FRETECTL-FILE.
+
+       8510-CONFERIR-CONTROLE-TRANSPORTADORA.
+
+           SET WRK-FCTL-CONFERE TO TRUE.
+           IF WRK-FCTL-PRESENTE
+               COMPUTE WRK-FCTL-DIFERENCA =
+                   WRK-TOTAL-FRETE - WRK-FCTL-TOTAL-ESPERADO
+               IF WRK-FCTL-DIFERENCA < 0
+                   COMPUTE WRK-FCTL-DIFERENCA = WRK-FCTL-DIFERENCA * -1
+               END-IF
+               IF WRK-QTD-PEDIDOS NOT = WRK-FCTL-QTD-ESPERADA
+                  OR WRK-FCTL-DIFERENCA > WRK-FCTL-TOLERANCIA
+                   SET WRK-FCTL-DIVERGENTE TO TRUE
+               END-IF
+           END-IF.
+
+       COPY CPYFRTPR.
+       COPY CPYEXCPR.
