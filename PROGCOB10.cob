@@ -1,38 +1,129 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB10.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
-      ** OBJETIVO: RECEBER USU�RIO E N�VEL
-      ** USO DA VARI�VEL NIVEL 88 (L�GICA/BOOLEANA)
-      ** DATA = 05/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-USUARIO       PIC X(20)            VALUE SPACES.
-       77 WRK-NIVEL         PIC 9(06)            VALUE ZEROS.
-         88 ADM                                  VALUE 01.
-         88 USER                                 VALUE 02.
-
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O USUARIO:.. '
-           ACCEPT WRK-USUARIO    FROM CONSOLE.
-
-           DISPLAY 'DIGITE O NIVEL:.. '
-           ACCEPT WRK-NIVEL    FROM CONSOLE.
-
-           IF ADM
-               DISPLAY 'NIVEL - ADMINISTRADOR.'
-           ELSE
-               IF USER
-                   DISPLAY ' NIVEL USUARIO.'
-               ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO.'
-               END-IF
-           END-IF.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: RECEBER USUARIO E NIVEL
+      ** USO DA VARIAVEL NIVEL 88 (LOGICA/BOOLEANA)
+      ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - TODA VERIFICACAO DE ACESSO PASSA A SER
+      **               GRAVADA NA TRILHA DE AUDITORIA (AUDITORIA-
+      **               FILE), COM USUARIO, DATA/HORA E RESULTADO.
+      **  09/08/2026 LR - NIVEIS SUPERVISOR E AUDITOR ACRESCENTADOS.
+      **               DESCRICAO DE NIVEL PASSA A SER LIDA DE
+      **               NIVEIS-FILE EM VEZ DE UM IF/ELSE FIXO.
+      **  09/08/2026 LR - NIVEL DO USUARIO PASSA A SER MANTIDO NO
+      **               CADASTRO MESTRE DE USUARIOS (USUARIO-FILE),
+      **               EM VEZ DE SER INFORMADO LIVREMENTE A CADA
+      **               ACESSO. NO PRIMEIRO ACESSO DE UM USUARIO, O
+      **               NIVEL INFORMADO E GRAVADO NO CADASTRO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYAUDSL.
+           COPY CPYNIVSL.
+           SELECT USUARIO-FILE ASSIGN TO "USUARIO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USU-USUARIO
+               FILE STATUS IS WRK-USUARIO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYAUDFD.
+       COPY CPYNIVFD.
+       FD  USUARIO-FILE.
+       01  USUARIO-REG.
+           05  USU-USUARIO        PIC X(20).
+           05  USU-NIVEL          PIC 9(06).
+       WORKING-STORAGE SECTION.
+       77 WRK-USUARIO       PIC X(20)            VALUE SPACES.
+       77 WRK-NIVEL         PIC 9(06)            VALUE ZEROS.
+         88 ADM                                  VALUE 01.
+         88 USER                                 VALUE 02.
+         88 SUPERVISOR                           VALUE 03.
+         88 AUDITOR                              VALUE 04.
+       77  WRK-AUDITORIA-STATUS PIC X(02) VALUE SPACES.
+       77  WRK-USUARIO-STATUS   PIC X(02) VALUE SPACES.
+       77  WRK-USUARIO-ACHOU-SW PIC X(01) VALUE 'N'.
+           88  WRK-USUARIO-ACHOU            VALUE 'S'.
+       COPY CPYNIVTB.
+
+       PROCEDURE DIVISION.
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WRK-AUDITORIA-STATUS = '05' OR '35'
+               CLOSE AUDITORIA-FILE
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+           OPEN I-O USUARIO-FILE.
+           IF WRK-USUARIO-STATUS = '35'
+               CLOSE USUARIO-FILE
+               OPEN OUTPUT USUARIO-FILE
+               CLOSE USUARIO-FILE
+               OPEN I-O USUARIO-FILE
+           END-IF.
+
+           PERFORM 8200-CARREGAR-NIVEIS.
+
+           DISPLAY 'DIGITE O USUARIO:.. '
+           ACCEPT WRK-USUARIO    FROM CONSOLE.
+
+           PERFORM 8220-BUSCAR-USUARIO.
+
+           IF WRK-USUARIO-ACHOU
+               MOVE USU-NIVEL TO WRK-NIVEL
+               DISPLAY 'USUARIO JA CADASTRADO - NIVEL DO CADASTRO.. '
+                   WRK-NIVEL
+           ELSE
+               DISPLAY 'USUARIO NOVO - DIGITE O NIVEL:.. '
+               ACCEPT WRK-NIVEL    FROM CONSOLE
+               PERFORM 8230-CADASTRAR-USUARIO
+           END-IF.
+
+           MOVE WRK-USUARIO TO AUD-USUARIO.
+           MOVE WRK-NIVEL   TO AUD-NIVEL.
+
+           PERFORM 8210-BUSCAR-NIVEL.
+
+           IF WRK-NIVEL-ACHOU
+               DISPLAY 'NIVEL - ' WRK-NIVEL-DESC
+               MOVE WRK-NIVEL-DESC TO AUD-RESULTADO
+           ELSE
+               DISPLAY 'USUARIO NAO AUTORIZADO.'
+               MOVE 'USUARIO NAO AUTORIZADO' TO AUD-RESULTADO
+           END-IF.
+
+           PERFORM 9200-GRAVAR-AUDITORIA.
+
+           CLOSE AUDITORIA-FILE.
+           CLOSE USUARIO-FILE.
+
+           STOP RUN.
+
+      **************************************************************
+      ** CADASTRO MESTRE DE USUARIOS - BUSCA E GRAVACAO DO NIVEL
+      **************************************************************
+       8220-BUSCAR-USUARIO.
+
+           MOVE 'N' TO WRK-USUARIO-ACHOU-SW.
+           MOVE WRK-USUARIO TO USU-USUARIO.
+           READ USUARIO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WRK-USUARIO-ACHOU TO TRUE
+           END-READ.
+
+       8230-CADASTRAR-USUARIO.
+
+           MOVE WRK-USUARIO TO USU-USUARIO.
+           MOVE WRK-NIVEL   TO USU-NIVEL.
+           WRITE USUARIO-REG.
+
+       COPY CPYAUDPR.
+       COPY CPYNIVPR.
