@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGFATB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DO CALCULO DE ITENS DE FATURA
+      **    (PROGCOB05). LE OS ITENS DE UMA NOTA (QUANTIDADE E
+      **    PRECO UNITARIO) DE UM ARQUIVO E GERA O RELATORIO DE
+      **    FATURA COM O TOTAL DE CADA ITEM E O TOTAL GERAL.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - CABECALHO PASSA A USAR O PADRAO COMUM DOS
+      **               RELATORIOS EM LOTE (CPYCABWS/PR).
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - FALHA AO ABRIR O ARQUIVO DE ITENS PASSA A
+      **               SER REGISTRADA NO LOG CONSOLIDADO DE ERROS DA
+      **               SUITE (ABENDLOG), EM VEZ DE DEIXAR O PROGRAMA
+      **               PROSSEGUIR COM O ARQUIVO INDISPONIVEL.
+      **  09/08/2026 LR - STATUS '35' NA ABERTURA DO ARQUIVO DE
+      **               ITENS PASSA A SER TRATADO COMO FALHA FATAL,
+      **               EM VEZ DE CAIR NA LEITURA SEM O ARQUIVO
+      **               ABERTO (O QUE CAUSAVA LACO INFINITO, POIS A
+      **               LEITURA NUNCA ACUSA FIM DE ARQUIVO QUANDO A
+      **               ABERTURA FALHOU).
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITENS-FILE ASSIGN TO "FATITENS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ITENS-STATUS.
+           SELECT FATURA-FILE ASSIGN TO "FATREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FATURA-STATUS.
+           COPY CPYLOTSL.
+           COPY CPYABLSL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITENS-FILE.
+       01  ITEM-REG.
+           05  ITEM-PRODUTO       PIC X(15).
+           05  ITEM-QUANTIDADE    PIC 9(03).
+           05  ITEM-PRECO-UNIT    PIC 9(05)V99.
+
+       FD  FATURA-FILE.
+       01  FATURA-LINHA           PIC X(80).
+       COPY CPYLOTFD.
+       COPY CPYABLFD.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-ITENS-STATUS       PIC X(02) VALUE SPACES.
+       77  WRK-FATURA-STATUS      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-ITENS-ABERTO-SW    PIC X(01) VALUE 'N'.
+           88  WRK-ITENS-ABERTO               VALUE 'S'.
+       77  WRK-ITEM-TOTAL         PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-FATURA-TOTAL       PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTD-ITENS          PIC 9(05)     VALUE ZEROS.
+       01  WRK-LINHA-ITEM.
+           05  WRK-LI-PRODUTO     PIC X(15).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LI-QUANTIDADE  PIC ZZ9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LI-PRECO       PIC ZZ.ZZZ,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LI-TOTAL       PIC ZZZ.ZZZ,99.
+       COPY CPYCABWS.
+       COPY CPYLOTWS.
+       COPY CPYABLWS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           OPEN INPUT  ITENS-FILE.
+           IF WRK-ITENS-STATUS NOT = '00'
+               MOVE 'PROGFATB'          TO ABL-PROGRAMA
+               MOVE '0100-INICIALIZAR'  TO ABL-PARAGRAFO
+               MOVE WRK-ITENS-STATUS    TO ABL-STATUS-ARQUIVO
+               MOVE 'FALHA AO ABRIR O ARQUIVO DE ITENS'
+                   TO ABL-MENSAGEM
+               PERFORM 9900-GRAVAR-ABEND
+               SET WRK-FIM TO TRUE
+           ELSE
+               SET WRK-ITENS-ABERTO TO TRUE
+               OPEN OUTPUT FATURA-FILE
+
+               PERFORM 7050-LER-CABECALHO-LOTE
+
+               MOVE 'PROGFATB'            TO WRK-CAB-PROGRAMA
+               MOVE 'RELATORIO DE FATURA' TO WRK-CAB-TITULO
+               MOVE 1                     TO WRK-CAB-PAGINA
+               PERFORM 0900-MONTAR-CABECALHO-PADRAO
+               WRITE FATURA-LINHA FROM WRK-CAB-LINHA1
+               WRITE FATURA-LINHA FROM WRK-CAB-LINHA2
+               MOVE SPACES TO FATURA-LINHA
+               WRITE FATURA-LINHA
+
+               READ ITENS-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+
+           IF ITEM-QUANTIDADE = ZEROS OR ITEM-PRECO-UNIT = ZEROS
+               MOVE ZEROS TO WRK-ITEM-TOTAL
+           ELSE
+               MULTIPLY ITEM-QUANTIDADE BY ITEM-PRECO-UNIT
+                   GIVING WRK-ITEM-TOTAL
+           END-IF.
+
+           ADD WRK-ITEM-TOTAL TO WRK-FATURA-TOTAL.
+           ADD 1 TO WRK-QTD-ITENS.
+
+           MOVE ITEM-PRODUTO    TO WRK-LI-PRODUTO.
+           MOVE ITEM-QUANTIDADE TO WRK-LI-QUANTIDADE.
+           MOVE ITEM-PRECO-UNIT TO WRK-LI-PRECO.
+           MOVE WRK-ITEM-TOTAL  TO WRK-LI-TOTAL.
+           WRITE FATURA-LINHA FROM WRK-LINHA-ITEM.
+
+           READ ITENS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+
+           IF WRK-ITENS-ABERTO
+               MOVE SPACES TO FATURA-LINHA
+               WRITE FATURA-LINHA
+               STRING 'QUANTIDADE DE ITENS: ' DELIMITED BY SIZE
+                   WRK-QTD-ITENS DELIMITED BY SIZE
+                   INTO FATURA-LINHA
+               WRITE FATURA-LINHA
+               STRING 'TOTAL DA FATURA: ' DELIMITED BY SIZE
+                   WRK-FATURA-TOTAL DELIMITED BY SIZE
+                   INTO FATURA-LINHA
+               WRITE FATURA-LINHA
+
+               CLOSE ITENS-FILE
+               CLOSE FATURA-FILE
+           END-IF.
+
+       COPY CPYCABPR.
+       COPY CPYLOTPR.
+       COPY CPYABLPR.
