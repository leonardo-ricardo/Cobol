@@ -0,0 +1,5 @@
+      **************************************************************
+      ** CPYEXCWS - CAMPO DE STATUS DO ARQUIVO DE EXCECOES.
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-EXCECOES-STATUS    PIC X(02) VALUE SPACES.
