@@ -0,0 +1,30 @@
+      **************************************************************
+      ** CPYORPR - CALCULO DE AREA E CUSTO DE MATERIAL DE UMA PECA
+      ** DE CORTE. COMPARTILHADO ENTRE PROGOR (INTERATIVO) E PROGORB
+      ** (BATCH, LISTA DE CORTE). O CHAMADOR PREENCHE WRK-FORMA
+      ** ('R' RETANGULO, 'T' TRIANGULO OU 'C' CIRCULO), WRK-LARGURA
+      ** E WRK-COMPRIMENTO (PARA RETANGULO E TRIANGULO: BASE E
+      ** ALTURA; PARA CIRCULO: RAIO EM WRK-LARGURA, WRK-COMPRIMENTO
+      ** NAO E USADO) E EXECUTA "PERFORM 7000-CALCULAR-AREA". PARA
+      ** O CUSTO, PREENCHER TAMBEM WRK-PRECO-M2 E EXECUTAR "PERFORM
+      ** 7010-CALCULAR-CUSTO". SAIDA: WRK-AREA E WRK-CUSTO-MATERIAL.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       7000-CALCULAR-AREA.
+
+           EVALUATE TRUE
+               WHEN WRK-FORMA-RETANGULO
+                   COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+               WHEN WRK-FORMA-TRIANGULO
+                   COMPUTE WRK-AREA =
+                       (WRK-LARGURA * WRK-COMPRIMENTO) / 2
+               WHEN WRK-FORMA-CIRCULO
+                   COMPUTE WRK-AREA =
+                       3,1416 * WRK-LARGURA * WRK-LARGURA
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-AREA
+           END-EVALUATE.
+
+       7010-CALCULAR-CUSTO.
+
+           COMPUTE WRK-CUSTO-MATERIAL = WRK-AREA * WRK-PRECO-M2.
