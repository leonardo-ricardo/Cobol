@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMALA.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: EXTRAIR, EM LOTE, A RELACAO DE CLIENTES CADASTRADOS
+      **    (CLIENTE-FILE) PARA UM RELATORIO DE MALA DIRETA (NOME,
+      **    CPF E RG), PAGINADO, USANDO O PADRAO COMUM DE CABECALHO
+      **    DOS RELATORIOS EM LOTE (CPYCABWS/PR).
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - PASSA A PERCORRER O ARQUIVO DE CLIENTES PELA
+      **               CHAVE ALTERNATIVA DE NOME (ACESSO DINAMICO),
+      **               PARA QUE O RELATORIO SAIA EM ORDEM ALFABETICA
+      **               EM VEZ DA ORDEM FISICA DO ARQUIVO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF
+               ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-CLIENTE-STATUS.
+           SELECT MALA-FILE ASSIGN TO "MALADIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MALA-STATUS.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-FILE.
+       01  CLIENTE-REG.
+           05  CLI-CPF           PIC 9(11).
+           05  CLI-NOME          PIC X(20).
+           05  CLI-RG            PIC 9(13).
+
+       FD  MALA-FILE.
+       01  MALA-LINHA             PIC X(80).
+       COPY CPYLOTFD.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CLIENTE-STATUS     PIC X(02) VALUE SPACES.
+       77  WRK-MALA-STATUS        PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-QTD-CLIENTES       PIC 9(05) VALUE ZEROS.
+       77  WRK-PAGINA             PIC 9(04) VALUE ZEROS.
+       77  WRK-CPF-ED             PIC ZZZ.ZZZ.ZZ9/99 VALUE ZEROS.
+       01  WRK-LINHA-CLIENTE.
+           05  WRK-LC-NOME        PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LC-CPF         PIC X(14).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LC-RG          PIC 9(13).
+       COPY CPYCABWS.
+       COPY CPYLOTWS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           OPEN INPUT  CLIENTE-FILE.
+           OPEN OUTPUT MALA-FILE.
+
+           PERFORM 7050-LER-CABECALHO-LOTE.
+
+           IF WRK-CLIENTE-STATUS = '35'
+               SET WRK-FIM TO TRUE
+           ELSE
+               MOVE 20 TO WRK-CAB-MAX-LINHAS
+               PERFORM 0210-IMPRIMIR-CABECALHO
+
+               MOVE LOW-VALUES TO CLI-NOME
+               START CLIENTE-FILE KEY IS NOT LESS THAN CLI-NOME
+                   INVALID KEY SET WRK-FIM TO TRUE
+               END-START
+
+               IF NOT WRK-FIM
+                   READ CLIENTE-FILE NEXT RECORD
+                       AT END SET WRK-FIM TO TRUE
+                   END-READ
+               END-IF
+           END-IF.
+
+       0200-PROCESSAR.
+
+           IF WRK-CAB-QUEBROU
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           END-IF.
+
+           MOVE CLI-CPF       TO WRK-CPF-ED.
+           ADD 1              TO WRK-QTD-CLIENTES.
+
+           MOVE CLI-NOME      TO WRK-LC-NOME.
+           MOVE WRK-CPF-ED    TO WRK-LC-CPF.
+           MOVE CLI-RG        TO WRK-LC-RG.
+           WRITE MALA-LINHA FROM WRK-LINHA-CLIENTE.
+           PERFORM 0910-CONTROLAR-LINHA-PAGINA.
+
+           READ CLIENTE-FILE NEXT RECORD
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0210-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WRK-PAGINA.
+
+           IF WRK-PAGINA > 1
+               MOVE SPACES TO MALA-LINHA
+               WRITE MALA-LINHA BEFORE ADVANCING PAGE
+           END-IF.
+
+           MOVE 'PROGMALA'                TO WRK-CAB-PROGRAMA.
+           MOVE 'RELATORIO DE MALA DIRETA' TO WRK-CAB-TITULO.
+           MOVE WRK-PAGINA                TO WRK-CAB-PAGINA.
+           PERFORM 0900-MONTAR-CABECALHO-PADRAO.
+           WRITE MALA-LINHA FROM WRK-CAB-LINHA1.
+           WRITE MALA-LINHA FROM WRK-CAB-LINHA2.
+           MOVE SPACES TO MALA-LINHA.
+           WRITE MALA-LINHA.
+           STRING 'NOME' DELIMITED BY SIZE
+               '                    CPF             RG'
+                   DELIMITED BY SIZE
+               INTO MALA-LINHA.
+           WRITE MALA-LINHA.
+           MOVE SPACES TO MALA-LINHA.
+           WRITE MALA-LINHA.
+
+       0300-FINALIZAR.
+
+           IF WRK-QTD-CLIENTES = ZEROS
+               MOVE SPACES TO MALA-LINHA
+               STRING 'NENHUM CLIENTE CADASTRADO.' DELIMITED BY SIZE
+                   INTO MALA-LINHA
+               WRITE MALA-LINHA
+           ELSE
+               MOVE SPACES TO MALA-LINHA
+               WRITE MALA-LINHA
+               STRING 'TOTAL DE CLIENTES: ' DELIMITED BY SIZE
+                   WRK-QTD-CLIENTES DELIMITED BY SIZE
+                   INTO MALA-LINHA
+               WRITE MALA-LINHA
+           END-IF.
+
+           CLOSE CLIENTE-FILE.
+           CLOSE MALA-FILE.
+
+       COPY CPYCABPR.
+       COPY CPYLOTPR.
