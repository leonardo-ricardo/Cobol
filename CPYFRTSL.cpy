@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYFRTSL - SELECT DA TABELA DE PERCENTUAIS DE FRETE POR UF.
+      ** INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT FRETETAB-FILE ASSIGN TO "FRETETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETETAB-STATUS.
