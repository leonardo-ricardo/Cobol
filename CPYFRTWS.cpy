@@ -0,0 +1,16 @@
+      **************************************************************
+      ** CPYFRTWS - CAMPOS DE CALCULO DE FRETE, COMPARTILHADOS
+      ** ENTRE O PROGRAMA INTERATIVO (PROGCOB09) E O BATCH
+      ** (PROGFRTB). INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-PRODUTO       PIC X(20)     VALUE SPACES.
+       77  WRK-ESTADO        PIC X(02)     VALUE SPACES.
+       77  WRK-VALOR         PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-FRETE         PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-PERC-ESTADO   PIC 9(01)V999 VALUE ZEROS.
+       77  WRK-UF-ACHOU-SW   PIC X(01)     VALUE 'N'.
+           88  WRK-UF-ACHOU             VALUE 'S'.
+       77  WRK-PESO          PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-DISTANCIA     PIC 9(05)V99  VALUE ZEROS.
+       77  WRK-SURTAXA-PESO  PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-SURTAXA-DIST  PIC 9(04)V99  VALUE ZEROS.
