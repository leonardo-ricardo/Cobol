@@ -6,23 +6,63 @@
       ** OBJETIVO: ADICIONAR PARAGRAFOS E LOGICA ESTRUTURADA NO PROGRAMA
       ** CALCULAR A PORCENTAGEM DE AUMENTO POR TEMPO DE CASA
       ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - CALCULO DO AUMENTO EXTRAIDO PARA
+      **               CPYTEPWS/CPYTEPPR, PARA SER REAPROVEITADO
+      **               PELA FOLHA EM LOTE (PROGTEPB).
+      **  09/08/2026 LR - CADA AUMENTO PASSA A SER GRAVADO EM
+      **               HISTAUM, PARA HISTORICO DE REAJUSTES.
+      **  09/08/2026 LR - QUANDO O PROCESSAMENTO OCORRE APOS O MES
+      **               DE ANIVERSARIO, CALCULA O VALOR RETROATIVO.
+      **  09/08/2026 LR - PERCENTUAL DE AUMENTO PASSA A VIR DE
+      **               TABELA EXTERNA (AUMENTTB), EM VEZ DE FIXO
+      **               NO PROGRAMA.
+      **  09/08/2026 LR - CADA AUMENTO CONCEDIDO PASSA A SER
+      **               EXPORTADO TAMBEM EM FORMATO CSV (TEPCSV).
+      **  09/08/2026 LR - CADASTRO GANHA O DIA DE ANIVERSARIO, PARA
+      **               O TEMPO DE CASA SER CALCULADO PELA DATA
+      **               COMPLETA DE ENTRADA (VER CPYTEPPR).
+      **  09/08/2026 LR - NOME EM BRANCO OU SALARIO ZERADO/INVALIDO
+      **               PASSAM A SER REJEITADOS E DESVIADOS PARA O
+      **               RELATORIO DE EXCECOES, SEM CALCULAR AUMENTO.
+      **  09/08/2026 LR - VALIDACOES DE CADASTRO MOVIDAS PARA
+      **               0100-INICIALIZAR, ANTES DE 0200-PROCESSAR;
+      **               INCLUIDA TAMBEM A REJEICAO DE ANO DE ENTRADA
+      **               NO FUTURO.
+      **  09/08/2026 LR - SALARIO MINIMO E TETO PERCENTUAL DE AUMENTO
+      **               PASSAM A VIR DE LIMITETB, QUANDO EXISTENTE,
+      **               EM VEZ DE FIXOS NO PROGRAMA.
       **************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYTEPHSL.
+           COPY CPYTEPTSL.
+           COPY CPYTEPLSL.
+           SELECT TEPCSV-FILE ASSIGN TO "TEPCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TEPCSV-STATUS.
+           COPY CPYEXCSL.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME       PIC X(30)        VALUE SPACES.
-       77 WRK-ANOENTRADA PIC 9(04)        VALUE ZEROS.
-       77 WRK-SALARIO    PIC 9(06)V99     VALUE ZEROS.
-       77 WRK-AUMENTO    PIC 9(03)V99     VALUE ZEROS.
-       77 WRK-TEMPOCASA  PIC 9(02)        VALUE ZEROS.
+       FILE SECTION.
+       COPY CPYTEPHFD.
+       COPY CPYTEPTFD.
+       COPY CPYTEPLFD.
+       FD  TEPCSV-FILE.
+       01  TEPCSV-LINHA           PIC X(80).
+       COPY CPYEXCFD.
 
-       01 WRK-DATASISTEMA.
-        02 WRK-DATAANO PIC 9(04).
-        02 WRK-DATAMES PIC 9(02).
-        02 WRK-DATADIA PIC 9(02).
+       WORKING-STORAGE SECTION.
+       77  WRK-TEPCSV-STATUS  PIC X(02) VALUE SPACES.
+       77  WRK-CADASTRO-VALIDO-SW PIC X(01) VALUE 'S'.
+           88  WRK-CADASTRO-VALIDO          VALUE 'S'.
+           88  WRK-CADASTRO-INVALIDO        VALUE 'N'.
+       COPY CPYTEPWS.
+       COPY CPYTEPTTB.
+       COPY CPYEXCWS.
 
        PROCEDURE DIVISION.
 
@@ -35,35 +75,105 @@
            STOP RUN.
 
        0100-INICIALIZAR.
+           MOVE 'PROGTEPE' TO WRK-TEP-PROGRAMA.
+           PERFORM 7100-CARREGAR-TABELA-AUMENTO.
+           PERFORM 7030-CARREGAR-LIMITES-AUMENTO.
            ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND EXCECOES-FILE.
+           IF WRK-EXCECOES-STATUS = '05' OR '35'
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+           OPEN EXTEND TEPCSV-FILE.
+           IF WRK-TEPCSV-STATUS = '05' OR '35'
+               CLOSE TEPCSV-FILE
+               OPEN OUTPUT TEPCSV-FILE
+               MOVE 'NOME,SALARIO,AUMENTO,NOVO_SALARIO'
+                   TO TEPCSV-LINHA
+               WRITE TEPCSV-LINHA
+           END-IF.
            DISPLAY 'NOME DO FUNCIONARIO: '.
                ACCEPT WRK-NOME.
            DISPLAY 'ANO DE ENTRADA NA EMPRESA: '.
                ACCEPT WRK-ANOENTRADA.
+           DISPLAY 'MES DE ANIVERSARIO NA EMPRESA: '.
+               ACCEPT WRK-MESENTRADA.
+           DISPLAY 'DIA DE ANIVERSARIO NA EMPRESA: '.
+               ACCEPT WRK-DIAENTRADA.
            DISPLAY 'SALARIO ATUAL: '.
                ACCEPT WRK-SALARIO.
 
-
-
+           SET WRK-CADASTRO-VALIDO TO TRUE.
+
+           IF WRK-NOME = SPACES
+               SET WRK-CADASTRO-INVALIDO TO TRUE
+               MOVE 'PROGTEPE'           TO EXC-PROGRAMA
+               MOVE SPACES               TO EXC-CHAVE
+               MOVE 'WRK-NOME'           TO EXC-CAMPO
+               MOVE SPACES               TO EXC-VALOR
+               MOVE 'NOME DO FUNCIONARIO EM BRANCO' TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+               DISPLAY 'NOME DO FUNCIONARIO NAO PODE FICAR EM BRANCO.'
+           END-IF.
+
+           IF WRK-SALARIO = ZEROS
+               SET WRK-CADASTRO-INVALIDO TO TRUE
+               MOVE 'PROGTEPE'           TO EXC-PROGRAMA
+               MOVE WRK-NOME             TO EXC-CHAVE
+               MOVE 'WRK-SALARIO'        TO EXC-CAMPO
+               MOVE WRK-SALARIO          TO EXC-VALOR
+               MOVE 'SALARIO ZERADO OU INVALIDO' TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+               DISPLAY 'SALARIO INFORMADO E INVALIDO.'
+           END-IF.
+
+           IF WRK-ANOENTRADA > WRK-DATAANO
+               SET WRK-CADASTRO-INVALIDO TO TRUE
+               MOVE 'PROGTEPE'           TO EXC-PROGRAMA
+               MOVE WRK-NOME             TO EXC-CHAVE
+               MOVE 'WRK-ANOENTRADA'     TO EXC-CAMPO
+               MOVE WRK-ANOENTRADA       TO EXC-VALOR
+               MOVE 'ANO DE ENTRADA NO FUTURO' TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+               DISPLAY 'ANO DE ENTRADA NAO PODE SER NO FUTURO.'
+           END-IF.
 
        0200-PROCESSAR.
 
-           COMPUTE WRK-TEMPOCASA = WRK-DATAANO - WRK-ANOENTRADA.
-           DISPLAY 'TEMPO DE CASA ' WRK-TEMPOCASA ' ANO(S)'.
-
-           EVALUATE WRK-TEMPOCASA
-               WHEN 0 THRU 1
-                   COMPUTE WRK-AUMENTO = 0
-               WHEN 2 THRU 5
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
-               WHEN 6 THRU 15
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-               WHEN OTHER
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
-           END-EVALUATE.
-
-
+           IF WRK-CADASTRO-VALIDO
+               PERFORM 7000-CALCULAR-AUMENTO
+               DISPLAY 'TEMPO DE CASA ' WRK-TEMPOCASA ' ANO(S)'
+           END-IF.
 
        0300-FINALIZAR.
 
-           DISPLAY 'AUMENTO SALARIO DE  ' WRK-AUMENTO.
+           IF WRK-CADASTRO-VALIDO
+               DISPLAY 'AUMENTO SALARIO DE  ' WRK-AUMENTO
+               DISPLAY 'NOVO SALARIO...... ' WRK-NOVO-SALARIO
+               IF WRK-MESES-RETROAT > ZEROS
+                   DISPLAY 'MESES RETROATIVOS.. ' WRK-MESES-RETROAT
+                   DISPLAY 'VALOR RETROATIVO... ' WRK-VALOR-RETROAT
+               END-IF
+
+               PERFORM 9300-GRAVAR-HISTORICO
+
+               STRING WRK-NOME         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   WRK-SALARIO         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   WRK-AUMENTO         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   WRK-NOVO-SALARIO    DELIMITED BY SIZE
+                   INTO TEPCSV-LINHA
+               WRITE TEPCSV-LINHA
+           END-IF.
+
+           CLOSE TEPCSV-FILE.
+           CLOSE EXCECOES-FILE.
+
+       COPY CPYTEPPR.
+       COPY CPYTEPTPR.
+       COPY CPYTEPHPR.
+       COPY CPYEXCPR.
