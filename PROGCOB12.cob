@@ -6,16 +6,29 @@
       ** OBJETIVO: PARAGRAFOS E LOGICA ESTRUTURADA
       **
       ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - MEDIA PASSA A SER PONDERADA, CALCULADA A
+      **               PARTIR DE 3 DISCIPLINAS COM PESOS DIFERENTES
+      **               EM VEZ DA MEDIA SIMPLES DE 2 NOTAS.
+      **  09/08/2026 LR - CALCULO DA MEDIA PONDERADA EXTRAIDO PARA
+      **               CPYNOTWS/CPYNOTPR, PARA SER REAPROVEITADO
+      **               PELO RELATORIO BATCH DE TURMA (PROGNOTB).
+      **  09/08/2026 LR - NOTAS MINIMAS DE APROVACAO E RECUPERACAO
+      **               PASSAM A SER LIDAS DE NOTACFG EM VEZ DE
+      **               FIXAS NO PROGRAMA.
       **************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYNOTPSL.
        DATA DIVISION.
+       FILE SECTION.
+       COPY CPYNOTPFD.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1       PIC 9(02)       VALUE ZEROS.
-       77 WRK-NOTA2       PIC 9(02)       VALUE ZEROS.
-       77 WRK-MEDIA       PIC 9(02)       VALUE ZEROS.
+       COPY CPYNOTWS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
@@ -26,24 +39,39 @@
            STOP RUN.
 
        0100-INICIALIZAR.
+           PERFORM 7001-CARREGAR-PARAMETROS.
+
            DISPLAY 'ENTRE COM A NOTA 1: '
            ACCEPT WRK-NOTA1    FROM CONSOLE.
+           DISPLAY 'ENTRE COM O PESO 1: '
+           ACCEPT WRK-PESO1    FROM CONSOLE.
            DISPLAY 'ENTRE COM A NOTA 2: '
            ACCEPT WRK-NOTA2    FROM CONSOLE.
+           DISPLAY 'ENTRE COM O PESO 2: '
+           ACCEPT WRK-PESO2    FROM CONSOLE.
+           DISPLAY 'ENTRE COM A NOTA 3: '
+           ACCEPT WRK-NOTA3    FROM CONSOLE.
+           DISPLAY 'ENTRE COM O PESO 3: '
+           ACCEPT WRK-PESO3    FROM CONSOLE.
 
 
        0200-PROCESSAR.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           IF WRK-MEDIA >= 6
+           PERFORM 7000-CALCULAR-MEDIA.
+           IF WRK-SITUACAO-APROVADO
                DISPLAY ' APROVADO'
-               END-IF.
-           IF WRK-MEDIA < 6
-               DISPLAY ' REPROVADO'
-               END-IF.
+           ELSE
+               IF WRK-SITUACAO-RECUPERA
+                   DISPLAY ' DE RECUPERACAO'
+               ELSE
+                   DISPLAY ' REPROVADO'
+               END-IF
+           END-IF.
 
        0300-FINALIZAR.
 
            DISPLAY ' FINALIZACAO DE PROCESSAMENTO'
 
-           DISPLAY 'MEDIA.. ' WRK-MEDIA.
+           DISPLAY 'MEDIA PONDERADA.. ' WRK-MEDIA.
+
+       COPY CPYNOTPR.
