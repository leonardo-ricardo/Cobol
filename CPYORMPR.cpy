@@ -0,0 +1,48 @@
+      **************************************************************
+      ** CPYORMPR - CARGA DA TABELA DE MATERIAIS E BUSCA DO PRECO
+      ** POR M2 DE UM MATERIAL. COMPARTILHADO ENTRE PROGOR
+      ** (INTERATIVO) E PROGORB (BATCH). O CHAMADOR EXECUTA "PERFORM
+      ** 7100-CARREGAR-TABELA-MATERIAL" UMA UNICA VEZ NA
+      ** INICIALIZACAO E, PARA CADA PECA, PREENCHE WRK-MATERIAL E
+      ** EXECUTA "PERFORM 7020-BUSCAR-PRECO-MATERIAL". SAIDA:
+      ** WRK-PRECO-M2. QUANDO O MATERIAL NAO E ENCONTRADO NA TABELA,
+      ** WRK-MATERIAL-ACHOU FICA 'N' E WRK-PRECO-M2 RETORNA ZERADO,
+      ** CABENDO AO CHAMADOR DECIDIR COMO TRATAR A PECA. INCLUIR NA
+      ** PROCEDURE DIVISION.
+      **************************************************************
+       7020-BUSCAR-PRECO-MATERIAL.
+
+           MOVE ZEROS TO WRK-PRECO-M2.
+           MOVE 'N'   TO WRK-MATERIAL-ACHOU-SW.
+           SET MAT-IDX TO 1.
+           SEARCH TAB-MATERIAL-ITEM
+               AT END
+                   MOVE 'N' TO WRK-MATERIAL-ACHOU-SW
+               WHEN TAB-MATERIAL-CODIGO(MAT-IDX) = WRK-MATERIAL
+                   SET WRK-MATERIAL-ACHOU TO TRUE
+                   MOVE TAB-MATERIAL-PRECO(MAT-IDX) TO WRK-PRECO-M2
+           END-SEARCH.
+
+       7100-CARREGAR-TABELA-MATERIAL.
+
+           OPEN INPUT MATERIAL-FILE.
+           MOVE 'N' TO WRK-MATERIAL-FIM-SW.
+           MOVE 0   TO WRK-TAB-MATERIAL-QTD.
+           IF WRK-MATERIAL-STATUS NOT = '35'
+               READ MATERIAL-FILE
+                   AT END SET WRK-MATERIAL-FIM TO TRUE
+               END-READ
+               PERFORM 7110-LER-TABELA-MATERIAL
+                   UNTIL WRK-MATERIAL-FIM
+               CLOSE MATERIAL-FILE
+           END-IF.
+
+       7110-LER-TABELA-MATERIAL.
+
+           ADD 1 TO WRK-TAB-MATERIAL-QTD.
+           MOVE MAT-CODIGO TO TAB-MATERIAL-CODIGO(WRK-TAB-MATERIAL-QTD).
+           MOVE MAT-PRECO-M2
+               TO TAB-MATERIAL-PRECO(WRK-TAB-MATERIAL-QTD).
+           READ MATERIAL-FILE
+               AT END SET WRK-MATERIAL-FIM TO TRUE
+           END-READ.
