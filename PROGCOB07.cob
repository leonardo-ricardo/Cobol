@@ -1,34 +1,117 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
-      ** OBJETIVO: RECEBER DUAS NOTAS, REALIZAR A MEDIA
-      ** USO DOS COMANDOS IF/ELSE
-      ** DATA = 05/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1       PIC 9(02)       VALUE ZEROS.
-       77 WRK-NOTA2       PIC 9(02)       VALUE ZEROS.
-       77 WRK-MEDIA       PIC 9(02)       VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1    FROM CONSOLE.
-           ACCEPT WRK-NOTA2    FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           IF WRK-MEDIA >= 6
-               DISPLAY ' APROVADO'
-               END-IF.
-           IF WRK-MEDIA < 6
-               DISPLAY ' REPROVADO'
-               END-IF.
-      ***************MOSTRA DADOS
-
-           DISPLAY 'MEDIA.. ' WRK-MEDIA.
-
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB07.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: RECEBER DUAS NOTAS, REALIZAR A MEDIA
+      ** USO DOS COMANDOS IF/ELSE
+      ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - PROGRAM-ID CORRIGIDO (ESTAVA DUPLICADO COM
+      **               O DE PROGCOBELSE.COB).
+      **  09/08/2026 LR - PROGCOB07 E PROGCOBELSE ERAM DOIS DEMOS
+      **               IDENTICOS DE PAR UNICO DE NOTAS, UM COM IF
+      **               ANINHADO E OUTRO COM IF/ELSE. UNIFICADOS NESTE
+      **               UNICO PROGRAMA, ORIENTADO A ARQUIVO
+      **               (STUDENT-GRADES), PARA NAO TERMOS DUAS ROTINAS
+      **               DE NOTA CONCORRENTES. PROGCOBELSE.COB FOI
+      **               REMOVIDO. CALCULO DE MEDIA E SITUACAO REAPROVEI
+      **               TADO DE CPYNOTWS/CPYNOTPR (MESMA NOTA MINIMA
+      **               EXTERNALIZADA USADA POR PROGCOB12/PROGNOTB),
+      **               COM PESO IGUAL PARA AS DUAS NOTAS DO ALUNO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDGRD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STUDGRD-STATUS.
+           COPY CPYNOTPSL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+       01  STUDENT-GRADE-REG.
+           05  ALU-NOME            PIC X(20).
+           05  ALU-NOTA1           PIC 9(02)V9.
+           05  ALU-NOTA2           PIC 9(02)V9.
+       COPY CPYNOTPFD.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-STUDGRD-STATUS  PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW          PIC X(01) VALUE 'N'.
+           88  WRK-FIM                   VALUE 'S'.
+       77  WRK-QTD-ALUNOS      PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-APROVADOS   PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-RECUPERACAO PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-REPROVADOS  PIC 9(05) VALUE ZEROS.
+       COPY CPYNOTWS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           PERFORM 7001-CARREGAR-PARAMETROS.
+
+           OPEN INPUT STUDENT-GRADES-FILE.
+           IF WRK-STUDGRD-STATUS = '35'
+               DISPLAY 'ARQUIVO STUDENT-GRADES NAO ENCONTRADO.'
+               SET WRK-FIM TO TRUE
+           ELSE
+               READ STUDENT-GRADES-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+
+           MOVE ALU-NOTA1 TO WRK-NOTA1.
+           MOVE 1         TO WRK-PESO1.
+           MOVE ALU-NOTA2 TO WRK-NOTA2.
+           MOVE 1         TO WRK-PESO2.
+           MOVE ZEROS     TO WRK-NOTA3.
+           MOVE ZEROS     TO WRK-PESO3.
+
+           PERFORM 7000-CALCULAR-MEDIA.
+
+           DISPLAY 'ALUNO.. ' ALU-NOME.
+           DISPLAY 'MEDIA.. ' WRK-MEDIA.
+
+           EVALUATE TRUE
+               WHEN WRK-SITUACAO-APROVADO
+                   DISPLAY ' APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADOS
+               WHEN WRK-SITUACAO-RECUPERA
+                   DISPLAY ' DE RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+               WHEN OTHER
+                   DISPLAY ' REPROVADO'
+                   ADD 1 TO WRK-QTD-REPROVADOS
+           END-EVALUATE.
+
+           ADD 1 TO WRK-QTD-ALUNOS.
+
+           READ STUDENT-GRADES-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+
+           IF WRK-QTD-ALUNOS > ZEROS
+               DISPLAY 'TOTAL DE ALUNOS.... ' WRK-QTD-ALUNOS
+               DISPLAY 'APROVADOS.......... ' WRK-QTD-APROVADOS
+               DISPLAY 'RECUPERACAO........ ' WRK-QTD-RECUPERACAO
+               DISPLAY 'REPROVADOS......... ' WRK-QTD-REPROVADOS
+               CLOSE STUDENT-GRADES-FILE
+           END-IF.
+
+       COPY CPYNOTPR.
