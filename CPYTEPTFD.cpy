@@ -0,0 +1,10 @@
+      **************************************************************
+      ** CPYTEPTFD - LAYOUT DA TABELA DE PERCENTUAIS DE AUMENTO POR
+      ** FAIXA DE TEMPO DE CASA. UM REGISTRO POR FAIXA (ANO INICIAL,
+      ** ANO FINAL E PERCENTUAL). INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  AUMENTTB-FILE.
+       01  AUMENTTB-REG.
+           05  ATB-TEMPO-DE        PIC 9(02).
+           05  ATB-TEMPO-ATE       PIC 9(02).
+           05  ATB-PERCENTUAL      PIC 9(02)V99.
