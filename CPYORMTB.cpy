@@ -0,0 +1,18 @@
+      **************************************************************
+      ** CPYORMTB - TABELA EM MEMORIA DOS MATERIAIS CADASTRADOS,
+      ** CARREGADA A PARTIR DE MATERIAL-FILE (VER CPYORMPR,
+      ** PARAGRAFO 7100-CARREGAR-TABELA-MATERIAL). INCLUIR NA
+      ** WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-MATERIAL-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-TAB-MATERIAL-QTD   PIC 9(03) VALUE ZEROS.
+       77  WRK-MATERIAL-FIM-SW    PIC X(01) VALUE 'N'.
+           88  WRK-MATERIAL-FIM             VALUE 'S'.
+       77  WRK-MATERIAL-ACHOU-SW  PIC X(01) VALUE 'N'.
+           88  WRK-MATERIAL-ACHOU           VALUE 'S'.
+       01  WRK-TAB-MATERIAL.
+           05  TAB-MATERIAL-ITEM OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WRK-TAB-MATERIAL-QTD
+                   INDEXED BY MAT-IDX.
+               10  TAB-MATERIAL-CODIGO     PIC X(10).
+               10  TAB-MATERIAL-PRECO      PIC 9(05)V99.
