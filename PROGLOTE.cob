@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGLOTE.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: DRIVER DO LOTE NOTURNO. EXECUTA, NA SEQUENCIA
+      **    CORRETA, OS PROGRAMAS EM LOTE DE NOTAS (PROGNOTB),
+      **    FOLHA DE PAGAMENTO (PROGTEPB) E VENDAS (PROGVENDB),
+      **    PARA QUE O OPERADOR NAO PRECISE SUBMETER CADA UM
+      **    SEPARADAMENTE.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - PASSA A GRAVAR O CABECALHO DE LOTE
+      **               (LOTECAB), COM A DATA, O TURNO E A SEQUENCIA
+      **               DO JOB, NO INICIO DA JANELA, PARA QUE OS
+      **               DEMAIS PROGRAMAS DA SUITE O LEIAM EM VEZ DE
+      **               CADA UM DERIVAR A DATA LOCALMENTE.
+      **  09/08/2026 LR - PASSA A RECEBER DE VOLTA, VIA CALL ... USING,
+      **               A QUANTIDADE DE REGISTROS PROCESSADOS POR CADA
+      **               ETAPA, E A REGISTRAR NO LOG DO LOTE.
+      **  09/08/2026 LR - WRK-ETAPA AMPLIADO DE X(08) PARA X(09),
+      **               POIS TRUNCAVA O NOME 'PROGVENDB' NO DISPLAY
+      **               DA ETAPA 3.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYLOTFD.
+       WORKING-STORAGE SECTION.
+       77  WRK-ETAPA          PIC X(09) VALUE SPACES.
+       77  WRK-QTD-NOTAS      PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-FOLHA      PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-VENDAS     PIC 9(05) VALUE ZEROS.
+       COPY CPYLOTWS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           DISPLAY '============= INICIO DO LOTE NOTURNO ============='.
+           PERFORM 7040-GRAVAR-CABECALHO-LOTE.
+           DISPLAY 'CABECALHO DE LOTE: TURNO ' WRK-LOTECAB-TURNO
+               ' SEQUENCIA ' WRK-LOTECAB-SEQUENCIA.
+
+       0200-PROCESSAR.
+
+           PERFORM 0210-EXECUTAR-NOTAS.
+           PERFORM 0220-EXECUTAR-FOLHA.
+           PERFORM 0230-EXECUTAR-VENDAS.
+
+      **************************************************************
+      ** ETAPA 1 - PROCESSAMENTO DE NOTAS DA TURMA
+      **************************************************************
+       0210-EXECUTAR-NOTAS.
+
+           MOVE 'PROGNOTB' TO WRK-ETAPA.
+           DISPLAY 'ETAPA 1/3 - ' WRK-ETAPA ' (NOTAS DA TURMA)'.
+           CALL 'PROGNOTB' USING WRK-QTD-NOTAS.
+           DISPLAY 'ETAPA 1/3 CONCLUIDA. ALUNOS PROCESSADOS: '
+               WRK-QTD-NOTAS.
+
+      **************************************************************
+      ** ETAPA 2 - FOLHA DE PAGAMENTO (AUMENTOS POR TEMPO DE CASA)
+      **************************************************************
+       0220-EXECUTAR-FOLHA.
+
+           MOVE 'PROGTEPB' TO WRK-ETAPA.
+           DISPLAY 'ETAPA 2/3 - ' WRK-ETAPA ' (FOLHA DE PAGAMENTO)'.
+           CALL 'PROGTEPB' USING WRK-QTD-FOLHA.
+           DISPLAY 'ETAPA 2/3 CONCLUIDA. EMPREGADOS PROCESSADOS: '
+               WRK-QTD-FOLHA.
+
+      **************************************************************
+      ** ETAPA 3 - COMISSOES DE VENDAS
+      **************************************************************
+       0230-EXECUTAR-VENDAS.
+
+           MOVE 'PROGVENDB' TO WRK-ETAPA.
+           DISPLAY 'ETAPA 3/3 - ' WRK-ETAPA ' (VENDAS)'.
+           CALL 'PROGVENDB' USING WRK-QTD-VENDAS.
+           DISPLAY 'ETAPA 3/3 CONCLUIDA. VENDAS PROCESSADAS: '
+               WRK-QTD-VENDAS.
+
+       0300-FINALIZAR.
+
+           DISPLAY '======== RESUMO DO LOTE NOTURNO ========'.
+           DISPLAY 'ALUNOS PROCESSADOS:..... ' WRK-QTD-NOTAS.
+           DISPLAY 'EMPREGADOS PROCESSADOS:. ' WRK-QTD-FOLHA.
+           DISPLAY 'VENDAS PROCESSADAS:...... ' WRK-QTD-VENDAS.
+           DISPLAY '======== FIM DO LOTE NOTURNO ==========='.
+
+       COPY CPYLOTPR.
