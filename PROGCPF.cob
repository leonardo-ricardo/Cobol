@@ -1,31 +1,382 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCPF.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
-      ** OBJETIVO: Receber e formatar a saída de um CPF
-      ** IMPRIMIR FORMATADO - USO DOS PONTOS
-      ** DATA = 04/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME       PIC X(20) VALUE SPACES.
-       77 WRK-CPF        PIC 9(11) VALUE ZEROS.
-       77 WRK-CPF-ED     PIC ZZZ.ZZZ.ZZ9/99 VALUE ZEROS.
-       77 WRK-RG         PIC 9(13) VALUE ZEROS.
-       77 WRK-RG-ED      PIC ZZ.ZZZ.ZZZ.Z VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME    FROM CONSOLE.
-           ACCEPT WRK-CPF     FROM CONSOLE.
-           ACCEPT WRK-RG      FROM CONSOLE.
-      ***************MOSTRA DADOS
-           DISPLAY 'NOME..' WRK-NOME
-           MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY 'CPF ' WRK-CPF-ED.
-           MOVE WRK-RG TO WRK-RG-ED.
-           DISPLAY 'RG ' WRK-RG-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCPF.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: Receber e formatar a saída de um CPF
+      ** IMPRIMIR FORMATADO - USO DOS PONTOS
+      ** DATA = 04/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - CADASTRO PASSA A GRAVAR NO ARQUIVO MESTRE
+      **               DE CLIENTES (CLIENTE-FILE), EM VEZ DE SO
+      **               EXIBIR O ULTIMO REGISTRO DIGITADO.
+      **  09/08/2026 LR - VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      **               (MODULO 11). CPF INVALIDO E' DESVIADO PARA
+      **               O RELATORIO DE EXCECOES E NAO E' GRAVADO.
+      **  09/08/2026 LR - RG FORMATADO CONFORME A UF DO CLIENTE,
+      **               A PARTIR DE TABELA DE MASCARAS POR ESTADO.
+      **  09/08/2026 LR - CADASTRO ACEITO PASSA A SER EXPORTADO
+      **               TAMBEM EM FORMATO CSV (CPFCSV).
+      **  09/08/2026 LR - ARQUIVO DE CLIENTES PASSA A TER CHAVE
+      **               ALTERNATIVA POR NOME (COM DUPLICATAS), PARA
+      **               CONSULTA DE POSSIVEIS CLIENTES JA CADASTRADOS
+      **               ANTES DE UM NOVO CADASTRO.
+      **  09/08/2026 LR - FALHA AO ABRIR O CADASTRO DE CLIENTES PASSA
+      **               A SER REGISTRADA NO LOG CONSOLIDADO DE ERROS
+      **               DA SUITE (ABENDLOG), EM VEZ DE DEIXAR O
+      **               PROGRAMA PROSSEGUIR SEM O ARQUIVO MESTRE.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF
+               ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-CLIENTE-STATUS.
+           COPY CPYEXCSL.
+           SELECT CPFCSV-FILE ASSIGN TO "CPFCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CPFCSV-STATUS.
+           SELECT CLIALTER-FILE ASSIGN TO "CLIALTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLIALTER-STATUS.
+           COPY CPYABLSL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-FILE.
+       01  CLIENTE-REG.
+           05  CLI-CPF           PIC 9(11).
+           05  CLI-NOME          PIC X(20).
+           05  CLI-RG            PIC 9(13).
+       COPY CPYEXCFD.
+       FD  CPFCSV-FILE.
+       01  CPFCSV-LINHA          PIC X(60).
+       FD  CLIALTER-FILE.
+       01  CLIALTER-REG.
+           05  CLIALTER-DATA          PIC 9(08).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CLIALTER-HORA          PIC 9(06).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CLIALTER-CPF           PIC 9(11).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CLIALTER-NOME-ANTIGO   PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CLIALTER-NOME-NOVO     PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CLIALTER-RG-ANTIGO     PIC 9(13).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CLIALTER-RG-NOVO       PIC 9(13).
+       COPY CPYABLFD.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CPFCSV-STATUS  PIC X(02) VALUE SPACES.
+       77  WRK-CLIALTER-STATUS PIC X(02) VALUE SPACES.
+       77  WRK-NOME       PIC X(20) VALUE SPACES.
+       01  WRK-CPF-GRUPO.
+           05  WRK-CPF        PIC 9(11) VALUE ZEROS.
+           05  WRK-CPF-DIG REDEFINES WRK-CPF
+                          OCCURS 11 TIMES PIC 9.
+       77  WRK-CPF-ED     PIC ZZZ.ZZZ.ZZ9/99 VALUE ZEROS.
+       77  WRK-RG         PIC 9(13) VALUE ZEROS.
+       77  WRK-RG-ED-F1   PIC ZZ.ZZZ.ZZZ.Z VALUE ZEROS.
+       77  WRK-RG-ED-F2   PIC ZZZ.ZZZ.ZZ/Z VALUE ZEROS.
+       77  WRK-UF         PIC X(02) VALUE SPACES.
+       77  WRK-UF-FORMATO PIC 9(01) VALUE 1.
+       77  WRK-UF-IDX     PIC 9(02) VALUE ZEROS.
+       01  WRK-TABELA-UF-RG.
+           05  FILLER    PIC X(03) VALUE 'AC1'.
+           05  FILLER    PIC X(03) VALUE 'AL1'.
+           05  FILLER    PIC X(03) VALUE 'AP1'.
+           05  FILLER    PIC X(03) VALUE 'AM1'.
+           05  FILLER    PIC X(03) VALUE 'BA1'.
+           05  FILLER    PIC X(03) VALUE 'CE1'.
+           05  FILLER    PIC X(03) VALUE 'DF2'.
+           05  FILLER    PIC X(03) VALUE 'ES2'.
+           05  FILLER    PIC X(03) VALUE 'GO1'.
+           05  FILLER    PIC X(03) VALUE 'MA1'.
+           05  FILLER    PIC X(03) VALUE 'MT1'.
+           05  FILLER    PIC X(03) VALUE 'MS1'.
+           05  FILLER    PIC X(03) VALUE 'MG1'.
+           05  FILLER    PIC X(03) VALUE 'PA1'.
+           05  FILLER    PIC X(03) VALUE 'PB1'.
+           05  FILLER    PIC X(03) VALUE 'PR1'.
+           05  FILLER    PIC X(03) VALUE 'PE1'.
+           05  FILLER    PIC X(03) VALUE 'PI1'.
+           05  FILLER    PIC X(03) VALUE 'RJ2'.
+           05  FILLER    PIC X(03) VALUE 'RN1'.
+           05  FILLER    PIC X(03) VALUE 'RS2'.
+           05  FILLER    PIC X(03) VALUE 'RO1'.
+           05  FILLER    PIC X(03) VALUE 'RR1'.
+           05  FILLER    PIC X(03) VALUE 'SC1'.
+           05  FILLER    PIC X(03) VALUE 'SP1'.
+           05  FILLER    PIC X(03) VALUE 'SE1'.
+           05  FILLER    PIC X(03) VALUE 'TO1'.
+       01  WRK-TABELA-UF-RG-R REDEFINES WRK-TABELA-UF-RG.
+           05  TAB-UF-RG OCCURS 27 TIMES.
+               10  TAB-UF           PIC X(02).
+               10  TAB-UF-FORMATO   PIC 9(01).
+       77  WRK-CLIENTE-STATUS PIC X(02) VALUE SPACES.
+       77  WRK-CLIENTE-ABERTO-SW PIC X(01) VALUE 'N'.
+           88  WRK-CLIENTE-ABERTO         VALUE 'S'.
+       77  WRK-FIM-SW     PIC X(01) VALUE 'N'.
+           88  WRK-FIM               VALUE 'S'.
+       77  WRK-DV-SOMA    PIC 9(04) VALUE ZEROS.
+       77  WRK-DV-QUOC    PIC 9(04) VALUE ZEROS.
+       77  WRK-DV-RESTO   PIC 9(02) VALUE ZEROS.
+       77  WRK-DV-IDX     PIC 9(02) VALUE ZEROS.
+       77  WRK-DV1        PIC 9(01) VALUE ZEROS.
+       77  WRK-DV2        PIC 9(01) VALUE ZEROS.
+       77  WRK-CPF-OK-SW  PIC X(01) VALUE 'N'.
+           88  WRK-CPF-OK             VALUE 'S'.
+       77  WRK-CONSULTA-FIM-SW PIC X(01) VALUE 'N'.
+           88  WRK-CONSULTA-FIM         VALUE 'S'.
+       77  WRK-CONSULTA-ACHOU-SW PIC X(01) VALUE 'N'.
+           88  WRK-CONSULTA-ACHOU       VALUE 'S'.
+       COPY CPYEXCWS.
+       COPY CPYABLWS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           OPEN I-O CLIENTE-FILE.
+           IF WRK-CLIENTE-STATUS = '35'
+               CLOSE CLIENTE-FILE
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+           IF WRK-CLIENTE-STATUS NOT = '00'
+               MOVE 'PROGCPF'           TO ABL-PROGRAMA
+               MOVE '0100-INICIALIZAR'  TO ABL-PARAGRAFO
+               MOVE WRK-CLIENTE-STATUS  TO ABL-STATUS-ARQUIVO
+               MOVE 'FALHA AO ABRIR O CADASTRO DE CLIENTES'
+                   TO ABL-MENSAGEM
+               PERFORM 9900-GRAVAR-ABEND
+               SET WRK-FIM TO TRUE
+           ELSE
+               SET WRK-CLIENTE-ABERTO TO TRUE
+           END-IF.
+           OPEN EXTEND EXCECOES-FILE.
+           IF WRK-EXCECOES-STATUS = '05' OR '35'
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+           OPEN EXTEND CPFCSV-FILE.
+           IF WRK-CPFCSV-STATUS = '05' OR '35'
+               CLOSE CPFCSV-FILE
+               OPEN OUTPUT CPFCSV-FILE
+               MOVE 'CPF,NOME,RG' TO CPFCSV-LINHA
+               WRITE CPFCSV-LINHA
+           END-IF.
+           OPEN EXTEND CLIALTER-FILE.
+           IF WRK-CLIALTER-STATUS = '05' OR '35'
+               CLOSE CLIALTER-FILE
+               OPEN OUTPUT CLIALTER-FILE
+           END-IF.
+
+       0200-PROCESSAR.
+
+           DISPLAY 'NOME (FIM PARA ENCERRAR)..'.
+           ACCEPT WRK-NOME    FROM CONSOLE.
+           IF WRK-NOME(1:3) = 'FIM'
+               SET WRK-FIM TO TRUE
+           ELSE
+               PERFORM 8200-CONSULTAR-POR-NOME
+
+               DISPLAY 'CPF..'
+               ACCEPT WRK-CPF     FROM CONSOLE
+               DISPLAY 'RG..'
+               ACCEPT WRK-RG      FROM CONSOLE
+               DISPLAY 'UF EMISSORA DO RG..'
+               ACCEPT WRK-UF      FROM CONSOLE
+
+               PERFORM 8000-VALIDAR-CPF
+
+               IF NOT WRK-CPF-OK
+                   MOVE 'PROGCPF'                 TO EXC-PROGRAMA
+                   MOVE WRK-NOME                  TO EXC-CHAVE
+                   MOVE 'WRK-CPF'                 TO EXC-CAMPO
+                   MOVE WRK-CPF                   TO EXC-VALOR
+                   MOVE 'CPF INVALIDO - DIGITO VERIFICADOR'
+                       TO EXC-MOTIVO
+                   PERFORM 9100-GRAVAR-EXCECAO
+                   DISPLAY 'CPF REJEITADO - DIGITO VERIFICADOR INVALIDO'
+               ELSE
+                   MOVE WRK-CPF  TO CLI-CPF
+
+                   READ CLIENTE-FILE
+                       INVALID KEY
+                           MOVE WRK-NOME TO CLI-NOME
+                           MOVE WRK-RG   TO CLI-RG
+                           WRITE CLIENTE-REG
+                       NOT INVALID KEY
+                           DISPLAY 'CPF JA CADASTRADO - ATUALIZANDO '
+                               'O CADASTRO EXISTENTE.'
+                           MOVE CLI-NOME TO CLIALTER-NOME-ANTIGO
+                           MOVE CLI-RG   TO CLIALTER-RG-ANTIGO
+                           MOVE WRK-NOME TO CLI-NOME
+                           MOVE WRK-RG   TO CLI-RG
+                           REWRITE CLIENTE-REG
+                           PERFORM 9200-GRAVAR-ALTERACAO
+                   END-READ
+
+                   STRING WRK-CPF  DELIMITED BY SIZE
+                       ','          DELIMITED BY SIZE
+                       WRK-NOME     DELIMITED BY SIZE
+                       ','          DELIMITED BY SIZE
+                       WRK-RG       DELIMITED BY SIZE
+                       INTO CPFCSV-LINHA
+                   WRITE CPFCSV-LINHA
+
+      ***************MOSTRA DADOS
+                   DISPLAY 'NOME..' WRK-NOME
+                   MOVE WRK-CPF TO WRK-CPF-ED
+                   DISPLAY 'CPF ' WRK-CPF-ED
+                   PERFORM 8100-FORMATAR-RG
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+
+           IF WRK-CLIENTE-ABERTO
+               CLOSE CLIENTE-FILE
+           END-IF.
+           CLOSE EXCECOES-FILE.
+           CLOSE CPFCSV-FILE.
+           CLOSE CLIALTER-FILE.
+
+      **************************************************************
+      ** VALIDACAO DO CPF - DIGITOS VERIFICADORES (MODULO 11)
+      **************************************************************
+       8000-VALIDAR-CPF.
+
+           MOVE 'N' TO WRK-CPF-OK-SW.
+           MOVE ZEROS TO WRK-DV-SOMA.
+           PERFORM 8010-SOMAR-1O-DIGITO
+               VARYING WRK-DV-IDX FROM 1 BY 1
+               UNTIL WRK-DV-IDX > 9.
+           DIVIDE WRK-DV-SOMA BY 11
+               GIVING WRK-DV-QUOC REMAINDER WRK-DV-RESTO.
+           IF WRK-DV-RESTO < 2
+               MOVE 0 TO WRK-DV1
+           ELSE
+               COMPUTE WRK-DV1 = 11 - WRK-DV-RESTO
+           END-IF.
+
+           MOVE ZEROS TO WRK-DV-SOMA.
+           PERFORM 8020-SOMAR-2O-DIGITO
+               VARYING WRK-DV-IDX FROM 1 BY 1
+               UNTIL WRK-DV-IDX > 9.
+           COMPUTE WRK-DV-SOMA = WRK-DV-SOMA + (WRK-DV1 * 2).
+           DIVIDE WRK-DV-SOMA BY 11
+               GIVING WRK-DV-QUOC REMAINDER WRK-DV-RESTO.
+           IF WRK-DV-RESTO < 2
+               MOVE 0 TO WRK-DV2
+           ELSE
+               COMPUTE WRK-DV2 = 11 - WRK-DV-RESTO
+           END-IF.
+
+           IF WRK-DV1 = WRK-CPF-DIG(10) AND WRK-DV2 = WRK-CPF-DIG(11)
+               MOVE 'S' TO WRK-CPF-OK-SW
+           END-IF.
+
+       8010-SOMAR-1O-DIGITO.
+
+           COMPUTE WRK-DV-SOMA = WRK-DV-SOMA +
+               (WRK-CPF-DIG(WRK-DV-IDX) * (11 - WRK-DV-IDX)).
+
+       8020-SOMAR-2O-DIGITO.
+
+           COMPUTE WRK-DV-SOMA = WRK-DV-SOMA +
+               (WRK-CPF-DIG(WRK-DV-IDX) * (12 - WRK-DV-IDX)).
+
+      **************************************************************
+      ** FORMATACAO DO RG CONFORME A MASCARA DA UF EMISSORA
+      **************************************************************
+       8100-FORMATAR-RG.
+
+           MOVE 1 TO WRK-UF-FORMATO.
+           PERFORM 8110-PROCURAR-UF
+               VARYING WRK-UF-IDX FROM 1 BY 1
+               UNTIL WRK-UF-IDX > 27.
+
+           EVALUATE WRK-UF-FORMATO
+               WHEN 2
+                   MOVE WRK-RG TO WRK-RG-ED-F2
+                   DISPLAY 'RG ' WRK-RG-ED-F2
+               WHEN OTHER
+                   MOVE WRK-RG TO WRK-RG-ED-F1
+                   DISPLAY 'RG ' WRK-RG-ED-F1
+           END-EVALUATE.
+
+       8110-PROCURAR-UF.
+
+           IF TAB-UF(WRK-UF-IDX) = WRK-UF
+               MOVE TAB-UF-FORMATO(WRK-UF-IDX) TO WRK-UF-FORMATO
+           END-IF.
+
+      **************************************************************
+      ** CONSULTA POR NOME (CHAVE ALTERNATIVA), PARA AVISAR O
+      ** OPERADOR DE POSSIVEIS CLIENTES JA CADASTRADOS COM O MESMO
+      ** NOME ANTES DE CONTINUAR O CADASTRO.
+      **************************************************************
+       8200-CONSULTAR-POR-NOME.
+
+           MOVE 'N' TO WRK-CONSULTA-FIM-SW.
+           MOVE 'N' TO WRK-CONSULTA-ACHOU-SW.
+           MOVE WRK-NOME TO CLI-NOME.
+
+           START CLIENTE-FILE KEY IS = CLI-NOME
+               INVALID KEY
+                   SET WRK-CONSULTA-FIM TO TRUE
+           END-START.
+
+           PERFORM 8210-LISTAR-POR-NOME UNTIL WRK-CONSULTA-FIM.
+
+           IF NOT WRK-CONSULTA-ACHOU
+               DISPLAY 'NENHUM CLIENTE CADASTRADO COM ESSE NOME.'
+           END-IF.
+
+       8210-LISTAR-POR-NOME.
+
+           READ CLIENTE-FILE NEXT RECORD
+               AT END
+                   SET WRK-CONSULTA-FIM TO TRUE
+               NOT AT END
+                   IF CLI-NOME NOT = WRK-NOME
+                       SET WRK-CONSULTA-FIM TO TRUE
+                   ELSE
+                       SET WRK-CONSULTA-ACHOU TO TRUE
+                       MOVE CLI-CPF TO WRK-CPF-ED
+                       DISPLAY 'CLIENTE JA CADASTRADO - CPF ' WRK-CPF-ED
+                   END-IF
+           END-READ.
+
+      **************************************************************
+      ** LOG DE ALTERACAO DE CADASTRO - GRAVADO QUANDO UM CPF JA
+      ** EXISTENTE E RECADASTRADO (NOME E/OU RG DIFERENTES DO
+      ** CADASTRO ANTERIOR).
+      **************************************************************
+       9200-GRAVAR-ALTERACAO.
+
+           MOVE WRK-CPF               TO CLIALTER-CPF.
+           MOVE WRK-NOME              TO CLIALTER-NOME-NOVO.
+           MOVE WRK-RG                TO CLIALTER-RG-NOVO.
+           ACCEPT CLIALTER-DATA FROM DATE YYYYMMDD.
+           ACCEPT CLIALTER-HORA FROM TIME.
+           WRITE CLIALTER-REG.
+
+       COPY CPYEXCPR.
+       COPY CPYABLPR.
