@@ -0,0 +1,14 @@
+      **************************************************************
+      ** CPYLOTFD - LAYOUT DO CABECALHO DE LOTE (LOTECAB). REGISTRO
+      ** UNICO, REGRAVADO A CADA JANELA DE LOTE PELO DRIVER NOTURNO
+      ** (PROGLOTE), COM A DATA DE PROCESSAMENTO, O TURNO E O NUMERO
+      ** SEQUENCIAL DO JOB. INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  LOTECAB-FILE.
+       01  LOTECAB-REG.
+           05  LOTECAB-DATA.
+               10  LOTECAB-DATA-ANO   PIC 9(04).
+               10  LOTECAB-DATA-MES   PIC 9(02).
+               10  LOTECAB-DATA-DIA   PIC 9(02).
+           05  LOTECAB-TURNO          PIC X(01).
+           05  LOTECAB-SEQUENCIA      PIC 9(05).
