@@ -0,0 +1,11 @@
+      **************************************************************
+      ** CPYTEPLFD - LAYOUT DO ARQUIVO DE LIMITES DE AUMENTO.
+      ** REGISTRO UNICO COM O SALARIO MINIMO VIGENTE E O PERCENTUAL
+      ** MAXIMO DE AUMENTO PERMITIDO, PARA PERMITIR ALTERA-LOS SEM
+      ** RECOMPILAR QUANDO A LEGISLACAO OU A POLITICA DE RH MUDAR.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  LIMITETB-FILE.
+       01  LIMITETB-REG.
+           05  LIM-SALARIO-MINIMO      PIC 9(06)V99.
+           05  LIM-AUMENTO-MAX-PCT     PIC 9(02)V99.
