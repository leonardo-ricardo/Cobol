@@ -5,6 +5,9 @@
       ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
       ** OBJETIVO: OPERADORES ARITMETICOS
       ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - DIVISAO PASSA A VERIFICAR DIVISOR ZERO
+      **               (ON SIZE ERROR) PARA NAO ABORTAR O PROGRAMA.
       **************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -29,10 +32,14 @@
 
            DISPLAY '=================DIVISAO========================='.
 
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-           REMAINDER WRK-RESTO.
-           DISPLAY 'RESULTADO DA DIVISAO.. ' WRK-RESUL.
-           DISPLAY 'RESTO .. ' WRK-RESTO.
+           IF WRK-NUM2 = ZEROS
+               DISPLAY 'DIVISAO POR ZERO - OPERACAO CANCELADA.'
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+               DISPLAY 'RESULTADO DA DIVISAO.. ' WRK-RESUL
+               DISPLAY 'RESTO .. ' WRK-RESTO
+           END-IF.
 
 
            DISPLAY '=================MULTIPLICACAO==================='.
