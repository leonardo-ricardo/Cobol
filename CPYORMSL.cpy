@@ -0,0 +1,8 @@
+      **************************************************************
+      ** CPYORMSL - SELECT DO ARQUIVO DE MATERIAIS (PRECO POR M2 DE
+      ** CADA MATERIAL CADASTRADO). VER CPYORMPR. INCLUIR NO
+      ** FILE-CONTROL.
+      **************************************************************
+           SELECT MATERIAL-FILE ASSIGN TO "MATERIAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MATERIAL-STATUS.
