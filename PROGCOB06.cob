@@ -5,25 +5,117 @@
       ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
       ** OBJETIVO: USO DOS SINAIS POSITIVO E NEGATIVO
       ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - O RESULTADO DA SUBTRACAO PASSA A SER
+      **               LANCADO CONTRA UM SALDO PERSISTIDO EM
+      **               SALDO-FILE, MANTENDO O SALDO CORRENTE DE
+      **               UMA EXECUCAO PARA A OUTRA.
+      **  09/08/2026 LR - SALDO PASSA A SER EXIBIDO NA NOTACAO
+      **               CONTABIL CR/DB EM VEZ DE SINAL AR.
+      **  09/08/2026 LR - EM VEZ DE UM UNICO PAR DIGITADO NO CONSOLE,
+      **               PASSA A LER UMA SEQUENCIA DE LANCAMENTOS DE
+      **               DEBITO/CREDITO DE LANCTOS, ACUMULANDO CADA UM
+      **               CONTRA O SALDO PERSISTIDO (MINI-RAZAO). CADA
+      **               LANCAMENTO EXIBE SEU PROPRIO LADO (DB OU CR),
+      **               NAO SO O SALDO LIQUIDO ACUMULADO.
       **************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDO-FILE ASSIGN TO "SALDO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALDO-STATUS.
+           SELECT LANCTOS-FILE ASSIGN TO "LANCTOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LANCTOS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALDO-FILE.
+       01  SALDO-REG           PIC S9(07)V99.
+
+       FD  LANCTOS-FILE.
+       01  LANCTO-REG.
+           05  LAN-TIPO        PIC X(01).
+               88  LAN-DEBITO          VALUE 'D'.
+               88  LAN-CREDITO         VALUE 'C'.
+           05  LAN-VALOR       PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
-       77  WRK-NUM1        PIC  9(02)  VALUE ZEROS.
-       77  WRK-NUM2        PIC  9(02)  VALUE ZEROS.
-       77  WRK-RESUL       PIC  S9(03) VALUE ZEROS.
-       77 WRK-RESUL-ED     PIC  -ZZ9   VALUE ZEROS.
+       77  WRK-RESUL       PIC  S9(07)V99 VALUE ZEROS.
+       77  WRK-RESUL-ED    PIC  ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-RESUL-TIPO  PIC  X(02)      VALUE SPACES.
+       77  WRK-SALDO-STATUS    PIC X(02)    VALUE SPACES.
+       77  WRK-LANCTOS-STATUS  PIC X(02)    VALUE SPACES.
+       77  WRK-SALDO-ANTERIOR  PIC S9(07)V99 VALUE ZEROS.
+       77  WRK-SALDO-ATUAL     PIC S9(07)V99 VALUE ZEROS.
+       77  WRK-SALDO-ED        PIC ZZZ.ZZ9,99CR VALUE ZEROS.
+       77  WRK-FIM-SW          PIC X(01) VALUE 'N'.
+           88  WRK-FIM                   VALUE 'S'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           PERFORM 8300-LER-SALDO.
+           MOVE WRK-SALDO-ANTERIOR TO WRK-SALDO-ATUAL.
 
-           DISPLAY '=================SUBTRACAO======================='.
+           DISPLAY '================LANCAMENTOS======================='.
 
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'RESULTADO.. ' WRK-RESUL.
-           DISPLAY 'RESULTADO.. ' WRK-RESUL-ED.
+           OPEN INPUT LANCTOS-FILE.
+           IF WRK-LANCTOS-STATUS = '35'
+               DISPLAY 'ARQUIVO DE LANCAMENTOS NAO ENCONTRADO.'
+           ELSE
+               PERFORM 8320-LER-LANCTO
+               PERFORM 8330-PROCESSAR-LANCTO UNTIL WRK-FIM
+               CLOSE LANCTOS-FILE
+           END-IF.
 
+           MOVE WRK-SALDO-ATUAL TO WRK-SALDO-ED.
+           DISPLAY 'SALDO ANTERIOR.. ' WRK-SALDO-ANTERIOR.
+           DISPLAY 'SALDO ATUAL.... ' WRK-SALDO-ED.
+
+           PERFORM 8310-GRAVAR-SALDO.
 
            STOP RUN.
+
+       8300-LER-SALDO.
+
+           MOVE ZEROS TO WRK-SALDO-ANTERIOR.
+           OPEN INPUT SALDO-FILE.
+           IF WRK-SALDO-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ SALDO-FILE INTO WRK-SALDO-ANTERIOR
+                   AT END MOVE ZEROS TO WRK-SALDO-ANTERIOR
+               END-READ
+               CLOSE SALDO-FILE
+           END-IF.
+
+       8310-GRAVAR-SALDO.
+
+           OPEN OUTPUT SALDO-FILE.
+           MOVE WRK-SALDO-ATUAL TO SALDO-REG.
+           WRITE SALDO-REG.
+           CLOSE SALDO-FILE.
+
+       8320-LER-LANCTO.
+
+           READ LANCTOS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       8330-PROCESSAR-LANCTO.
+
+           EVALUATE TRUE
+               WHEN LAN-DEBITO
+                   SUBTRACT LAN-VALOR FROM WRK-SALDO-ATUAL
+                   MOVE 'DB' TO WRK-RESUL-TIPO
+               WHEN LAN-CREDITO
+                   ADD LAN-VALOR TO WRK-SALDO-ATUAL
+                   MOVE 'CR' TO WRK-RESUL-TIPO
+           END-EVALUATE.
+
+           MOVE LAN-VALOR TO WRK-RESUL-ED.
+           DISPLAY 'LANCAMENTO.. ' WRK-RESUL-ED ' ' WRK-RESUL-TIPO.
+
+           PERFORM 8320-LER-LANCTO.
