@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYNIVSL - SELECT DA TABELA DE NIVEIS DE ACESSO.
+      ** INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT NIVEIS-FILE ASSIGN TO "NIVEIS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-NIVEIS-STATUS.
