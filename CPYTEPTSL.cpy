@@ -0,0 +1,8 @@
+      **************************************************************
+      ** CPYTEPTSL - SELECT DA TABELA DE PERCENTUAIS DE AUMENTO POR
+      ** FAIXA DE TEMPO DE CASA (VER CPYTEPTPR). INCLUIR NO
+      ** FILE-CONTROL.
+      **************************************************************
+           SELECT AUMENTTB-FILE ASSIGN TO "AUMENTTB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUMENTTB-STATUS.
