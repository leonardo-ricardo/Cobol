@@ -0,0 +1,25 @@
+      **************************************************************
+      ** CPYORWS - CAMPOS DE CALCULO DE AREA E CUSTO DE MATERIAL DE
+      ** UMA PECA DE CORTE (VER CPYORPR). O CHAMADOR PREENCHE
+      ** WRK-FORMA, WRK-LARGURA, WRK-COMPRIMENTO E WRK-MATERIAL E
+      ** EXECUTA OS PARAGRAFOS DE CALCULO. O PRECO POR M2 EM
+      ** WRK-PRECO-M2 NAO E MAIS INFORMADO PELO CHAMADOR: E OBTIDO
+      ** DA TABELA DE MATERIAIS (VER CPYORMPR, PARAGRAFO
+      ** 7020-BUSCAR-PRECO-MATERIAL) A PARTIR DE WRK-MATERIAL. SAIDA
+      ** EM WRK-AREA E WRK-CUSTO-MATERIAL. INCLUIR NA WORKING-
+      ** STORAGE SECTION. WRK-DIMENSAO-MAXIMA E O LIMITE SUPERIOR
+      ** ACEITO PARA LARGURA, COMPRIMENTO OU RAIO (EM METROS), ACIMA
+      ** DO QUAL A PECA E REJEITADA POR SER INCOMPATIVEL COM A MESA
+      ** DE CORTE.
+      **************************************************************
+       77  WRK-FORMA          PIC X(01)      VALUE 'R'.
+           88  WRK-FORMA-RETANGULO          VALUE 'R'.
+           88  WRK-FORMA-TRIANGULO          VALUE 'T'.
+           88  WRK-FORMA-CIRCULO            VALUE 'C'.
+       77  WRK-LARGURA        PIC 9(03)V99   VALUE ZEROS.
+       77  WRK-COMPRIMENTO    PIC 9(03)V99   VALUE ZEROS.
+       77  WRK-DIMENSAO-MAXIMA PIC 9(03)V99  VALUE 500,00.
+       77  WRK-AREA           PIC 9(05)V9999 VALUE ZEROS.
+       77  WRK-MATERIAL       PIC X(10)      VALUE SPACES.
+       77  WRK-PRECO-M2       PIC 9(05)V99   VALUE ZEROS.
+       77  WRK-CUSTO-MATERIAL PIC 9(07)V99   VALUE ZEROS.
