@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYTEPHSL - SELECT DO HISTORICO DE AUMENTOS SALARIAIS
+      ** (VER CPYTEPHPR). INCLUIR NO FILE-CONTROL.
+      **************************************************************
+           SELECT HISTAUM-FILE ASSIGN TO "HISTAUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HISTAUM-STATUS.
