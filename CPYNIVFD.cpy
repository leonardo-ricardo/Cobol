@@ -0,0 +1,9 @@
+      **************************************************************
+      ** CPYNIVFD - LAYOUT DA TABELA DE NIVEIS DE ACESSO (NIVEL,
+      ** DESCRICAO). PERMITE INCLUIR NOVOS NIVEIS SEM RECOMPILAR.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  NIVEIS-FILE.
+       01  NIVEIS-REG.
+           05  NIV-CODIGO         PIC 9(02).
+           05  NIV-DESCRICAO      PIC X(30).
