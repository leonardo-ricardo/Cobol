@@ -0,0 +1,9 @@
+      **************************************************************
+      ** CPYTEPLSL - SELECT DO ARQUIVO DE LIMITES DE AUMENTO (TETO
+      ** PERCENTUAL E PISO DE SALARIO MINIMO). VER CPYTEPLFD E
+      ** CPYTEPPR, PARAGRAFO 7030-CARREGAR-LIMITES-AUMENTO. INCLUIR
+      ** NO FILE-CONTROL.
+      **************************************************************
+           SELECT LIMITETB-FILE ASSIGN TO "LIMITETB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LIMITETB-STATUS.
