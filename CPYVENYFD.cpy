@@ -0,0 +1,12 @@
+      **************************************************************
+      ** CPYVENYFD - LAYOUT DO ACUMULADO DE VENDAS E COMISSOES DO
+      ** ANO, INCLUINDO A QUANTIDADE DE VENDAS PARA PERMITIR O
+      ** CALCULO DA MEDIA DO ANO. REGISTRO UNICO, LIDO E REGRAVADO A
+      ** CADA EXECUCAO (VER CPYVENPR, PARAGRAFOS 7100-LER-YTD E
+      ** 7110-GRAVAR-YTD). INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  VENDYTD-FILE.
+       01  VENDYTD-REG.
+           05  YTD-TOTAL-VENDAS       PIC 9(09)V99.
+           05  YTD-TOTAL-COMISSAO     PIC 9(09)V99.
+           05  YTD-QTD-VENDAS         PIC 9(07).
