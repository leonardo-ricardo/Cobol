@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYVENYSL - SELECT DO ACUMULADO DE VENDAS E COMISSOES DO
+      ** ANO (VER CPYVENPR). INCLUIR NO FILE-CONTROL.
+      **************************************************************
+           SELECT VENDYTD-FILE ASSIGN TO "VENDYTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-YTD-STATUS.
