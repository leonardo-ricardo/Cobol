@@ -0,0 +1,36 @@
+      **************************************************************
+      ** CPYTEPWS - CAMPOS DE CALCULO DO AUMENTO POR TEMPO DE CASA
+      ** (VER CPYTEPPR). O CHAMADOR PREENCHE WRK-TEP-PROGRAMA (SEU
+      ** PROPRIO PROGRAM-ID, PARA IDENTIFICAR CORRETAMENTE O
+      ** RELATORIO DE EXCECOES), WRK-ANOENTRADA, WRK-MESENTRADA,
+      ** WRK-DIAENTRADA (DATA COMPLETA DE ENTRADA NA
+      ** EMPRESA) E WRK-SALARIO E A DATA DO SISTEMA EM
+      ** WRK-DATASISTEMA ANTES DE EXECUTAR O PARAGRAFO DE CALCULO.
+      ** SAIDA EM WRK-TEMPOCASA, WRK-AUMENTO E WRK-NOVO-SALARIO.
+      ** WRK-SALARIO-MINIMO E WRK-AUMENTO-MAX-PCT TRAZEM OS VALORES
+      ** DEFAULT, USADOS QUANDO LIMITETB-FILE NAO EXISTE (VER
+      ** CPYTEPPR, PARAGRAFO 7030-CARREGAR-LIMITES-AUMENTO).
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-TEP-PROGRAMA    PIC X(09)        VALUE SPACES.
+       77  WRK-NOME            PIC X(30)        VALUE SPACES.
+       77  WRK-ANOENTRADA      PIC 9(04)        VALUE ZEROS.
+       77  WRK-MESENTRADA      PIC 9(02)        VALUE ZEROS.
+       77  WRK-DIAENTRADA      PIC 9(02)        VALUE ZEROS.
+       77  WRK-SALARIO         PIC 9(06)V99     VALUE ZEROS.
+       77  WRK-AUMENTO         PIC 9(06)V99     VALUE ZEROS.
+       77  WRK-NOVO-SALARIO    PIC 9(06)V99     VALUE ZEROS.
+       77  WRK-TEMPOCASA       PIC 9(02)        VALUE ZEROS.
+       77  WRK-HISTAUM-STATUS  PIC X(02)        VALUE SPACES.
+       77  WRK-LIMITETB-STATUS PIC X(02)        VALUE SPACES.
+       77  WRK-SALARIO-MINIMO  PIC 9(06)V99     VALUE 1412,00.
+       77  WRK-AUMENTO-MAX-PCT PIC 9(02)V99     VALUE 20,00.
+       77  WRK-AUMENTO-MAXIMO  PIC 9(06)V99     VALUE ZEROS.
+       77  WRK-MESES-RETROAT   PIC 9(02)        VALUE ZEROS.
+       77  WRK-VALOR-RETROAT   PIC 9(07)V99     VALUE ZEROS.
+       77  WRK-PERCENTUAL-AUMENTO PIC 9(02)V99  VALUE ZEROS.
+
+       01  WRK-DATASISTEMA.
+           02  WRK-DATAANO     PIC 9(04).
+           02  WRK-DATAMES     PIC 9(02).
+           02  WRK-DATADIA     PIC 9(02).
