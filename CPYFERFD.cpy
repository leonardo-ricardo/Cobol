@@ -0,0 +1,9 @@
+      **************************************************************
+      ** CPYFERFD - LAYOUT DO CALENDARIO DE FERIADOS. UM REGISTRO
+      ** POR FERIADO, MES/DIA (FERIADO FIXO, SEM O ANO).
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  FERIADOS-FILE.
+       01  FERIADO-REG.
+           05  FER-MES            PIC 9(02).
+           05  FER-DIA            PIC 9(02).
