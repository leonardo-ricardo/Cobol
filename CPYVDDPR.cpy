@@ -0,0 +1,54 @@
+      **************************************************************
+      ** CPYVDDPR - GRAVACAO E CARGA DO HISTORICO DIARIO DE VENDAS E
+      ** COMISSOES (VENDDIA). O CHAMADOR PREENCHE VDD-DATA,
+      ** VDD-QTD-VENDAS, VDD-TOTAL-VENDIDO E VDD-TOTAL-COMISSAO COM O
+      ** FECHAMENTO DO DIA E EXECUTA "PERFORM
+      ** 8100-GRAVAR-HISTORICO-DIA" PARA ACRESCENTAR O DIA AO
+      ** HISTORICO; EM SEGUIDA EXECUTA "PERFORM
+      ** 8200-CARREGAR-HISTORICO-DIAS" PARA TRAZER TODO O HISTORICO
+      ** (INCLUINDO O DIA RECEM-GRAVADO) PARA WRK-TAB-DIA, USADA PELO
+      ** CHAMADOR PARA MONTAR O FECHAMENTO DE TENDENCIA DIA A DIA E
+      ** OS FECHAMENTOS MENSAL E SEMANAL. INCLUIR NA PROCEDURE
+      ** DIVISION.
+      **************************************************************
+       8100-GRAVAR-HISTORICO-DIA.
+
+           OPEN EXTEND VENDDIA-FILE.
+           IF WRK-VDD-STATUS = '05' OR '35'
+               CLOSE VENDDIA-FILE
+               OPEN OUTPUT VENDDIA-FILE
+           END-IF.
+
+           WRITE VENDDIA-REG.
+
+           CLOSE VENDDIA-FILE.
+
+       8200-CARREGAR-HISTORICO-DIAS.
+
+           MOVE 'N' TO WRK-VDD-FIM-SW.
+           MOVE 0   TO WRK-TAB-DIA-QTD.
+
+           OPEN INPUT VENDDIA-FILE.
+           IF WRK-VDD-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ VENDDIA-FILE
+                   AT END SET WRK-VDD-FIM TO TRUE
+               END-READ
+               PERFORM 8210-LER-HISTORICO-DIAS
+                   UNTIL WRK-VDD-FIM
+               CLOSE VENDDIA-FILE
+           END-IF.
+
+       8210-LER-HISTORICO-DIAS.
+
+           ADD 1 TO WRK-TAB-DIA-QTD.
+           MOVE VDD-DATA       TO TAB-DIA-DATA(WRK-TAB-DIA-QTD).
+           MOVE VDD-QTD-VENDAS TO TAB-DIA-QTD-VENDAS(WRK-TAB-DIA-QTD).
+           MOVE VDD-TOTAL-VENDIDO
+               TO TAB-DIA-TOTAL-VENDIDO(WRK-TAB-DIA-QTD).
+           MOVE VDD-TOTAL-COMISSAO
+               TO TAB-DIA-TOTAL-COMISSAO(WRK-TAB-DIA-QTD).
+           READ VENDDIA-FILE
+               AT END SET WRK-VDD-FIM TO TRUE
+           END-READ.
