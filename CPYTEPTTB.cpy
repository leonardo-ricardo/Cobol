@@ -0,0 +1,17 @@
+      **************************************************************
+      ** CPYTEPTTB - TABELA EM MEMORIA DOS PERCENTUAIS DE AUMENTO
+      ** POR FAIXA DE TEMPO DE CASA, CARREGADA A PARTIR DE
+      ** AUMENTTB-FILE (VER CPYTEPTPR, PARAGRAFO 7100-CARREGAR-
+      ** TABELA-AUMENTO). INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-AUMENTTB-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-TAB-AUMENTO-QTD    PIC 9(02) VALUE ZEROS.
+       77  WRK-AUMENTTB-FIM-SW    PIC X(01) VALUE 'N'.
+           88  WRK-AUMENTTB-FIM             VALUE 'S'.
+       01  WRK-TAB-AUMENTO.
+           05  TAB-AUMENTO-FAIXA OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WRK-TAB-AUMENTO-QTD
+                   INDEXED BY ATB-IDX.
+               10  TAB-AUMENTO-DE      PIC 9(02).
+               10  TAB-AUMENTO-ATE     PIC 9(02).
+               10  TAB-AUMENTO-PERC    PIC 9(02)V99.
