@@ -0,0 +1,23 @@
+      **************************************************************
+      ** CPYNOTWS - CAMPOS DE CALCULO DA MEDIA PONDERADA DE UM
+      ** ALUNO EM 3 DISCIPLINAS (VER CPYNOTPR). O CHAMADOR PREENCHE
+      ** WRK-NOTA1/2/3 E WRK-PESO1/2/3 ANTES DE EXECUTAR O PARAGRAFO
+      ** DE CALCULO. SAIDA EM WRK-MEDIA E WRK-SITUACAO.
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-NOTA1           PIC 9(02)V9     VALUE ZEROS.
+       77  WRK-NOTA2           PIC 9(02)V9     VALUE ZEROS.
+       77  WRK-NOTA3           PIC 9(02)V9     VALUE ZEROS.
+       77  WRK-PESO1           PIC 9(02)       VALUE ZEROS.
+       77  WRK-PESO2           PIC 9(02)       VALUE ZEROS.
+       77  WRK-PESO3           PIC 9(02)       VALUE ZEROS.
+       77  WRK-SOMA-PESOS      PIC 9(03)       VALUE ZEROS.
+       77  WRK-SOMA-PONDER     PIC 9(05)V99    VALUE ZEROS.
+       77  WRK-MEDIA           PIC 9(02)V9     VALUE ZEROS.
+       77  WRK-SITUACAO        PIC X(14)       VALUE SPACES.
+           88  WRK-SITUACAO-APROVADO    VALUE 'APROVADO'.
+           88  WRK-SITUACAO-RECUPERA    VALUE 'RECUPERACAO'.
+           88  WRK-SITUACAO-REPROVADO   VALUE 'REPROVADO'.
+       77  WRK-PARAM-STATUS            PIC X(02)    VALUE SPACES.
+       77  WRK-NOTA-MIN-APROVACAO      PIC 9(02)V9  VALUE 6,0.
+       77  WRK-NOTA-MIN-RECUPERACAO    PIC 9(02)V9  VALUE 4,0.
