@@ -0,0 +1,10 @@
+      **************************************************************
+      ** CPYORMFD - LAYOUT DO ARQUIVO DE MATERIAIS. UM REGISTRO POR
+      ** MATERIAL CADASTRADO, COM O CODIGO E O PRECO POR M2. CARGA
+      ** EM CPYORMPR, PARAGRAFO 7100-CARREGAR-TABELA-MATERIAL.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  MATERIAL-FILE.
+       01  MATERIAL-REG.
+           05  MAT-CODIGO         PIC X(10).
+           05  MAT-PRECO-M2       PIC 9(05)V99.
