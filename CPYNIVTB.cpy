@@ -0,0 +1,18 @@
+      **************************************************************
+      ** CPYNIVTB - TABELA EM MEMORIA DOS NIVEIS DE ACESSO, CARREGADA
+      ** DE NIVEIS-FILE (VER CPYNIVPR).
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-NIVEIS-STATUS      PIC X(02) VALUE SPACES.
+       77  WRK-TAB-NIVEL-QTD      PIC 9(02) VALUE ZEROS.
+       77  WRK-NIVEIS-FIM-SW      PIC X(01) VALUE 'N'.
+           88  WRK-NIVEIS-FIM               VALUE 'S'.
+       77  WRK-NIVEL-DESC         PIC X(30) VALUE SPACES.
+       77  WRK-NIVEL-ACHOU-SW     PIC X(01) VALUE 'N'.
+           88  WRK-NIVEL-ACHOU               VALUE 'S'.
+       01  WRK-TAB-NIVEL.
+           05  TAB-NIVEL OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WRK-TAB-NIVEL-QTD
+                   INDEXED BY NIV-IDX.
+               10  TAB-NIVEL-CODIGO     PIC 9(02).
+               10  TAB-NIVEL-DESCRICAO  PIC X(30).
