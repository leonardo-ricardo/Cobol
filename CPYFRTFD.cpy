@@ -0,0 +1,9 @@
+      **************************************************************
+      ** CPYFRTFD - LAYOUT DA TABELA DE PERCENTUAIS DE FRETE POR UF.
+      ** UM REGISTRO POR UF (27 UFS), PERCENTUAL COM 3 CASAS.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  FRETETAB-FILE.
+       01  FRETETAB-REG.
+           05  FTB-UF             PIC X(02).
+           05  FTB-PERC           PIC 9V999.
