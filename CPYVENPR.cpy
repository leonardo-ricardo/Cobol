@@ -0,0 +1,68 @@
+      **************************************************************
+      ** CPYVENPR - CALCULO DE COMISSAO DE VENDAS E MANUTENCAO DO
+      ** ACUMULADO DO ANO. COMPARTILHADO ENTRE PROGVENDA (INTERATIVO)
+      ** E PROGVENDB (BATCH). O CHAMADOR PREENCHE WRK-VALOR-VENDA E
+      ** EXECUTA "PERFORM 7000-CALCULAR-COMISSAO" PARA CADA VENDA.
+      ** SAIDA: WRK-COMISSAO. NA INICIALIZACAO, EXECUTAR "PERFORM
+      ** 7100-LER-YTD" UMA UNICA VEZ E, NA FINALIZACAO, "PERFORM
+      ** 7110-GRAVAR-YTD" PARA PERSISTIR O NOVO ACUMULADO. PARA
+      ** EXIBIR O TOTAL E A MEDIA DO ANO (WRK-YTD-TOTAL-VENDAS-ED E
+      ** WRK-YTD-MEDIA-VENDA-ED), EXECUTAR "PERFORM
+      ** 7120-CALCULAR-MEDIA-YTD" DEPOIS DE 7110-GRAVAR-YTD.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       7000-CALCULAR-COMISSAO.
+
+           EVALUATE TRUE
+               WHEN WRK-VALOR-VENDA <= 1000,00
+                   COMPUTE WRK-COMISSAO = WRK-VALOR-VENDA * 0,05
+               WHEN WRK-VALOR-VENDA <= 5000,00
+                   COMPUTE WRK-COMISSAO = WRK-VALOR-VENDA * 0,07
+               WHEN OTHER
+                   COMPUTE WRK-COMISSAO = WRK-VALOR-VENDA * 0,10
+           END-EVALUATE.
+
+           ADD WRK-VALOR-VENDA TO WRK-YTD-TOTAL-VENDAS.
+           ADD WRK-COMISSAO    TO WRK-YTD-TOTAL-COMISSAO.
+           ADD 1               TO WRK-YTD-QTD-VENDAS.
+
+       7100-LER-YTD.
+
+           MOVE ZEROS TO WRK-YTD-TOTAL-VENDAS.
+           MOVE ZEROS TO WRK-YTD-TOTAL-COMISSAO.
+           MOVE ZEROS TO WRK-YTD-QTD-VENDAS.
+
+           OPEN INPUT VENDYTD-FILE.
+           IF WRK-YTD-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ VENDYTD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE YTD-TOTAL-VENDAS   TO WRK-YTD-TOTAL-VENDAS
+                       MOVE YTD-TOTAL-COMISSAO TO WRK-YTD-TOTAL-COMISSAO
+                       MOVE YTD-QTD-VENDAS     TO WRK-YTD-QTD-VENDAS
+               END-READ
+           END-IF.
+           CLOSE VENDYTD-FILE.
+
+       7110-GRAVAR-YTD.
+
+           OPEN OUTPUT VENDYTD-FILE.
+           MOVE WRK-YTD-TOTAL-VENDAS   TO YTD-TOTAL-VENDAS.
+           MOVE WRK-YTD-TOTAL-COMISSAO TO YTD-TOTAL-COMISSAO.
+           MOVE WRK-YTD-QTD-VENDAS     TO YTD-QTD-VENDAS.
+           WRITE VENDYTD-REG.
+           CLOSE VENDYTD-FILE.
+
+       7120-CALCULAR-MEDIA-YTD.
+
+           IF WRK-YTD-QTD-VENDAS > ZEROS
+               COMPUTE WRK-YTD-MEDIA-VENDA =
+                   WRK-YTD-TOTAL-VENDAS / WRK-YTD-QTD-VENDAS
+           ELSE
+               MOVE ZEROS TO WRK-YTD-MEDIA-VENDA
+           END-IF.
+           MOVE WRK-YTD-TOTAL-VENDAS TO WRK-YTD-TOTAL-VENDAS-ED.
+           MOVE WRK-YTD-MEDIA-VENDA  TO WRK-YTD-MEDIA-VENDA-ED.
