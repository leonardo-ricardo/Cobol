@@ -0,0 +1,15 @@
+      **************************************************************
+      ** CPYABLFD - LAYOUT DO LOG CONSOLIDADO DE ERROS/ABENDS
+      ** (ABENDLOG). CADA PROGRAMA EM LOTE DA SUITE GRAVA NESTE MESMO
+      ** ARQUIVO QUANDO ENCONTRA UM STATUS DE ARQUIVO INESPERADO, EM
+      ** VEZ DE MANTER UM LOG DE ERRO PROPRIO E ISOLADO.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  ABENDLOG-FILE.
+       01  ABENDLOG-REG.
+           05  ABL-PROGRAMA       PIC X(09).
+           05  ABL-DATA           PIC 9(08).
+           05  ABL-HORA           PIC 9(06).
+           05  ABL-PARAGRAFO      PIC X(20).
+           05  ABL-STATUS-ARQUIVO PIC X(02).
+           05  ABL-MENSAGEM       PIC X(50).
