@@ -0,0 +1,476 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGTEPB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DO CALCULO DE AUMENTO POR TEMPO DE
+      **    CASA (PROGTEPE). LE O CADASTRO DE EMPREGADOS (EMPREGADOS-
+      **    FILE) E GERA A FOLHA DE AUMENTOS COM O SALARIO ATUAL, O
+      **    AUMENTO E O NOVO SALARIO DE CADA EMPREGADO.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - CADA AUMENTO PASSA A SER GRAVADO EM
+      **               HISTAUM, PARA HISTORICO DE REAJUSTES.
+      **  09/08/2026 LR - CADASTRO GANHA O MES DE ANIVERSARIO E A
+      **               FOLHA PASSA A CALCULAR O VALOR RETROATIVO
+      **               QUANDO O PROCESSAMENTO E POSTERIOR A ELE.
+      **  09/08/2026 LR - PERCENTUAL DE AUMENTO PASSA A VIR DE
+      **               TABELA EXTERNA (AUMENTTB), EM VEZ DE FIXO
+      **               NO PROGRAMA.
+      **  09/08/2026 LR - CABECALHO PASSA A USAR O PADRAO COMUM DOS
+      **               RELATORIOS EM LOTE (CPYCABWS/PR).
+      **  09/08/2026 LR - GRAVA PONTO DE CONTROLE A CADA 50
+      **               EMPREGADOS PROCESSADOS (TEPCKPT), PARA
+      **               PERMITIR REINICIO DO PROCESSAMENTO SEM
+      **               REPETIR OS JA PROCESSADOS EM CASO DE QUEDA.
+      **  09/08/2026 LR - CONFERE OS TOTAIS DE CONTROLE (QUANTIDADE
+      **               E VALOR DOS AUMENTOS) COM O ARQUIVO DE
+      **               CONTROLE RECEBIDO DO JOB (EMPCTRL), QUANDO
+      **               PRESENTE, E REGISTRA A CONFERENCIA NO
+      **               RELATORIO.
+      **  09/08/2026 LR - CADASTRO GANHA O DIA DE ANIVERSARIO, PARA
+      **               O TEMPO DE CASA SER CALCULADO PELA DATA
+      **               COMPLETA DE ENTRADA. O PROCESSAMENTO PASSA A
+      **               CONFERIR O CALENDARIO DE FERIADOS (FERIADOS)
+      **               E OS FINAIS DE SEMANA, NAO RODANDO A FOLHA EM
+      **               DIA NAO UTIL.
+      **  09/08/2026 LR - PASSA A GERAR UMA CARTA DE COMUNICACAO DE
+      **               AUMENTO POR EMPREGADO (CARTAS), ALEM DA LINHA
+      **               NA FOLHA E DO HISTORICO.
+      **  09/08/2026 LR - STATUS DE ARQUIVO INESPERADO NA ABERTURA DO
+      **               CADASTRO DE EMPREGADOS PASSA A SER REGISTRADO
+      **               NO LOG CONSOLIDADO DE ERROS DA SUITE
+      **               (ABENDLOG), ENCERRANDO O PROCESSAMENTO SEM
+      **               CRASH.
+      **  09/08/2026 LR - CARTA PASSA A TRAZER TAMBEM O PERCENTUAL DO
+      **               AUMENTO E A DATA DE VIGENCIA.
+      **  09/08/2026 LR - EMPREGADO CUJO AUMENTO E LIMITADO PELO PISO
+      **               OU PELO TETO PASSA A SER DESVIADO TAMBEM PARA
+      **               O RELATORIO DE EXCECOES, PARA REVISAO MANUAL
+      **               DO RH.
+      **  09/08/2026 LR - SALARIO MINIMO E TETO PERCENTUAL DE AUMENTO
+      **               PASSAM A VIR DE LIMITETB, QUANDO EXISTENTE,
+      **               EM VEZ DE FIXOS NO PROGRAMA.
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - PASSA A RETORNAR A QUANTIDADE DE EMPREGADOS
+      **               PROCESSADOS AO CHAMADOR (PROGLOTE) VIA
+      **               PROCEDURE DIVISION USING, PARA O DRIVER DO
+      **               LOTE NOTURNO REGISTRAR A QUANTIDADE DE CADA
+      **               ETAPA.
+      **  09/08/2026 LR - GOBACK NO LUGAR DE STOP RUN, POIS ESTE E
+      **               UM SUBPROGRAMA CHAMADO PELO DRIVER DO LOTE E
+      **               STOP RUN ENCERRARIA A UNIDADE DE EXECUCAO
+      **               INTEIRA.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EMPREGADOS-STATUS.
+           SELECT FOLHA-FILE ASSIGN TO "FOLHAREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FOLHA-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TEPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+           SELECT CONTROLE-TOTAIS-FILE ASSIGN TO "EMPCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTOT-STATUS.
+           SELECT CARTAS-FILE ASSIGN TO "CARTAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CARTAS-STATUS.
+           COPY CPYTEPHSL.
+           COPY CPYTEPTSL.
+           COPY CPYTEPLSL.
+           COPY CPYFERSL.
+           COPY CPYABLSL.
+           COPY CPYEXCSL.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYTEPHFD.
+       COPY CPYTEPTFD.
+       COPY CPYTEPLFD.
+       COPY CPYFERFD.
+       COPY CPYABLFD.
+       COPY CPYEXCFD.
+       COPY CPYLOTFD.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REG.
+           05  CKPT-QTD-PROCESSADOS   PIC 9(05).
+           05  CKPT-TOTAL-AUMENTOS    PIC 9(09)V99.
+
+       FD  CONTROLE-TOTAIS-FILE.
+       01  CTOT-REG.
+           05  CTOT-QTD-EMPREGADOS    PIC 9(05).
+           05  CTOT-TOTAL-AUMENTOS    PIC 9(09)V99.
+
+       FD  EMPREGADOS-FILE.
+       01  EMPREGADO-REG.
+           05  EMP-NOME           PIC X(30).
+           05  EMP-ANOENTRADA     PIC 9(04).
+           05  EMP-MESENTRADA     PIC 9(02).
+           05  EMP-DIAENTRADA     PIC 9(02).
+           05  EMP-SALARIO        PIC 9(06)V99.
+
+       FD  FOLHA-FILE.
+       01  FOLHA-LINHA            PIC X(80).
+
+       FD  CARTAS-FILE.
+       01  CARTAS-LINHA           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EMPREGADOS-STATUS  PIC X(02) VALUE SPACES.
+       77  WRK-FOLHA-STATUS       PIC X(02) VALUE SPACES.
+       77  WRK-CARTAS-STATUS      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-EMPREGADOS-ABERTO-SW PIC X(01) VALUE 'N'.
+           88  WRK-EMPREGADOS-ABERTO            VALUE 'S'.
+       77  WRK-QTD-EMPREGADOS     PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-AUMENTOS     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-CKPT-STATUS        PIC X(02) VALUE SPACES.
+       77  WRK-CKPT-INTERVALO     PIC 9(03) VALUE 50.
+       77  WRK-QTD-RESTART        PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-PULADOS        PIC 9(05) VALUE ZEROS.
+       77  WRK-CKPT-QUOCIENTE     PIC 9(05) VALUE ZEROS.
+       77  WRK-CKPT-RESTO         PIC 9(03) VALUE ZEROS.
+       77  WRK-CTOT-STATUS        PIC X(02) VALUE SPACES.
+       77  WRK-CTOT-PRESENTE-SW   PIC X(01) VALUE 'N'.
+           88  WRK-CTOT-PRESENTE              VALUE 'S'.
+       77  WRK-CTOT-QTD-ESPERADA  PIC 9(05) VALUE ZEROS.
+       77  WRK-CTOT-TOTAL-ESPERADO PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-CTOT-CONFERE-SW    PIC X(01) VALUE 'S'.
+           88  WRK-CTOT-CONFERE                VALUE 'S'.
+           88  WRK-CTOT-DIVERGENTE             VALUE 'N'.
+       01  WRK-LINHA-EMPREGADO.
+           05  WRK-LE-NOME        PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LE-SALARIO     PIC ZZZ.ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LE-AUMENTO     PIC ZZZ.ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LE-NOVO-SAL    PIC ZZZ.ZZ9,99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LE-RETROATIVO  PIC ZZZ.ZZ9,99.
+       COPY CPYTEPWS.
+       COPY CPYTEPTTB.
+       COPY CPYFERTB.
+       COPY CPYCABWS.
+       COPY CPYABLWS.
+       COPY CPYEXCWS.
+       COPY CPYLOTWS.
+       LINKAGE SECTION.
+       01  WRK-LNK-QTD-PROCESSADOS    PIC 9(05).
+       PROCEDURE DIVISION USING WRK-LNK-QTD-PROCESSADOS.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           MOVE WRK-QTD-EMPREGADOS TO WRK-LNK-QTD-PROCESSADOS.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+
+           MOVE 'PROGTEPB' TO WRK-TEP-PROGRAMA.
+           PERFORM 7100-CARREGAR-TABELA-AUMENTO.
+           PERFORM 7030-CARREGAR-LIMITES-AUMENTO.
+           PERFORM 7100-CARREGAR-TABELA-FERIADOS.
+           PERFORM 7050-LER-CABECALHO-LOTE.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           PERFORM 7200-VERIFICAR-DIA-UTIL.
+
+           IF WRK-DIA-NAO-UTIL
+               DISPLAY 'HOJE E ' WRK-DIA-SEMANA-DESC
+                   ' - FOLHA DE AUMENTOS NAO RODA EM DIA NAO UTIL.'
+               SET WRK-FIM TO TRUE
+           ELSE
+               PERFORM 8400-LER-CHECKPOINT
+               PERFORM 8500-LER-CONTROLE-TOTAIS
+
+               OPEN INPUT  EMPREGADOS-FILE
+               IF WRK-EMPREGADOS-STATUS NOT = '00'
+                   MOVE 'PROGTEPB'          TO ABL-PROGRAMA
+                   MOVE '0100-INICIALIZAR'  TO ABL-PARAGRAFO
+                   MOVE WRK-EMPREGADOS-STATUS TO ABL-STATUS-ARQUIVO
+                   MOVE 'FALHA AO ABRIR O CADASTRO DE EMPREGADOS'
+                       TO ABL-MENSAGEM
+                   PERFORM 9900-GRAVAR-ABEND
+                   SET WRK-FIM TO TRUE
+               ELSE
+                   SET WRK-EMPREGADOS-ABERTO TO TRUE
+
+                   OPEN EXTEND EXCECOES-FILE
+                   IF WRK-EXCECOES-STATUS = '05' OR '35'
+                       CLOSE EXCECOES-FILE
+                       OPEN OUTPUT EXCECOES-FILE
+                   END-IF
+
+                   IF WRK-QTD-RESTART > ZEROS
+                       OPEN EXTEND FOLHA-FILE
+                       OPEN EXTEND CARTAS-FILE
+                   ELSE
+                       OPEN OUTPUT FOLHA-FILE
+                       OPEN OUTPUT CARTAS-FILE
+                       MOVE 'PROGTEPB'       TO WRK-CAB-PROGRAMA
+                       MOVE 'FOLHA DE AUMENTOS SALARIAIS'
+                           TO WRK-CAB-TITULO
+                       MOVE 1                TO WRK-CAB-PAGINA
+                       PERFORM 0900-MONTAR-CABECALHO-PADRAO
+                       WRITE FOLHA-LINHA FROM WRK-CAB-LINHA1
+                       WRITE FOLHA-LINHA FROM WRK-CAB-LINHA2
+                       MOVE SPACES TO FOLHA-LINHA
+                       WRITE FOLHA-LINHA
+                   END-IF
+
+                   READ EMPREGADOS-FILE
+                       AT END SET WRK-FIM TO TRUE
+                   END-READ
+               END-IF
+
+               PERFORM 0110-PULAR-PROCESSADOS
+                   UNTIL WRK-QTD-PULADOS >= WRK-QTD-RESTART OR WRK-FIM
+           END-IF.
+
+       0110-PULAR-PROCESSADOS.
+
+           ADD 1 TO WRK-QTD-PULADOS.
+           READ EMPREGADOS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+
+           MOVE EMP-NOME       TO WRK-NOME.
+           MOVE EMP-ANOENTRADA TO WRK-ANOENTRADA.
+           MOVE EMP-MESENTRADA TO WRK-MESENTRADA.
+           MOVE EMP-DIAENTRADA TO WRK-DIAENTRADA.
+           MOVE EMP-SALARIO    TO WRK-SALARIO.
+
+           PERFORM 7000-CALCULAR-AUMENTO.
+           PERFORM 9300-GRAVAR-HISTORICO.
+           PERFORM 0220-GRAVAR-CARTA.
+
+           MOVE EMP-NOME        TO WRK-LE-NOME.
+           MOVE WRK-SALARIO     TO WRK-LE-SALARIO.
+           MOVE WRK-AUMENTO     TO WRK-LE-AUMENTO.
+           MOVE WRK-NOVO-SALARIO TO WRK-LE-NOVO-SAL.
+           MOVE WRK-VALOR-RETROAT TO WRK-LE-RETROATIVO.
+           WRITE FOLHA-LINHA FROM WRK-LINHA-EMPREGADO.
+
+           ADD 1 TO WRK-QTD-EMPREGADOS.
+           ADD WRK-AUMENTO TO WRK-TOTAL-AUMENTOS.
+
+           DIVIDE WRK-QTD-EMPREGADOS BY WRK-CKPT-INTERVALO
+               GIVING WRK-CKPT-QUOCIENTE
+               REMAINDER WRK-CKPT-RESTO.
+           IF WRK-CKPT-RESTO = ZEROS
+               PERFORM 8410-GRAVAR-CHECKPOINT
+           END-IF.
+
+           READ EMPREGADOS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+      **************************************************************
+      ** GRAVA NO ARQUIVO CARTAS UMA CARTA DE COMUNICACAO DE AUMENTO
+      ** PARA O EMPREGADO CORRENTE, COM O VALOR DO AUMENTO, O NOVO
+      ** SALARIO E, QUANDO HOUVER, O VALOR RETROATIVO DEVIDO.
+      **************************************************************
+       0220-GRAVAR-CARTA.
+
+           MOVE SPACES TO CARTAS-LINHA.
+           STRING 'PREZADO(A) ' DELIMITED BY SIZE
+               WRK-NOME         DELIMITED BY SIZE
+               INTO CARTAS-LINHA
+           WRITE CARTAS-LINHA.
+
+           MOVE SPACES TO CARTAS-LINHA.
+           WRITE CARTAS-LINHA.
+
+           MOVE SPACES TO CARTAS-LINHA.
+           STRING 'COMUNICAMOS QUE SEU SALARIO FOI REAJUSTADO EM '
+                   DELIMITED BY SIZE
+               WRK-AUMENTO      DELIMITED BY SIZE
+               ' (' DELIMITED BY SIZE
+               WRK-PERCENTUAL-AUMENTO DELIMITED BY SIZE
+               '%), PASSANDO DE ' DELIMITED BY SIZE
+               WRK-SALARIO      DELIMITED BY SIZE
+               ' PARA ' DELIMITED BY SIZE
+               WRK-NOVO-SALARIO DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               INTO CARTAS-LINHA
+           WRITE CARTAS-LINHA.
+
+           MOVE SPACES TO CARTAS-LINHA.
+           STRING 'DATA DE VIGENCIA: ' DELIMITED BY SIZE
+               WRK-DATADIA      DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               WRK-DATAMES      DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               WRK-DATAANO      DELIMITED BY SIZE
+               INTO CARTAS-LINHA
+           WRITE CARTAS-LINHA.
+
+           IF WRK-MESES-RETROAT > ZEROS
+               MOVE SPACES TO CARTAS-LINHA
+               STRING 'SERA PAGO AINDA O VALOR RETROATIVO DE '
+                       DELIMITED BY SIZE
+                   WRK-VALOR-RETROAT DELIMITED BY SIZE
+                   ', REFERENTE A ' DELIMITED BY SIZE
+                   WRK-MESES-RETROAT DELIMITED BY SIZE
+                   ' MES(ES).' DELIMITED BY SIZE
+                   INTO CARTAS-LINHA
+               WRITE CARTAS-LINHA
+           END-IF.
+
+           MOVE SPACES TO CARTAS-LINHA.
+           WRITE CARTAS-LINHA.
+           MOVE SPACES TO CARTAS-LINHA.
+           MOVE '------------------------------------------------'
+               TO CARTAS-LINHA.
+           WRITE CARTAS-LINHA.
+           MOVE SPACES TO CARTAS-LINHA.
+           WRITE CARTAS-LINHA.
+
+       0300-FINALIZAR.
+
+           IF WRK-EMPREGADOS-ABERTO
+               MOVE SPACES TO FOLHA-LINHA
+               WRITE FOLHA-LINHA
+               STRING 'TOTAL DE EMPREGADOS: ' DELIMITED BY SIZE
+                   WRK-QTD-EMPREGADOS DELIMITED BY SIZE
+                   INTO FOLHA-LINHA
+               WRITE FOLHA-LINHA
+               STRING 'TOTAL DOS AUMENTOS: ' DELIMITED BY SIZE
+                   WRK-TOTAL-AUMENTOS DELIMITED BY SIZE
+                   INTO FOLHA-LINHA
+               WRITE FOLHA-LINHA
+
+               PERFORM 8510-CONFERIR-TOTAIS-CONTROLE
+               IF WRK-CTOT-PRESENTE
+                   MOVE SPACES TO FOLHA-LINHA
+                   WRITE FOLHA-LINHA
+                   IF WRK-CTOT-CONFERE
+                       STRING 'CONFERENCIA DE TOTAIS DE CONTROLE: OK'
+                           DELIMITED BY SIZE
+                           INTO FOLHA-LINHA
+                   ELSE
+                       STRING 'CONFERENCIA DE TOTAIS DE CONTROLE: '
+                           'DIVERGENTE - ESPERADO QTD '
+                           DELIMITED BY SIZE
+                           WRK-CTOT-QTD-ESPERADA DELIMITED BY SIZE
+                           ' VALOR ' DELIMITED BY SIZE
+                           WRK-CTOT-TOTAL-ESPERADO DELIMITED BY SIZE
+                           INTO FOLHA-LINHA
+                   END-IF
+                   WRITE FOLHA-LINHA
+               END-IF
+
+               CLOSE EMPREGADOS-FILE
+               CLOSE FOLHA-FILE
+               CLOSE CARTAS-FILE
+               CLOSE EXCECOES-FILE
+
+               PERFORM 8420-REINICIAR-CHECKPOINT
+           END-IF.
+
+      **************************************************************
+      ** PONTO DE CONTROLE PARA REINICIO DO PROCESSAMENTO. SE O
+      ** ARQUIVO TEPCKPT EXISTIR E TIVER UMA QUANTIDADE DE
+      ** PROCESSADOS MAIOR QUE ZERO, OS PRIMEIROS WRK-QTD-RESTART
+      ** REGISTROS DE EMPREGADOS-FILE JA FORAM PROCESSADOS EM UMA
+      ** EXECUCAO ANTERIOR E SAO PULADOS (VER 0110-PULAR-
+      ** PROCESSADOS), E A FOLHA E REABERTA EM EXTEND PARA CONTINUAR
+      ** O RELATORIO. AO TERMINO NORMAL, O CHECKPOINT E ZERADO.
+      **************************************************************
+       8400-LER-CHECKPOINT.
+
+           MOVE ZEROS TO WRK-QTD-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-QTD-PROCESSADOS TO WRK-QTD-RESTART
+                       MOVE CKPT-QTD-PROCESSADOS TO WRK-QTD-EMPREGADOS
+                       MOVE CKPT-TOTAL-AUMENTOS  TO WRK-TOTAL-AUMENTOS
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       8410-GRAVAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-QTD-EMPREGADOS TO CKPT-QTD-PROCESSADOS.
+           MOVE WRK-TOTAL-AUMENTOS TO CKPT-TOTAL-AUMENTOS.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+
+       8420-REINICIAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROS TO CKPT-QTD-PROCESSADOS.
+           MOVE ZEROS TO CKPT-TOTAL-AUMENTOS.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+
+      **************************************************************
+      ** CONFERENCIA DE TOTAIS DE CONTROLE. O JOB PODE FORNECER UM
+      ** ARQUIVO COM A QUANTIDADE DE EMPREGADOS E O TOTAL DE
+      ** AUMENTOS ESPERADOS (EMPCTRL), CALCULADOS DE FORMA
+      ** INDEPENDENTE PELO SISTEMA DE ORIGEM DO CADASTRO. QUANDO O
+      ** ARQUIVO ESTA PRESENTE, O TOTAL REALMENTE PROCESSADO E
+      ** CONFERIDO CONTRA O ESPERADO AO FINAL DO PROCESSAMENTO.
+      **************************************************************
+       8500-LER-CONTROLE-TOTAIS.
+
+           MOVE 'N' TO WRK-CTOT-PRESENTE-SW.
+
+           OPEN INPUT CONTROLE-TOTAIS-FILE.
+           IF WRK-CTOT-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ CONTROLE-TOTAIS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WRK-CTOT-PRESENTE TO TRUE
+                       MOVE CTOT-QTD-EMPREGADOS TO WRK-CTOT-QTD-ESPERADA
+                       MOVE CTOT-TOTAL-AUMENTOS
+                           TO WRK-CTOT-TOTAL-ESPERADO
+               END-READ
+           END-IF.
+           CLOSE CONTROLE-TOTAIS-FILE.
+
+       8510-CONFERIR-TOTAIS-CONTROLE.
+
+           SET WRK-CTOT-CONFERE TO TRUE.
+           IF WRK-CTOT-PRESENTE
+               IF WRK-QTD-EMPREGADOS NOT = WRK-CTOT-QTD-ESPERADA
+                  OR WRK-TOTAL-AUMENTOS NOT = WRK-CTOT-TOTAL-ESPERADO
+                   SET WRK-CTOT-DIVERGENTE TO TRUE
+               END-IF
+           END-IF.
+
+       COPY CPYTEPPR.
+       COPY CPYTEPTPR.
+       COPY CPYTEPHPR.
+       COPY CPYFERPR.
+       COPY CPYCABPR.
+       COPY CPYABLPR.
+       COPY CPYEXCPR.
+       COPY CPYLOTPR.
