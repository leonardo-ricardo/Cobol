@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYFERSL - SELECT DO CALENDARIO DE FERIADOS.
+      ** INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT FERIADOS-FILE ASSIGN TO "FERIADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FERIADOS-STATUS.
