@@ -1,50 +1,86 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB09.
-      **************************************************************
-      ** AREA DE COMENTARIO - REMARKS
-      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
-      ** OBJETIVO: RECEBER PRODUTO E VALOR PARA CALCULO DE FRETE
-      ** USO DOS COMANDO EVALUATE
-      ** DATA = 05/05/2020
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO       PIC X(20)            VALUE SPACES.
-       77 WRK-ESTADO        PIC X(02)            VALUE SPACES.
-       77 WRK-VALOR         PIC 9(06)V99         VALUE ZEROS.
-       77 WRK-FRETE         PIC 9(04)V99         VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O PRODUTO:.. '
-           ACCEPT WRK-PRODUTO    FROM CONSOLE.
-
-           DISPLAY 'DIGITE O VALOR.. '
-           ACCEPT WRK-VALOR    FROM CONSOLE.
-
-           DISPLAY 'DIGITE O SEU ESTADO.. '
-           ACCEPT WRK-ESTADO    FROM CONSOLE.
-
-           EVALUATE WRK-ESTADO
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'NAO PODEMOS ENTREGAR EM SUA REGIAO'
-           END-EVALUATE.
-
-
-               DISPLAY '============= TOTAL =========================='
-
-               IF WRK-FRETE NOT EQUAL 0
-
-               DISPLAY ' TOTAL DA COMPRA (COM FRETE): ' WRK-FRETE
-
-               END-IF.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: RECEBER PRODUTO E VALOR PARA CALCULO DE FRETE
+      ** USO DOS COMANDO EVALUATE
+      ** DATA = 05/05/2020
+      ** ALTERACOES:
+      **  09/08/2026 LR - CALCULO DE FRETE MOVIDO PARA COPYBOOK
+      **               COMPARTILHADO (CPYFRTPR) PARA REAPROVEITO
+      **               PELA VERSAO BATCH (PROGFRTB).
+      **  09/08/2026 LR - TABELA DE PERCENTUAL DE FRETE PASSA A SER
+      **               CARREGADA DE FRETETAB-FILE, COBRINDO TODAS
+      **               AS 27 UFS, EM VEZ DE SO/RJ/MG CODIFICADOS.
+      **  09/08/2026 LR - SURTAXA DE PESO E DISTANCIA APLICADA SOBRE
+      **               O FRETE, ALEM DO PERCENTUAL DO ESTADO.
+      **  09/08/2026 LR - ESTADO NAO ATENDIDO PASSA A SER DESVIADO
+      **               PARA O RELATORIO DE EXCECOES.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYFRTSL.
+           COPY CPYEXCSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYFRTFD.
+       COPY CPYEXCFD.
+       WORKING-STORAGE SECTION.
+       COPY CPYFRTWS.
+       COPY CPYFRTTB.
+       COPY CPYEXCWS.
+       PROCEDURE DIVISION.
+           OPEN EXTEND EXCECOES-FILE.
+           IF WRK-EXCECOES-STATUS = '05' OR '35'
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+           PERFORM 7100-CARREGAR-TABELA-FRETE.
+
+           DISPLAY 'DIGITE O PRODUTO:.. '
+           ACCEPT WRK-PRODUTO    FROM CONSOLE.
+
+           DISPLAY 'DIGITE O VALOR.. '
+           ACCEPT WRK-VALOR    FROM CONSOLE.
+
+           DISPLAY 'DIGITE O SEU ESTADO.. '
+           ACCEPT WRK-ESTADO    FROM CONSOLE.
+
+           DISPLAY 'DIGITE O PESO (KG).. '
+           ACCEPT WRK-PESO    FROM CONSOLE.
+
+           DISPLAY 'DIGITE A DISTANCIA (KM).. '
+           ACCEPT WRK-DISTANCIA    FROM CONSOLE.
+
+           PERFORM 7000-CALCULAR-FRETE.
+
+               DISPLAY '============= TOTAL =========================='
+
+               IF WRK-FRETE NOT EQUAL 0
+
+               DISPLAY ' TOTAL DA COMPRA (COM FRETE): ' WRK-FRETE
+
+               END-IF.
+
+           IF NOT WRK-UF-ACHOU
+               MOVE 'PROGCOB09'               TO EXC-PROGRAMA
+               MOVE WRK-PRODUTO               TO EXC-CHAVE
+               MOVE 'WRK-ESTADO'              TO EXC-CAMPO
+               MOVE WRK-ESTADO                TO EXC-VALOR
+               MOVE 'ESTADO NAO ATENDIDO PELO FRETE'
+                   TO EXC-MOTIVO
+               PERFORM 9100-GRAVAR-EXCECAO
+           END-IF.
+
+           CLOSE EXCECOES-FILE.
+
+           STOP RUN.
+
+       COPY CPYFRTPR.
+       COPY CPYEXCPR.
