@@ -0,0 +1,8 @@
+      **************************************************************
+      ** CPYABLSL - SELECT DO LOG CONSOLIDADO DE ERROS/ABENDS
+      ** (ABENDLOG), COMPARTILHADO POR TODOS OS PROGRAMAS EM LOTE DA
+      ** SUITE. INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT ABENDLOG-FILE ASSIGN TO "ABENDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ABENDLOG-STATUS.
