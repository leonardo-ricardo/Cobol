@@ -0,0 +1,15 @@
+      **************************************************************
+      ** CPYEXCFD - LAYOUT DO RELATORIO DE EXCECOES (REJEITOS)
+      ** COMPARTILHADO POR TODOS OS PROGRAMAS QUE RECEBEM DADOS
+      ** DE CONSOLE/ARQUIVO E PRECISAM DESVIAR REGISTROS INVALIDOS.
+      ** INCLUIR NA FILE SECTION.
+      **************************************************************
+       FD  EXCECOES-FILE.
+       01  EXCECAO-REG.
+           05  EXC-PROGRAMA       PIC X(09).
+           05  EXC-DATA           PIC 9(08).
+           05  EXC-HORA           PIC 9(06).
+           05  EXC-CHAVE          PIC X(20).
+           05  EXC-CAMPO          PIC X(15).
+           05  EXC-VALOR          PIC X(30).
+           05  EXC-MOTIVO         PIC X(40).
