@@ -0,0 +1,71 @@
+      **************************************************************
+      ** CPYLOTPR - GRAVACAO E LEITURA DO CABECALHO DE LOTE (VER
+      ** CPYLOTWS). "7040-GRAVAR-CABECALHO-LOTE" E DE USO EXCLUSIVO
+      ** DO DRIVER DO LOTE NOTURNO (PROGLOTE), NO INICIO DA JANELA:
+      ** DERIVA A DATA E O TURNO (PELA HORA DO RELOGIO) E ENCADEIA A
+      ** SEQUENCIA DO JOB A PARTIR DO ULTIMO CABECALHO GRAVADO.
+      ** "7050-LER-CABECALHO-LOTE" E EXECUTADO UMA UNICA VEZ, NA
+      ** INICIALIZACAO, POR CADA PROGRAMA DA SUITE QUE MONTA
+      ** CABECALHO DE RELATORIO (VER CPYCABPR), PARA OBTER
+      ** WRK-LOTECAB-ANO/MES/DIA, WRK-LOTECAB-TURNO E
+      ** WRK-LOTECAB-SEQUENCIA JA PRONTOS. INCLUIR NA PROCEDURE
+      ** DIVISION.
+      **************************************************************
+       7040-GRAVAR-CABECALHO-LOTE.
+
+           ACCEPT WRK-LOTECAB-DATA  FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOTECAB-HORAS FROM TIME.
+
+           EVALUATE TRUE
+               WHEN WRK-LOTECAB-HH < 12
+                   MOVE '1' TO WRK-LOTECAB-TURNO
+               WHEN WRK-LOTECAB-HH < 18
+                   MOVE '2' TO WRK-LOTECAB-TURNO
+               WHEN OTHER
+                   MOVE '3' TO WRK-LOTECAB-TURNO
+           END-EVALUATE.
+
+           MOVE 1 TO WRK-LOTECAB-SEQUENCIA.
+           OPEN INPUT LOTECAB-FILE.
+           IF WRK-LOTECAB-STATUS NOT = '35'
+               READ LOTECAB-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       COMPUTE WRK-LOTECAB-SEQUENCIA =
+                           LOTECAB-SEQUENCIA + 1
+               END-READ
+               CLOSE LOTECAB-FILE
+           END-IF.
+
+           MOVE WRK-LOTECAB-ANO       TO LOTECAB-DATA-ANO.
+           MOVE WRK-LOTECAB-MES       TO LOTECAB-DATA-MES.
+           MOVE WRK-LOTECAB-DIA       TO LOTECAB-DATA-DIA.
+           MOVE WRK-LOTECAB-TURNO     TO LOTECAB-TURNO.
+           MOVE WRK-LOTECAB-SEQUENCIA TO LOTECAB-SEQUENCIA.
+
+           OPEN OUTPUT LOTECAB-FILE.
+           WRITE LOTECAB-REG.
+           CLOSE LOTECAB-FILE.
+
+       7050-LER-CABECALHO-LOTE.
+
+           OPEN INPUT LOTECAB-FILE.
+           IF WRK-LOTECAB-STATUS = '35'
+               ACCEPT WRK-LOTECAB-DATA FROM DATE YYYYMMDD
+               MOVE 'U' TO WRK-LOTECAB-TURNO
+               MOVE 1   TO WRK-LOTECAB-SEQUENCIA
+           ELSE
+               READ LOTECAB-FILE
+                   AT END
+                       ACCEPT WRK-LOTECAB-DATA FROM DATE YYYYMMDD
+                       MOVE 'U' TO WRK-LOTECAB-TURNO
+                       MOVE 1   TO WRK-LOTECAB-SEQUENCIA
+                   NOT AT END
+                       MOVE LOTECAB-DATA-ANO TO WRK-LOTECAB-ANO
+                       MOVE LOTECAB-DATA-MES TO WRK-LOTECAB-MES
+                       MOVE LOTECAB-DATA-DIA TO WRK-LOTECAB-DIA
+                       MOVE LOTECAB-TURNO     TO WRK-LOTECAB-TURNO
+                       MOVE LOTECAB-SEQUENCIA TO WRK-LOTECAB-SEQUENCIA
+               END-READ
+               CLOSE LOTECAB-FILE
+           END-IF.
