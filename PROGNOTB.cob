@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGNOTB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DO CALCULO DE MEDIA PONDERADA
+      **    (PROGCOB12). LE A RELACAO DE ALUNOS DE UMA TURMA, COM AS
+      **    3 NOTAS E OS 3 PESOS DE CADA UM, E GERA O RELATORIO DE
+      **    TURMA COM A MEDIA E A SITUACAO DE CADA ALUNO.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - NOTAS MINIMAS DE APROVACAO E RECUPERACAO
+      **               PASSAM A SER LIDAS DE NOTACFG.
+      **  09/08/2026 LR - ALUNOS DE RECUPERACAO PASSAM A SER GRAVADOS
+      **               TAMBEM EM RECUPPEN, PARA ACOMPANHAMENTO.
+      **  09/08/2026 LR - RELATORIO DA TURMA PASSA A SER PAGINADO,
+      **               COM CABECALHO E QUEBRA DE PAGINA A CADA 15
+      **               ALUNOS.
+      **  09/08/2026 LR - CABECALHO DA TURMA PASSA A USAR O PADRAO
+      **               COMUM DOS RELATORIOS EM LOTE (CPYCABWS/PR).
+      **  09/08/2026 LR - CONTROLE DE QUEBRA DE PAGINA PASSA A USAR
+      **               O CONTADOR PADRAO DE CPYCABWS/PR, EM VEZ DE
+      **               CONTADOR PROPRIO.
+      **  09/08/2026 LR - CADASTRO DE ALUNOS REORGANIZADO COMO
+      **               INDEXADO, CHAVEADO POR TURMA+NOME, PARA
+      **               GARANTIR O PROCESSAMENTO EM ORDEM DE TURMA E,
+      **               DENTRO DELA, POR ALUNO. RELATORIO PASSA A
+      **               QUEBRAR PAGINA E EMITIR SUBTOTAL A CADA TURMA.
+      **  09/08/2026 LR - STATUS DE ARQUIVO INESPERADO NA ABERTURA DO
+      **               CADASTRO DE ALUNOS PASSA A SER REGISTRADO NO
+      **               LOG CONSOLIDADO DE ERROS DA SUITE (ABENDLOG),
+      **               ENCERRANDO O PROCESSAMENTO SEM CRASH.
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - PASSA A RETORNAR A QUANTIDADE DE ALUNOS
+      **               PROCESSADOS AO CHAMADOR (PROGLOTE) VIA
+      **               PROCEDURE DIVISION USING, PARA O DRIVER DO
+      **               LOTE NOTURNO REGISTRAR A QUANTIDADE DE CADA
+      **               ETAPA.
+      **  09/08/2026 LR - GOBACK NO LUGAR DE STOP RUN, POIS ESTE E
+      **               UM SUBPROGRAMA CHAMADO PELO DRIVER DO LOTE E
+      **               STOP RUN ENCERRARIA A UNIDADE DE EXECUCAO
+      **               INTEIRA. STATUS '35' NA ABERTURA DO CADASTRO
+      **               DE ALUNOS PASSA A SER TRATADO COMO FALHA
+      **               FATAL (REGISTRADA NO ABENDLOG), COMO JA FAZEM
+      **               OS DEMAIS PROGRAMAS DO LOTE, EM VEZ DE CAIR
+      **               NA LEITURA SEM O ARQUIVO ABERTO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ALU-CHAVE
+               FILE STATUS IS WRK-ALUNOS-STATUS.
+           SELECT TURMA-FILE ASSIGN TO "TURMAREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TURMA-STATUS.
+           SELECT RECUPERACAO-FILE ASSIGN TO "RECUPPEN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RECUPERACAO-STATUS.
+           COPY CPYNOTPSL.
+           COPY CPYABLSL.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPYNOTPFD.
+       COPY CPYABLFD.
+       COPY CPYLOTFD.
+       FD  ALUNOS-FILE.
+       01  ALUNO-REG.
+           05  ALU-CHAVE.
+               10  ALU-TURMA      PIC X(10).
+               10  ALU-NOME       PIC X(20).
+           05  ALU-NOTA1          PIC 9(02)V9.
+           05  ALU-PESO1          PIC 9(02).
+           05  ALU-NOTA2          PIC 9(02)V9.
+           05  ALU-PESO2          PIC 9(02).
+           05  ALU-NOTA3          PIC 9(02)V9.
+           05  ALU-PESO3          PIC 9(02).
+
+       FD  TURMA-FILE.
+       01  TURMA-LINHA            PIC X(80).
+
+       FD  RECUPERACAO-FILE.
+       01  RECUPERACAO-LINHA      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-ALUNOS-STATUS      PIC X(02) VALUE SPACES.
+       77  WRK-TURMA-STATUS       PIC X(02) VALUE SPACES.
+       77  WRK-RECUPERACAO-STATUS PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-QTD-ALUNOS         PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-APROVADOS      PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-RECUPERACAO    PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-REPROVADOS     PIC 9(05) VALUE ZEROS.
+       77  WRK-SOMA-MEDIAS        PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MEDIA-GERAL        PIC 9(02)V9  VALUE ZEROS.
+       77  WRK-MEDIA-GERAL-ED     PIC ZZ,9     VALUE ZEROS.
+       77  WRK-QTD-ALUNOS-TURMA   PIC 9(05) VALUE ZEROS.
+       77  WRK-TURMA-ANTERIOR     PIC X(10) VALUE SPACES.
+       77  WRK-PAGINA             PIC 9(04) VALUE ZEROS.
+       77  WRK-ALUNOS-ABERTO-SW   PIC X(01) VALUE 'N'.
+           88  WRK-ALUNOS-ABERTO             VALUE 'S'.
+       01  WRK-LINHA-ALUNO.
+           05  WRK-LA-NOME        PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LA-MEDIA       PIC ZZ,9.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LA-SITUACAO    PIC X(14).
+       01  WRK-LINHA-RECUPERACAO.
+           05  WRK-LR-NOME        PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LR-MEDIA       PIC ZZ,9.
+       COPY CPYNOTWS.
+       COPY CPYCABWS.
+       COPY CPYABLWS.
+       COPY CPYLOTWS.
+       LINKAGE SECTION.
+       01  WRK-LNK-QTD-PROCESSADOS    PIC 9(05).
+       PROCEDURE DIVISION USING WRK-LNK-QTD-PROCESSADOS.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           MOVE WRK-QTD-ALUNOS TO WRK-LNK-QTD-PROCESSADOS.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+
+           PERFORM 7001-CARREGAR-PARAMETROS.
+           PERFORM 7050-LER-CABECALHO-LOTE.
+
+           MOVE 15 TO WRK-CAB-MAX-LINHAS.
+
+           OPEN INPUT  ALUNOS-FILE.
+           IF WRK-ALUNOS-STATUS NOT = '00'
+               MOVE 'PROGNOTB'          TO ABL-PROGRAMA
+               MOVE '0100-INICIALIZAR'  TO ABL-PARAGRAFO
+               MOVE WRK-ALUNOS-STATUS   TO ABL-STATUS-ARQUIVO
+               MOVE 'FALHA AO ABRIR O CADASTRO DE ALUNOS'
+                   TO ABL-MENSAGEM
+               PERFORM 9900-GRAVAR-ABEND
+               SET WRK-FIM TO TRUE
+           ELSE
+               SET WRK-ALUNOS-ABERTO TO TRUE
+               OPEN OUTPUT TURMA-FILE
+               OPEN OUTPUT RECUPERACAO-FILE
+
+               MOVE 'ALUNOS EM RECUPERACAO' TO RECUPERACAO-LINHA
+               WRITE RECUPERACAO-LINHA
+               MOVE SPACES TO RECUPERACAO-LINHA
+               WRITE RECUPERACAO-LINHA
+
+               READ ALUNOS-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+
+               IF NOT WRK-FIM
+                   MOVE ALU-TURMA TO WRK-TURMA-ANTERIOR
+               END-IF
+
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           END-IF.
+
+       0200-PROCESSAR.
+
+           IF ALU-TURMA NOT = WRK-TURMA-ANTERIOR
+               PERFORM 0220-IMPRIMIR-SUBTOTAL-TURMA
+               MOVE ALU-TURMA TO WRK-TURMA-ANTERIOR
+               MOVE ZEROS     TO WRK-QTD-ALUNOS-TURMA
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           ELSE
+               IF WRK-CAB-QUEBROU
+                   PERFORM 0210-IMPRIMIR-CABECALHO
+               END-IF
+           END-IF.
+
+           MOVE ALU-NOTA1 TO WRK-NOTA1.
+           MOVE ALU-PESO1 TO WRK-PESO1.
+           MOVE ALU-NOTA2 TO WRK-NOTA2.
+           MOVE ALU-PESO2 TO WRK-PESO2.
+           MOVE ALU-NOTA3 TO WRK-NOTA3.
+           MOVE ALU-PESO3 TO WRK-PESO3.
+
+           PERFORM 7000-CALCULAR-MEDIA.
+           PERFORM 7500-CONTABILIZAR-SITUACAO.
+
+           ADD WRK-MEDIA TO WRK-SOMA-MEDIAS.
+
+           MOVE ALU-NOME     TO WRK-LA-NOME.
+           MOVE WRK-MEDIA    TO WRK-LA-MEDIA.
+           MOVE WRK-SITUACAO TO WRK-LA-SITUACAO.
+           WRITE TURMA-LINHA FROM WRK-LINHA-ALUNO.
+           PERFORM 0910-CONTROLAR-LINHA-PAGINA.
+
+           ADD 1 TO WRK-QTD-ALUNOS.
+           ADD 1 TO WRK-QTD-ALUNOS-TURMA.
+
+           READ ALUNOS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0210-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WRK-PAGINA.
+
+           IF WRK-PAGINA > 1
+               MOVE SPACES TO TURMA-LINHA
+               WRITE TURMA-LINHA BEFORE ADVANCING PAGE
+           END-IF.
+
+           MOVE 'PROGNOTB'           TO WRK-CAB-PROGRAMA.
+           MOVE 'RELATORIO DA TURMA' TO WRK-CAB-TITULO.
+           MOVE WRK-PAGINA           TO WRK-CAB-PAGINA.
+           PERFORM 0900-MONTAR-CABECALHO-PADRAO.
+           WRITE TURMA-LINHA FROM WRK-CAB-LINHA1.
+           WRITE TURMA-LINHA FROM WRK-CAB-LINHA2.
+           MOVE SPACES TO TURMA-LINHA.
+           STRING 'TURMA: ' DELIMITED BY SIZE
+               WRK-TURMA-ANTERIOR DELIMITED BY SIZE
+               INTO TURMA-LINHA.
+           WRITE TURMA-LINHA.
+           MOVE SPACES TO TURMA-LINHA.
+           WRITE TURMA-LINHA.
+           STRING 'NOME' DELIMITED BY SIZE
+               '                    MEDIA  SITUACAO' DELIMITED BY SIZE
+               INTO TURMA-LINHA.
+           WRITE TURMA-LINHA.
+           MOVE SPACES TO TURMA-LINHA.
+           WRITE TURMA-LINHA.
+
+      **************************************************************
+      ** SUBTOTAL DE ALUNOS DA TURMA QUE ESTA SENDO ENCERRADA, SEJA
+      ** POR MUDANCA DE TURMA (VER 0200-PROCESSAR) OU PELO FIM DO
+      ** ARQUIVO (VER 0300-FINALIZAR).
+      **************************************************************
+       0220-IMPRIMIR-SUBTOTAL-TURMA.
+
+           IF WRK-QTD-ALUNOS-TURMA > ZEROS
+               MOVE SPACES TO TURMA-LINHA
+               WRITE TURMA-LINHA
+               STRING 'TOTAL DA TURMA ' DELIMITED BY SIZE
+                   WRK-TURMA-ANTERIOR   DELIMITED BY SIZE
+                   ': '                 DELIMITED BY SIZE
+                   WRK-QTD-ALUNOS-TURMA DELIMITED BY SIZE
+                   ' ALUNO(S)'          DELIMITED BY SIZE
+                   INTO TURMA-LINHA
+               WRITE TURMA-LINHA
+           END-IF.
+
+       7500-CONTABILIZAR-SITUACAO.
+
+           EVALUATE TRUE
+               WHEN WRK-SITUACAO-APROVADO
+                   ADD 1 TO WRK-QTD-APROVADOS
+               WHEN WRK-SITUACAO-RECUPERA
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+                   MOVE ALU-NOME  TO WRK-LR-NOME
+                   MOVE WRK-MEDIA TO WRK-LR-MEDIA
+                   WRITE RECUPERACAO-LINHA FROM WRK-LINHA-RECUPERACAO
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-REPROVADOS
+           END-EVALUATE.
+
+       0300-FINALIZAR.
+
+           IF WRK-ALUNOS-ABERTO
+               PERFORM 0220-IMPRIMIR-SUBTOTAL-TURMA
+
+               MOVE SPACES TO TURMA-LINHA
+               WRITE TURMA-LINHA
+               STRING 'TOTAL DE ALUNOS: ' DELIMITED BY SIZE
+                   WRK-QTD-ALUNOS DELIMITED BY SIZE
+                   INTO TURMA-LINHA
+               WRITE TURMA-LINHA
+               STRING 'APROVADOS: ' DELIMITED BY SIZE
+                   WRK-QTD-APROVADOS DELIMITED BY SIZE
+                   '   RECUPERACAO: ' DELIMITED BY SIZE
+                   WRK-QTD-RECUPERACAO DELIMITED BY SIZE
+                   '   REPROVADOS: ' DELIMITED BY SIZE
+                   WRK-QTD-REPROVADOS DELIMITED BY SIZE
+                   INTO TURMA-LINHA
+               WRITE TURMA-LINHA
+
+               IF WRK-QTD-ALUNOS > ZEROS
+                   COMPUTE WRK-MEDIA-GERAL =
+                       WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+               END-IF
+               MOVE WRK-MEDIA-GERAL TO WRK-MEDIA-GERAL-ED
+               MOVE SPACES TO TURMA-LINHA
+               WRITE TURMA-LINHA
+               STRING 'MEDIA GERAL: ' DELIMITED BY SIZE
+                   WRK-MEDIA-GERAL-ED DELIMITED BY SIZE
+                   INTO TURMA-LINHA
+               WRITE TURMA-LINHA
+
+               CLOSE ALUNOS-FILE
+               CLOSE TURMA-FILE
+               CLOSE RECUPERACAO-FILE
+           END-IF.
+
+       COPY CPYNOTPR.
+       COPY CPYCABPR.
+       COPY CPYABLPR.
+       COPY CPYLOTPR.
