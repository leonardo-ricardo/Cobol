@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGORB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DO CALCULO DE AREA E CUSTO DE
+      **    MATERIAL (PROGOR). LE A LISTA DE CORTE DE UM ARQUIVO
+      **    (PECAS-FILE), COM A FORMA (RETANGULO, TRIANGULO OU
+      **    CIRCULO), AS DIMENSOES E O PRECO DO MATERIAL DE CADA
+      **    PECA, E GERA O RELATORIO COM A AREA, O CUSTO DE CADA
+      **    PECA E O CUSTO TOTAL DA LISTA.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - CABECALHO PASSA A USAR O PADRAO COMUM DOS
+      **               RELATORIOS EM LOTE (CPYCABWS/PR).
+      **  09/08/2026 LR - RELATORIO PASSA A SER PAGINADO, COM
+      **               CABECALHO E QUEBRA DE PAGINA A CADA 20 PECAS,
+      **               USANDO O CONTROLE PADRAO DE CPYCABWS/PR.
+      **  09/08/2026 LR - PECA PASSA A TRAZER O CODIGO DO MATERIAL,
+      **               COM O PRECO POR M2 BUSCADO NA TABELA DE
+      **               MATERIAIS (MATERIAL), EM VEZ DE VIR PRONTO NO
+      **               ARQUIVO DE PECAS.
+      **  09/08/2026 LR - RELATORIO PASSA A TRAZER A QUANTIDADE
+      **               ESTIMADA DE CHAPAS NECESSARIAS E O PERCENTUAL
+      **               DE DESPERDICIO CONTRA O TAMANHO DA CHAPA DE
+      **               ESTOQUE (WRK-TAMANHO-CHAPA).
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - ABERTURA DO ARQUIVO DE PECAS PASSA A TRATAR
+      **               O STATUS '35' (ARQUIVO INEXISTENTE), DA MESMA
+      **               FORMA COMO JA E FEITO PARA A TABELA DE
+      **               MATERIAIS, EM VEZ DE PROSSEGUIR PARA UMA
+      **               LEITURA QUE NUNCA ACUSARIA FIM DE ARQUIVO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PECAS-FILE ASSIGN TO "PECAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PECAS-STATUS.
+           SELECT CORTE-REL-FILE ASSIGN TO "CORTEREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CORTEREL-STATUS.
+           COPY CPYORMSL.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PECAS-FILE.
+       01  PECA-REG.
+           05  PEC-FORMA          PIC X(01).
+           05  PEC-LARGURA        PIC 9(03)V99.
+           05  PEC-COMPRIMENTO    PIC 9(03)V99.
+           05  PEC-MATERIAL       PIC X(10).
+       COPY CPYORMFD.
+       COPY CPYLOTFD.
+
+       FD  CORTE-REL-FILE.
+       01  CORTE-REL-LINHA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-PECAS-STATUS       PIC X(02) VALUE SPACES.
+       77  WRK-CORTEREL-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-PECAS-ABERTO-SW    PIC X(01) VALUE 'N'.
+           88  WRK-PECAS-ABERTO               VALUE 'S'.
+       77  WRK-QTD-PECAS          PIC 9(05) VALUE ZEROS.
+       77  WRK-AREA-TOTAL         PIC 9(07)V9999 VALUE ZEROS.
+       77  WRK-CUSTO-TOTAL        PIC 9(09)V99   VALUE ZEROS.
+       77  WRK-PAGINA             PIC 9(04) VALUE ZEROS.
+       77  WRK-TAMANHO-CHAPA      PIC 9(05)V9999 VALUE 5,0325.
+       77  WRK-QTD-CHAPAS         PIC 9(05) VALUE ZEROS.
+       77  WRK-AREA-CHAPAS        PIC 9(09)V9999 VALUE ZEROS.
+       77  WRK-AREA-DESPERDICIO   PIC 9(09)V9999 VALUE ZEROS.
+       77  WRK-PERC-DESPERDICIO   PIC 9(03)V99   VALUE ZEROS.
+       01  WRK-LINHA-PECA.
+           05  WRK-LP-FORMA       PIC X(01).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LP-AREA        PIC ZZ.ZZZ,9999.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  WRK-LP-CUSTO       PIC ZZZ.ZZZ,99.
+       COPY CPYORWS.
+       COPY CPYORMTB.
+       COPY CPYCABWS.
+       COPY CPYLOTWS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           PERFORM 7100-CARREGAR-TABELA-MATERIAL.
+           PERFORM 7050-LER-CABECALHO-LOTE.
+
+           OPEN INPUT  PECAS-FILE.
+           IF WRK-PECAS-STATUS = '35'
+               SET WRK-FIM TO TRUE
+           ELSE
+               SET WRK-PECAS-ABERTO TO TRUE
+               OPEN OUTPUT CORTE-REL-FILE
+
+               MOVE 20 TO WRK-CAB-MAX-LINHAS
+               PERFORM 0210-IMPRIMIR-CABECALHO
+
+               READ PECAS-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+
+           IF WRK-CAB-QUEBROU
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           END-IF.
+
+           MOVE PEC-FORMA       TO WRK-FORMA.
+           MOVE PEC-LARGURA     TO WRK-LARGURA.
+           MOVE PEC-COMPRIMENTO TO WRK-COMPRIMENTO.
+           MOVE PEC-MATERIAL    TO WRK-MATERIAL.
+
+           PERFORM 7020-BUSCAR-PRECO-MATERIAL.
+           PERFORM 7000-CALCULAR-AREA.
+           PERFORM 7010-CALCULAR-CUSTO.
+
+           ADD WRK-AREA           TO WRK-AREA-TOTAL.
+           ADD WRK-CUSTO-MATERIAL TO WRK-CUSTO-TOTAL.
+           ADD 1 TO WRK-QTD-PECAS.
+
+           MOVE PEC-FORMA         TO WRK-LP-FORMA.
+           MOVE WRK-AREA          TO WRK-LP-AREA.
+           MOVE WRK-CUSTO-MATERIAL TO WRK-LP-CUSTO.
+           WRITE CORTE-REL-LINHA FROM WRK-LINHA-PECA.
+           PERFORM 0910-CONTROLAR-LINHA-PAGINA.
+
+           READ PECAS-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0210-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WRK-PAGINA.
+
+           IF WRK-PAGINA > 1
+               MOVE SPACES TO CORTE-REL-LINHA
+               WRITE CORTE-REL-LINHA BEFORE ADVANCING PAGE
+           END-IF.
+
+           MOVE 'PROGORB'                     TO WRK-CAB-PROGRAMA.
+           MOVE 'RELATORIO DE LISTA DE CORTE'  TO WRK-CAB-TITULO.
+           MOVE WRK-PAGINA                     TO WRK-CAB-PAGINA.
+           PERFORM 0900-MONTAR-CABECALHO-PADRAO.
+           WRITE CORTE-REL-LINHA FROM WRK-CAB-LINHA1.
+           WRITE CORTE-REL-LINHA FROM WRK-CAB-LINHA2.
+           MOVE SPACES TO CORTE-REL-LINHA.
+           WRITE CORTE-REL-LINHA.
+
+       0300-FINALIZAR.
+
+           IF WRK-PECAS-ABERTO
+               MOVE SPACES TO CORTE-REL-LINHA
+               WRITE CORTE-REL-LINHA
+               STRING 'QUANTIDADE DE PECAS: ' DELIMITED BY SIZE
+                   WRK-QTD-PECAS DELIMITED BY SIZE
+                   INTO CORTE-REL-LINHA
+               WRITE CORTE-REL-LINHA
+               STRING 'AREA TOTAL: ' DELIMITED BY SIZE
+                   WRK-AREA-TOTAL DELIMITED BY SIZE
+                   INTO CORTE-REL-LINHA
+               WRITE CORTE-REL-LINHA
+               STRING 'CUSTO TOTAL DO MATERIAL: ' DELIMITED BY SIZE
+                   WRK-CUSTO-TOTAL DELIMITED BY SIZE
+                   INTO CORTE-REL-LINHA
+               WRITE CORTE-REL-LINHA
+
+               IF WRK-TAMANHO-CHAPA > ZEROS
+                   DIVIDE WRK-AREA-TOTAL BY WRK-TAMANHO-CHAPA
+                       GIVING WRK-QTD-CHAPAS
+                   COMPUTE WRK-AREA-CHAPAS =
+                       WRK-QTD-CHAPAS * WRK-TAMANHO-CHAPA
+                   IF WRK-AREA-CHAPAS < WRK-AREA-TOTAL OR
+                           WRK-QTD-CHAPAS = ZEROS
+                       ADD 1 TO WRK-QTD-CHAPAS
+                       COMPUTE WRK-AREA-CHAPAS =
+                           WRK-QTD-CHAPAS * WRK-TAMANHO-CHAPA
+                   END-IF
+                   COMPUTE WRK-AREA-DESPERDICIO =
+                       WRK-AREA-CHAPAS - WRK-AREA-TOTAL
+                   COMPUTE WRK-PERC-DESPERDICIO ROUNDED =
+                       (WRK-AREA-DESPERDICIO / WRK-AREA-CHAPAS) * 100
+
+                   STRING 'CHAPAS NECESSARIAS: ' DELIMITED BY SIZE
+                       WRK-QTD-CHAPAS DELIMITED BY SIZE
+                       INTO CORTE-REL-LINHA
+                   WRITE CORTE-REL-LINHA
+                   STRING 'PERCENTUAL DESPERDICIO: ' DELIMITED BY SIZE
+                       WRK-PERC-DESPERDICIO DELIMITED BY SIZE
+                       '%' DELIMITED BY SIZE
+                       INTO CORTE-REL-LINHA
+                   WRITE CORTE-REL-LINHA
+               END-IF
+
+               CLOSE PECAS-FILE
+               CLOSE CORTE-REL-FILE
+           END-IF.
+
+       COPY CPYORPR.
+       COPY CPYORMPR.
+       COPY CPYCABPR.
+       COPY CPYLOTPR.
