@@ -0,0 +1,11 @@
+      **************************************************************
+      ** CPYAUDPR - GRAVA UM REGISTRO NA TRILHA DE AUDITORIA.
+      ** O PROGRAMA CHAMADOR DEVE PREENCHER AUD-USUARIO, AUD-NIVEL
+      ** E AUD-RESULTADO ANTES DE EXECUTAR "PERFORM
+      ** 9200-GRAVAR-AUDITORIA". INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       9200-GRAVAR-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE AUDITORIA-REG.
