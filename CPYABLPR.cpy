@@ -0,0 +1,20 @@
+      **************************************************************
+      ** CPYABLPR - GRAVACAO NO LOG CONSOLIDADO DE ERROS/ABENDS.
+      ** O PROGRAMA CHAMADOR PREENCHE ABL-PROGRAMA, ABL-PARAGRAFO,
+      ** ABL-STATUS-ARQUIVO E ABL-MENSAGEM E EXECUTA "PERFORM
+      ** 9900-GRAVAR-ABEND" QUANDO ENCONTRA UM STATUS DE ARQUIVO
+      ** INESPERADO. INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       9900-GRAVAR-ABEND.
+
+           OPEN EXTEND ABENDLOG-FILE.
+           IF WRK-ABENDLOG-STATUS = '05' OR '35'
+               CLOSE ABENDLOG-FILE
+               OPEN OUTPUT ABENDLOG-FILE
+           END-IF.
+
+           ACCEPT ABL-DATA FROM DATE YYYYMMDD.
+           ACCEPT ABL-HORA FROM TIME.
+           WRITE ABENDLOG-REG.
+
+           CLOSE ABENDLOG-FILE.
