@@ -0,0 +1,27 @@
+      **************************************************************
+      ** CPYTEPHPR - GRAVACAO DO HISTORICO DE AUMENTOS SALARIAIS.
+      ** O CHAMADOR PREENCHE WRK-NOME, WRK-DATASISTEMA, WRK-SALARIO,
+      ** WRK-TEMPOCASA, WRK-PERCENTUAL-AUMENTO, WRK-AUMENTO E
+      ** WRK-NOVO-SALARIO (SAIDA DE 7000-CALCULAR-AUMENTO) E EXECUTA
+      ** "PERFORM 9300-GRAVAR-HISTORICO" A CADA AUMENTO CONCEDIDO.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       9300-GRAVAR-HISTORICO.
+
+           OPEN EXTEND HISTAUM-FILE.
+           IF WRK-HISTAUM-STATUS = '05' OR '35'
+               CLOSE HISTAUM-FILE
+               OPEN OUTPUT HISTAUM-FILE
+           END-IF.
+
+           MOVE WRK-NOME         TO HAU-NOME.
+           MOVE WRK-DATASISTEMA  TO HAU-DATA.
+           MOVE WRK-TEMPOCASA    TO HAU-TEMPOCASA.
+           MOVE WRK-SALARIO      TO HAU-SALARIO-ANTERIOR.
+           MOVE WRK-PERCENTUAL-AUMENTO TO HAU-PERCENTUAL-AUMENTO.
+           MOVE WRK-AUMENTO      TO HAU-AUMENTO.
+           MOVE WRK-NOVO-SALARIO TO HAU-NOVO-SALARIO.
+           MOVE WRK-VALOR-RETROAT TO HAU-VALOR-RETROAT.
+           WRITE HISTAUM-REG.
+
+           CLOSE HISTAUM-FILE.
