@@ -0,0 +1,46 @@
+      **************************************************************
+      ** CPYTEPTPR - CARGA DA TABELA DE PERCENTUAIS DE AUMENTO POR
+      ** FAIXA DE TEMPO DE CASA E BUSCA DO PERCENTUAL DE UMA FAIXA.
+      ** COMPARTILHADO ENTRE PROGTEPE (INTERATIVO) E PROGTEPB
+      ** (BATCH). O CHAMADOR DEVE EXECUTAR "PERFORM 7100-CARREGAR-
+      ** TABELA-AUMENTO" UMA UNICA VEZ NA INICIALIZACAO E, PARA CADA
+      ** EMPREGADO, "PERFORM 7010-BUSCAR-PERCENTUAL-AUMENTO" COM
+      ** WRK-TEMPOCASA PREENCHIDO. SAIDA: WRK-PERCENTUAL-AUMENTO.
+      ** QUANDO NENHUMA FAIXA CORRESPONDE, O PERCENTUAL RETORNA
+      ** ZERADO. INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       7010-BUSCAR-PERCENTUAL-AUMENTO.
+
+           MOVE ZEROS TO WRK-PERCENTUAL-AUMENTO.
+           SET ATB-IDX TO 1.
+           SEARCH TAB-AUMENTO-FAIXA
+               AT END
+                   MOVE ZEROS TO WRK-PERCENTUAL-AUMENTO
+               WHEN WRK-TEMPOCASA >= TAB-AUMENTO-DE(ATB-IDX)
+                   AND WRK-TEMPOCASA <= TAB-AUMENTO-ATE(ATB-IDX)
+                   MOVE TAB-AUMENTO-PERC(ATB-IDX)
+                       TO WRK-PERCENTUAL-AUMENTO
+           END-SEARCH.
+
+       7100-CARREGAR-TABELA-AUMENTO.
+
+           OPEN INPUT AUMENTTB-FILE.
+           MOVE 'N' TO WRK-AUMENTTB-FIM-SW.
+           MOVE 0   TO WRK-TAB-AUMENTO-QTD.
+           IF WRK-AUMENTTB-STATUS NOT = '35'
+               READ AUMENTTB-FILE
+                   AT END SET WRK-AUMENTTB-FIM TO TRUE
+               END-READ
+               PERFORM 7110-LER-TABELA-AUMENTO UNTIL WRK-AUMENTTB-FIM
+               CLOSE AUMENTTB-FILE
+           END-IF.
+
+       7110-LER-TABELA-AUMENTO.
+
+           ADD 1 TO WRK-TAB-AUMENTO-QTD.
+           MOVE ATB-TEMPO-DE   TO TAB-AUMENTO-DE(WRK-TAB-AUMENTO-QTD).
+           MOVE ATB-TEMPO-ATE  TO TAB-AUMENTO-ATE(WRK-TAB-AUMENTO-QTD).
+           MOVE ATB-PERCENTUAL TO TAB-AUMENTO-PERC(WRK-TAB-AUMENTO-QTD).
+           READ AUMENTTB-FILE
+               AT END SET WRK-AUMENTTB-FIM TO TRUE
+           END-READ.
