@@ -0,0 +1,8 @@
+      **************************************************************
+      ** CPYNOTPSL - SELECT DO ARQUIVO DE PARAMETROS DE APROVACAO
+      ** (NOTA MINIMA DE APROVACAO E DE RECUPERACAO). VER CPYNOTPR.
+      ** INCLUIR NO FILE-CONTROL.
+      **************************************************************
+           SELECT PARAMETROS-FILE ASSIGN TO "NOTACFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARAM-STATUS.
