@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGTABB.
+      **************************************************************
+      ** AREA DE COMENTARIO - REMARKS
+      ** AUTHOR = LEONARDO(ESTUDANTE) LEOO
+      ** OBJETIVO: VERSAO BATCH DA TABUADA (PROGCOB14). LE UMA LISTA
+      **    DE NUMEROS DE UM ARQUIVO DE CONTROLE E GERA UM RELATORIO
+      **    PAGINADO COM A TABUADA DE 1 A 10 DE CADA UM, PARA USO
+      **    EM MATERIAL DE TREINAMENTO.
+      ** DATA = 09/08/2026
+      ** ALTERACOES:
+      **  09/08/2026 LR - CABECALHO PASSA A USAR O PADRAO COMUM DOS
+      **               RELATORIOS EM LOTE (CPYCABWS/PR).
+      **  09/08/2026 LR - DATA, TURNO E SEQUENCIA DO CABECALHO PASSAM
+      **               A VIR DO CABECALHO DE LOTE (CPYLOTWS/PR), EM
+      **               VEZ DE A DATA SER DERIVADA LOCALMENTE.
+      **  09/08/2026 LR - ABERTURA DO ARQUIVO DE CONTROLE PASSA A SER
+      **               VERIFICADA; QUANDO O ARQUIVO NAO EXISTE OU NAO
+      **               ABRE, O RELATORIO E ENCERRADO IMEDIATAMENTE EM
+      **               VEZ DE TENTAR LER UM ARQUIVO NAO ABERTO.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROLE-FILE ASSIGN TO "TABCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONTROLE-STATUS.
+           SELECT RELATORIO-FILE ASSIGN TO "TABREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+           COPY CPYLOTSL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROLE-FILE.
+       01  CONTROLE-REG           PIC 9(02).
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA        PIC X(80).
+       COPY CPYLOTFD.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CONTROLE-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-RELATORIO-STATUS   PIC X(02) VALUE SPACES.
+       77  WRK-FIM-SW             PIC X(01) VALUE 'N'.
+           88  WRK-FIM                        VALUE 'S'.
+       77  WRK-NUMERO             PIC 9(02) VALUE ZEROS.
+       77  WRK-CONTADOR           PIC 9(02) VALUE 1.
+       77  WRK-RESUL              PIC 9(04) VALUE ZEROS.
+       77  WRK-PAGINA             PIC 9(04) VALUE ZEROS.
+       01  WRK-LINHA-TABUADA.
+           05  WRK-LT-NUMERO      PIC Z9.
+           05  FILLER             PIC X(03) VALUE ' X '.
+           05  WRK-LT-CONTADOR    PIC Z9.
+           05  FILLER             PIC X(03) VALUE ' = '.
+           05  WRK-LT-RESUL       PIC ZZZ9.
+       COPY CPYCABWS.
+       COPY CPYLOTWS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+
+           OPEN INPUT  CONTROLE-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+
+           PERFORM 7050-LER-CABECALHO-LOTE.
+
+           IF WRK-CONTROLE-STATUS NOT = '00'
+               SET WRK-FIM TO TRUE
+           ELSE
+               READ CONTROLE-FILE
+                   AT END SET WRK-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0200-PROCESSAR.
+
+           MOVE CONTROLE-REG TO WRK-NUMERO.
+           ADD 1 TO WRK-PAGINA.
+
+           PERFORM 0210-IMPRIMIR-CABECALHO.
+           PERFORM 0220-IMPRIMIR-LINHA-TABUADA
+               VARYING WRK-CONTADOR FROM 1 BY 1
+               UNTIL WRK-CONTADOR > 10.
+
+           READ CONTROLE-FILE
+               AT END SET WRK-FIM TO TRUE
+           END-READ.
+
+       0210-IMPRIMIR-CABECALHO.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE 'PROGTABB'              TO WRK-CAB-PROGRAMA.
+           MOVE 'TABUADA DE TREINAMENTO' TO WRK-CAB-TITULO.
+           MOVE WRK-PAGINA              TO WRK-CAB-PAGINA.
+           PERFORM 0900-MONTAR-CABECALHO-PADRAO.
+           WRITE RELATORIO-LINHA FROM WRK-CAB-LINHA1.
+           WRITE RELATORIO-LINHA FROM WRK-CAB-LINHA2.
+           STRING 'NUMERO: ' DELIMITED BY SIZE
+               WRK-NUMERO    DELIMITED BY SIZE
+               INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+       0220-IMPRIMIR-LINHA-TABUADA.
+
+           COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR.
+           MOVE WRK-NUMERO   TO WRK-LT-NUMERO.
+           MOVE WRK-CONTADOR TO WRK-LT-CONTADOR.
+           MOVE WRK-RESUL    TO WRK-LT-RESUL.
+           WRITE RELATORIO-LINHA FROM WRK-LINHA-TABUADA.
+
+       0300-FINALIZAR.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING 'FIM DO RELATORIO - ' DELIMITED BY SIZE
+               WRK-PAGINA DELIMITED BY SIZE
+               ' PAGINA(S)' DELIMITED BY SIZE
+               INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           CLOSE CONTROLE-FILE.
+           CLOSE RELATORIO-FILE.
+
+       COPY CPYCABPR.
+       COPY CPYLOTPR.
