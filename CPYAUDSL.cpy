@@ -0,0 +1,7 @@
+      **************************************************************
+      ** CPYAUDSL - SELECT DA TRILHA DE AUDITORIA DE ACESSO.
+      ** INCLUIR NA FILE-CONTROL.
+      **************************************************************
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
