@@ -0,0 +1,81 @@
+      **************************************************************
+      ** CPYFRTPR - CARGA DA TABELA DE FRETE E CALCULO POR ESTADO.
+      ** COMPARTILHADO ENTRE PROGCOB09 (INTERATIVO) E PROGFRTB
+      ** (BATCH).  O CHAMADOR DEVE EXECUTAR
+      ** "PERFORM 7100-CARREGAR-TABELA-FRETE" UMA UNICA VEZ NA
+      ** INICIALIZACAO E, PARA CADA PEDIDO, "PERFORM
+      ** 7000-CALCULAR-FRETE" COM WRK-ESTADO/WRK-VALOR PREENCHIDOS.
+      ** SAIDA: WRK-FRETE.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       7000-CALCULAR-FRETE.
+
+           MOVE ZEROS TO WRK-FRETE.
+           MOVE 'N'   TO WRK-UF-ACHOU-SW.
+           SET FRT-IDX TO 1.
+           SEARCH TAB-FRETE-UF
+               AT END
+                   DISPLAY 'NAO PODEMOS ENTREGAR EM SUA REGIAO'
+               WHEN TAB-FRETE-UF-COD(FRT-IDX) = WRK-ESTADO
+                   SET WRK-UF-ACHOU TO TRUE
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR * TAB-FRETE-PERC(FRT-IDX)
+                   PERFORM 7010-APLICAR-SURTAXA
+           END-SEARCH.
+
+      **************************************************************
+      ** SURTAXAS DE PESO E DISTANCIA, APLICADAS SOBRE O FRETE JA
+      ** CALCULADO PELO PERCENTUAL DO ESTADO.
+      **************************************************************
+       7010-APLICAR-SURTAXA.
+
+           PERFORM 7020-SURTAXA-PESO.
+           PERFORM 7030-SURTAXA-DISTANCIA.
+
+       7020-SURTAXA-PESO.
+
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5
+                   MOVE ZEROS TO WRK-SURTAXA-PESO
+               WHEN WRK-PESO <= 20
+                   MOVE 10,00 TO WRK-SURTAXA-PESO
+               WHEN WRK-PESO <= 50
+                   MOVE 25,00 TO WRK-SURTAXA-PESO
+               WHEN OTHER
+                   MOVE 50,00 TO WRK-SURTAXA-PESO
+           END-EVALUATE.
+           ADD WRK-SURTAXA-PESO TO WRK-FRETE.
+
+       7030-SURTAXA-DISTANCIA.
+
+           EVALUATE TRUE
+               WHEN WRK-DISTANCIA <= 50
+                   MOVE ZEROS TO WRK-SURTAXA-DIST
+               WHEN WRK-DISTANCIA <= 300
+                   MOVE 15,00 TO WRK-SURTAXA-DIST
+               WHEN OTHER
+                   MOVE 40,00 TO WRK-SURTAXA-DIST
+           END-EVALUATE.
+           ADD WRK-SURTAXA-DIST TO WRK-FRETE.
+
+       7100-CARREGAR-TABELA-FRETE.
+
+           OPEN INPUT FRETETAB-FILE.
+           MOVE 'N' TO WRK-FRETETAB-FIM-SW.
+           MOVE 0   TO WRK-TAB-FRETE-QTD.
+           IF WRK-FRETETAB-STATUS NOT = '35'
+               READ FRETETAB-FILE
+                   AT END SET WRK-FRETETAB-FIM TO TRUE
+               END-READ
+               PERFORM 7110-LER-TABELA-FRETE UNTIL WRK-FRETETAB-FIM
+               CLOSE FRETETAB-FILE
+           END-IF.
+
+       7110-LER-TABELA-FRETE.
+
+           ADD 1 TO WRK-TAB-FRETE-QTD.
+           MOVE FTB-UF   TO TAB-FRETE-UF-COD(WRK-TAB-FRETE-QTD).
+           MOVE FTB-PERC TO TAB-FRETE-PERC(WRK-TAB-FRETE-QTD).
+           READ FRETETAB-FILE
+               AT END SET WRK-FRETETAB-FIM TO TRUE
+           END-READ.
