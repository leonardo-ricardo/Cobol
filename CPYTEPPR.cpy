@@ -0,0 +1,93 @@
+      **************************************************************
+      ** CPYTEPPR - CALCULO DO AUMENTO SALARIAL POR TEMPO DE CASA.
+      ** O CHAMADOR PREENCHE WRK-TEP-PROGRAMA (SEU PROPRIO
+      ** PROGRAM-ID), WRK-ANOENTRADA, WRK-MESENTRADA,
+      ** WRK-SALARIO E WRK-DATASISTEMA (DATA DE PROCESSAMENTO), JA
+      ** TENDO EXECUTADO "PERFORM 7100-CARREGAR-TABELA-AUMENTO" (VER
+      ** CPYTEPTPR) NA INICIALIZACAO, E EXECUTA "PERFORM
+      ** 7000-CALCULAR-AUMENTO". SAIDA: WRK-TEMPOCASA, WRK-AUMENTO E
+      ** WRK-NOVO-SALARIO. O PERCENTUAL DE AUMENTO E OBTIDO DA
+      ** TABELA DE FAIXAS DE TEMPO DE CASA (AUMENTTB-FILE) E E
+      ** LIMITADO A WRK-AUMENTO-MAX-PCT DO SALARIO ATUAL; O NOVO
+      ** SALARIO NUNCA FICA ABAIXO DE WRK-SALARIO-MINIMO. QUANDO O
+      ** PROCESSAMENTO OCORRE APOS O MES DE ANIVERSARIO
+      ** (WRK-MESENTRADA), O VALOR RETROATIVO DEVIDO DESDE O
+      ** ANIVERSARIO SAI EM WRK-VALOR-RETROAT. O TEMPO DE CASA E
+      ** CALCULADO PELA DATA COMPLETA DE ENTRADA (ANO/MES/DIA), NAO
+      ** SO PELO ANO, PARA QUE UM EMPREGADO SO COMPLETE MAIS UM ANO
+      ** DE CASA QUANDO O ANIVERSARIO (WRK-MESENTRADA/
+      ** WRK-DIAENTRADA) JA TIVER OCORRIDO NO ANO CORRENTE. QUANDO O
+      ** TETO OU O PISO SAO APLICADOS, O EMPREGADO E TAMBEM DESVIADO
+      ** PARA O RELATORIO DE EXCECOES (CPYEXC*), PARA REVISAO MANUAL
+      ** DO RH, EM VEZ DE SO APLICAR O VALOR LIMITADO EM SILENCIO.
+      ** O CHAMADOR DEVE EXECUTAR "PERFORM 7030-CARREGAR-LIMITES-
+      ** AUMENTO" UMA UNICA VEZ NA INICIALIZACAO, PARA CARREGAR
+      ** WRK-SALARIO-MINIMO E WRK-AUMENTO-MAX-PCT DE LIMITETB-FILE
+      ** QUANDO O ARQUIVO EXISTIR (CASO CONTRARIO PREVALECEM OS
+      ** VALORES DEFAULT DE CPYTEPWS), PARA QUE ESSES LIMITES POSSAM
+      ** SER ALTERADOS SEM RECOMPILAR.
+      ** INCLUIR NA PROCEDURE DIVISION.
+      **************************************************************
+       7000-CALCULAR-AUMENTO.
+
+           COMPUTE WRK-TEMPOCASA = WRK-DATAANO - WRK-ANOENTRADA.
+           IF WRK-DATAMES < WRK-MESENTRADA
+               OR (WRK-DATAMES = WRK-MESENTRADA
+                   AND WRK-DATADIA < WRK-DIAENTRADA)
+               IF WRK-TEMPOCASA > ZEROS
+                   SUBTRACT 1 FROM WRK-TEMPOCASA
+               END-IF
+           END-IF.
+
+           PERFORM 7010-BUSCAR-PERCENTUAL-AUMENTO.
+           COMPUTE WRK-AUMENTO =
+               WRK-SALARIO * WRK-PERCENTUAL-AUMENTO / 100.
+
+           COMPUTE WRK-AUMENTO-MAXIMO =
+               WRK-SALARIO * WRK-AUMENTO-MAX-PCT / 100.
+           IF WRK-AUMENTO > WRK-AUMENTO-MAXIMO
+               MOVE WRK-AUMENTO-MAXIMO TO WRK-AUMENTO
+               MOVE 'TETO DE AUMENTO APLICADO - REVISAO MANUAL DO RH'
+                   TO EXC-MOTIVO
+               PERFORM 7020-SINALIZAR-EXCECAO-AUMENTO
+           END-IF.
+
+           ADD WRK-SALARIO WRK-AUMENTO GIVING WRK-NOVO-SALARIO.
+
+           IF WRK-NOVO-SALARIO < WRK-SALARIO-MINIMO
+               COMPUTE WRK-AUMENTO = WRK-SALARIO-MINIMO - WRK-SALARIO
+               MOVE WRK-SALARIO-MINIMO TO WRK-NOVO-SALARIO
+               MOVE 'PISO DE SALARIO MINIMO APLICADO - REVISAO RH'
+                   TO EXC-MOTIVO
+               PERFORM 7020-SINALIZAR-EXCECAO-AUMENTO
+           END-IF.
+
+           IF WRK-DATAMES > WRK-MESENTRADA
+               COMPUTE WRK-MESES-RETROAT = WRK-DATAMES - WRK-MESENTRADA
+           ELSE
+               MOVE ZEROS TO WRK-MESES-RETROAT
+           END-IF.
+           COMPUTE WRK-VALOR-RETROAT = WRK-AUMENTO * WRK-MESES-RETROAT.
+
+       7020-SINALIZAR-EXCECAO-AUMENTO.
+
+           MOVE WRK-TEP-PROGRAMA TO EXC-PROGRAMA.
+           MOVE WRK-NOME      TO EXC-CHAVE.
+           MOVE 'WRK-AUMENTO' TO EXC-CAMPO.
+           MOVE WRK-AUMENTO   TO EXC-VALOR.
+           PERFORM 9100-GRAVAR-EXCECAO.
+
+       7030-CARREGAR-LIMITES-AUMENTO.
+
+           OPEN INPUT LIMITETB-FILE.
+           IF WRK-LIMITETB-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ LIMITETB-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE LIM-SALARIO-MINIMO  TO WRK-SALARIO-MINIMO
+                       MOVE LIM-AUMENTO-MAX-PCT TO WRK-AUMENTO-MAX-PCT
+               END-READ
+               CLOSE LIMITETB-FILE
+           END-IF.
