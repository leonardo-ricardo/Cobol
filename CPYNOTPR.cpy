@@ -0,0 +1,47 @@
+      **************************************************************
+      ** CPYNOTPR - CALCULO DA MEDIA PONDERADA E DA SITUACAO DE UM
+      ** ALUNO. O CHAMADOR EXECUTA "PERFORM 7001-CARREGAR-PARAMETROS"
+      ** NA INICIALIZACAO (CARREGA AS NOTAS MINIMAS DE NOTACFG, SE
+      ** O ARQUIVO EXISTIR) E, PARA CADA ALUNO, PREENCHE WRK-NOTA1/
+      ** 2/3 E WRK-PESO1/2/3 E EXECUTA "PERFORM 7000-CALCULAR-MEDIA".
+      ** SAIDA: WRK-MEDIA E WRK-SITUACAO. INCLUIR NA PROCEDURE
+      ** DIVISION.
+      **************************************************************
+       7000-CALCULAR-MEDIA.
+
+           ADD WRK-PESO1 WRK-PESO2 WRK-PESO3 GIVING WRK-SOMA-PESOS.
+           COMPUTE WRK-SOMA-PONDER =
+               (WRK-NOTA1 * WRK-PESO1) +
+               (WRK-NOTA2 * WRK-PESO2) +
+               (WRK-NOTA3 * WRK-PESO3).
+           IF WRK-SOMA-PESOS = ZEROS
+               MOVE ZEROS TO WRK-MEDIA
+           ELSE
+               COMPUTE WRK-MEDIA = WRK-SOMA-PONDER / WRK-SOMA-PESOS
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-NOTA-MIN-APROVACAO
+                   SET WRK-SITUACAO-APROVADO TO TRUE
+               WHEN WRK-MEDIA >= WRK-NOTA-MIN-RECUPERACAO
+                   SET WRK-SITUACAO-RECUPERA TO TRUE
+               WHEN OTHER
+                   SET WRK-SITUACAO-REPROVADO TO TRUE
+           END-EVALUATE.
+
+       7001-CARREGAR-PARAMETROS.
+
+           OPEN INPUT PARAMETROS-FILE.
+           IF WRK-PARAM-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ PARAMETROS-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PAR-NOTA-APROVACAO
+                           TO WRK-NOTA-MIN-APROVACAO
+                       MOVE PAR-NOTA-RECUPERACAO
+                           TO WRK-NOTA-MIN-RECUPERACAO
+               END-READ
+               CLOSE PARAMETROS-FILE
+           END-IF.
