@@ -0,0 +1,36 @@
+      **************************************************************
+      ** CPYFERTB - TABELA EM MEMORIA DO CALENDARIO DE FERIADOS,
+      ** CARREGADA A PARTIR DE FERIADOS-FILE (VER CPYFERPR,
+      ** PARAGRAFO 7100-CARREGAR-TABELA-FERIADOS). O ARQUIVO E
+      ** OPCIONAL; QUANDO AUSENTE, A TABELA FICA VAZIA E A VERIFICACAO
+      ** DE DIA UTIL CONSIDERA APENAS FINAIS DE SEMANA.
+      ** INCLUIR NA WORKING-STORAGE SECTION.
+      **************************************************************
+       77  WRK-FERIADOS-STATUS    PIC X(02) VALUE SPACES.
+       77  WRK-TAB-FERIADOS-QTD   PIC 9(03) VALUE ZEROS.
+       77  WRK-FERIADOS-FIM-SW    PIC X(01) VALUE 'N'.
+           88  WRK-FERIADOS-FIM             VALUE 'S'.
+       01  WRK-TAB-FERIADOS.
+           05  TAB-FERIADO OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WRK-TAB-FERIADOS-QTD
+                   INDEXED BY FER-IDX.
+               10  TAB-FERIADO-MES     PIC 9(02).
+               10  TAB-FERIADO-DIA     PIC 9(02).
+       77  WRK-FERIADO-ACHOU-SW   PIC X(01) VALUE 'N'.
+           88  WRK-FERIADO-ACHOU            VALUE 'S'.
+       77  WRK-ZEL-MES            PIC 9(02) VALUE ZEROS.
+       77  WRK-ZEL-ANO            PIC 9(04) VALUE ZEROS.
+       77  WRK-ZEL-SECULO         PIC 9(02) VALUE ZEROS.
+       77  WRK-ZEL-ANOSEC         PIC 9(02) VALUE ZEROS.
+       77  WRK-ZEL-TERMO1-NUM     PIC 9(05) VALUE ZEROS.
+       77  WRK-ZEL-TERMO1         PIC 9(05) VALUE ZEROS.
+       77  WRK-ZEL-RESTO          PIC 9(05) VALUE ZEROS.
+       77  WRK-ZEL-TERMO3         PIC 9(05) VALUE ZEROS.
+       77  WRK-ZEL-TERMO4         PIC 9(05) VALUE ZEROS.
+       77  WRK-ZEL-SOMA           PIC 9(05) VALUE ZEROS.
+       77  WRK-ZEL-QUOCIENTE      PIC 9(05) VALUE ZEROS.
+       77  WRK-DIA-SEMANA         PIC 9(01) VALUE ZEROS.
+       77  WRK-DIA-SEMANA-DESC    PIC X(13) VALUE SPACES.
+       77  WRK-DIA-UTIL-SW        PIC X(01) VALUE 'S'.
+           88  WRK-DIA-UTIL                  VALUE 'S'.
+           88  WRK-DIA-NAO-UTIL              VALUE 'N'.
